@@ -0,0 +1,495 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : ORQUESTRAR O CICLO DE ATUALIZACAO DE SALDOS,
+      *              ENCADEANDO OS PASSOS QUE ANTES DEPENDIAM DE UM
+      *              OPERADOR EXECUTA-LOS MANUALMENTE NA ORDEM CERTA.
+      *              ARQUIVOS DE ENTRADA: FINTRAN  - TRANSAÇÕES DE
+      *                                              DÉBITO / CREDITO
+      *                                   FINSLD   - SALDOS DE CONTAS
+      *                                   FINTRANS - TRANS.REJEITADAS
+      *                                              EM EXECUCOES
+      *                                              ANTERIORES
+      *              ARQUIVOS DE SAIDA  : FINSLDS  - SALDOS ATUALIZADOS
+      *                                   FINTRANS - TRANS.REJEITADAS
+      *
+      * ESPECIFICAÇÃO
+      * 1) Aciona o FINPB102, que reinjeta em FINTRAN.dat as transacoes
+      *    de FINTRANS.dat cuja conta ja existe em FINSLD.dat, e regrava
+      *    FINTRANS.dat so com as que continuam sem conta.
+      * 2) Ordena FINTRAN.dat pela chave (agencia+conta+subconta),
+      *    deixando-o pronto para o balance line do FINPB100.
+      *    . FINSLD.dat NAO precisa mais deste passo: desde a VRS011
+      *      do FINPB100, o arquivo e INDEXED por agencia+conta, e a
+      *      leitura sequencial ja devolve as contas em ordem ascendente
+      *      de chave, qualquer que seja a ordem fisica de gravacao.
+      *      Este job apenas CONFERE essa sequencia (P2000), como
+      *      protecao contra um indice corrompido, em vez de reordenar
+      *      um arquivo que o proprio metodo de acesso ja ordena.
+      * 3) Aciona o FINPB100 para atualizar os saldos.
+      * 4) Promove o arquivo de saldos atualizados (FINSLDS.dat) a
+      *    arquivo de saldos de entrada (FINSLD.dat) da proxima
+      *    execucao, fechando o ciclo.
+      * Qualquer falha em um dos passos interrompe o job antes do
+      * passo seguinte (ver P8000-ERRO).
+      ******************************************************************
+      * VRS004 - 09/08/2026 - APOS ORDENAR FINTRAN.dat, RECALCULA O
+      *                       TRAILER (QTD-REG/VL-SOMA) A PARTIR DOS
+      *                       REGISTROS REALMENTE PRESENTES, POIS O
+      *                       FINPB102 PODE TER REINJETADO TRANSACOES
+      *                       SEM ATUALIZAR O TRAILER ANTIGO, O QUE
+      *                       FAZIA O FINPB100 ABORTAR NA CONFERENCIA
+      *                       DO TRAILER SEMPRE QUE HAVIA REINJECAO.
+      * VRS003 - 09/08/2026 - NOVO PASSO INICIAL: ACIONA O FINPB102 P/
+      *                       REINJETAR TRANSACOES DE FINTRANS.dat CUJA
+      *                       CONTA JA EXISTE EM FINSLD.dat, ANTES DE
+      *                       ORDENAR FINTRAN.dat.
+      * VRS002 - 09/08/2026 - ACOMPANHA A CHAVE (AGENCIA+CONTA+
+      *                       SUBCONTA) DE FINSLD/FINTRAN, AMPLIADA NO
+      *                       FINPB100 PARA SUPORTAR SUB-CONTAS/BOLSOS.
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB101.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO DE TRABALHO DO SORT - CLASSIFICACAO DE FINTRAN
+           SELECT SD-FINTRAN ASSIGN TO 'FINTRAN.wrk'.
+      *    ARQUIVO TRANSAÇÕES - ENTRADA DO SORT (READ)
+           SELECT FINTRAN-ENTRADA ASSIGN TO 'FINTRAN.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN-ENTRADA.
+      *    ARQUIVO TRANSAÇÕES - SAIDA DO SORT, JA CLASSIFICADO (WRITE)
+           SELECT FINTRAN-SAIDA   ASSIGN TO 'FINTRAN.ord'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN-SAIDA.
+      *    RECALCULO DO TRAILER DE FINTRAN.dat (JA ORDENADO), P/
+      *    REFLETIR AS TRANSACOES REINJETADAS PELO FINPB102 (VER P1500)
+           SELECT FINTRAN-RECALC  ASSIGN TO 'FINTRAN.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN-RECALC.
+           SELECT FINTRAN-NOVO    ASSIGN TO 'FINTRAN.new'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN-NOVO.
+      *    ARQUIVO SALDOS - CONFERENCIA DE SEQUENCIA DE CHAVE (READ)
+      *    MESMA DEFINICAO USADA PELO FINPB100 (VER FD FINSLD, LA).
+           SELECT FINSLD-VERIFICA ASSIGN TO 'FINSLD.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FINSLD-VERIF-CHAVE
+                  FILE STATUS IS WS-FS-FINSLD-VERIFICA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       SD  SD-FINTRAN
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-SD-FINTRAN.
+           03  SD-FINTRAN-CHAVE       PIC X(017).
+           03  FILLER                 PIC X(035).
+      *
+      *
+       FD  FINTRAN-ENTRADA
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRAN-ENTRADA PIC X(52).
+      *
+      *
+       FD  FINTRAN-SAIDA
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRAN-SAIDA PIC X(52).
+      *
+      *
+       FD  FINTRAN-RECALC
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRAN-RECALC.
+           03  FINTRAN-RECALC-CHAVE       PIC  X(017).
+           03  FINTRAN-RECALC-VL-TRAN     PIC  9(009)V99.
+           03  FINTRAN-RECALC-IND-TRAN    PIC  X(001).
+           03  FINTRAN-RECALC-FILLER      PIC  X(002).
+           03  FINTRAN-RECALC-ID-TRAN     PIC  9(010).
+           03  FINTRAN-RECALC-DT-EFETIVA  PIC  9(008).
+           03  FINTRAN-RECALC-COD-MOEDA   PIC  X(003).
+
+       01  REG-FINTRAN-RECALC-TRAILER REDEFINES REG-FINTRAN-RECALC.
+           03  TRAILER-RECALC-CHAVE       PIC  X(017).
+               88  TRAILER-RECALC-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-RECALC-QTD-REG     PIC  9(009).
+           03  TRAILER-RECALC-VL-SOMA     PIC  9(011)V99.
+      *
+      *
+       FD  FINTRAN-NOVO
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRAN-NOVO PIC X(52).
+      *
+      *
+       FD  FINSLD-VERIFICA
+           RECORD CONTAINS 045 CHARACTERS.
+
+       01  REG-FINSLD-VERIFICA.
+           03  FINSLD-VERIF-CHAVE     PIC X(017).
+           03  FILLER                 PIC X(028).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINPB101'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINTRAN-ENTRADA  PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN-SAIDA    PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN-RECALC   PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN-NOVO     PIC X(002)  VALUE '00'.
+           05  WS-FS-FINSLD-VERIFICA  PIC X(002)  VALUE '00'.
+      *
+      *    TOTAIS RECALCULADOS PARA O TRAILER DE FINTRAN.dat, APOS O
+      *    SORT, PARA REFLETIR AS TRANSACOES REINJETADAS PELO FINPB102
+      *    (VER P1500-RECALCULA-TRAILER-FINTRAN).
+           05  WS-QTD-REG-FINTRAN     PIC 9(009)  VALUE ZEROS.
+           05  WS-VL-SOMA-FINTRAN     PIC 9(011)V99 VALUE ZEROS.
+           05  WS-FINTRAN-RECALC-FIM-SW PIC X(001) VALUE 'N'.
+              88  FINTRAN-RECALC-FIM         VALUE 'S'.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *    NOMES DE ARQUIVO USADOS NAS CHAMADAS AS ROTINAS DE SISTEMA
+      *    CBL_DELETE_FILE E CBL_RENAME_FILE, PARA SUBSTITUIR UM ARQUIVO
+      *    DE ENTRADA PELA VERSAO PRONTA PARA A PROXIMA ETAPA/EXECUCAO.
+           05  WS-ARQ-ORIGEM          PIC X(030)  VALUE SPACES.
+           05  WS-ARQ-DESTINO         PIC X(030)  VALUE SPACES.
+           05  WS-RET-CBL             PIC S9(009) COMP-5  VALUE ZEROS.
+      *
+           05  WS-CHAVE-ANTERIOR-SLD  PIC X(017)  VALUE LOW-VALUES.
+           05  WS-QTD-CONFERIDOS-SLD  PIC 9(010)  VALUE ZEROS.
+           05  WS-FINSLD-VERIF-FIM-SW PIC X(001)  VALUE 'N'.
+              88  FINSLD-VERIF-FIM           VALUE 'S'.
+      *
+      *    COPIAS EM USAGE DISPLAY DE REGISTROS ESPECIAIS BINARIOS
+      *    (SORT-RETURN, RETURN-CODE) E DO RETORNO DAS ROTINAS CBL_...,
+      *    PARA USO NAS MENSAGENS DE ERRO (STRING NAO ACEITA COMP-5).
+           05  WS-SORT-RETURN-DISP    PIC ----9    VALUE ZEROS.
+           05  WS-RETURN-CODE-DISP    PIC ----9    VALUE ZEROS.
+           05  WS-RET-CBL-DISP        PIC ----9    VALUE ZEROS.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0500-REINJETA-FINTRANS
+           PERFORM P1000-ORDENA-FINTRAN
+           PERFORM P1500-RECALCULA-TRAILER-FINTRAN
+           PERFORM P2000-VERIFICA-ORDEM-FINSLD
+           PERFORM P3000-EXECUTA-FINPB100
+           PERFORM P4000-PROMOVE-FINSLDS
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0500-REINJETA-FINTRANS SECTION.
+      * Aciona o FINPB102, que reinjeta em FINTRAN.dat as transacoes de
+      * FINTRANS.dat cuja conta ja existe em FINSLD.dat.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0500-REINJETA-FINTRANS' TO WS-NOM-PARAGRAFO
+
+           CALL 'FINPB102'
+
+           IF RETURN-CODE NOT EQUAL ZEROS
+              MOVE RETURN-CODE TO WS-RETURN-CODE-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - FINPB102 TERMINOU COM RETURN-CODE = '
+                     WS-RETURN-CODE-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-ORDENA-FINTRAN SECTION.
+      * Classifica FINTRAN.dat pela chave (agencia+conta), e substitui
+      * o arquivo original pela versao ja ordenada.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-ORDENA-FINTRAN' TO WS-NOM-PARAGRAFO
+
+           SORT SD-FINTRAN
+                ON ASCENDING KEY SD-FINTRAN-CHAVE
+                USING FINTRAN-ENTRADA
+                GIVING FINTRAN-SAIDA
+
+           IF SORT-RETURN NOT EQUAL ZEROS
+              MOVE SORT-RETURN TO WS-SORT-RETURN-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - SORT DE FINTRAN.dat - SORT-RETURN = '
+                     WS-SORT-RETURN-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+      *    O arquivo original nao existe mais apos o SORT USING; o
+      *    lugar dele passa a ser ocupado pela versao ordenada.
+           MOVE 'FINTRAN.dat' TO WS-ARQ-DESTINO
+           MOVE 'FINTRAN.ord' TO WS-ARQ-ORIGEM
+           CALL 'CBL_RENAME_FILE' USING WS-ARQ-ORIGEM WS-ARQ-DESTINO
+                RETURNING WS-RET-CBL
+           IF WS-RET-CBL NOT EQUAL ZEROS
+              MOVE WS-RET-CBL TO WS-RET-CBL-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - RENAME FINTRAN.ord P/ FINTRAN.dat - '
+                     'RETCODE = ' WS-RET-CBL-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1500-RECALCULA-TRAILER-FINTRAN SECTION.
+      * O FINPB102 (P0500) pode ter reinjetado transacoes ao final de
+      * FINTRAN.dat sem atualizar o trailer (TRAILER-FINTRAN-QTD-REG/
+      * VL-SOMA continuam com os totais da execucao anterior). O SORT
+      * de P1000 apenas reordena os registros pela chave; nao corrige
+      * esses totais. Sem este recalculo, o FINPB100 aborta o job na
+      * conferencia do trailer sempre que houve reinjecao. Este
+      * paragrafo relê FINTRAN.dat ja ordenado, descarta o trailer
+      * antigo, grava os demais registros em FINTRAN.new e acrescenta
+      * um trailer novo com a contagem e a soma reais, promovendo o
+      * resultado a FINTRAN.dat.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1500-RECALCULA-TRAILER-FINTRAN' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT  FINTRAN-RECALC
+           IF WS-FS-FINTRAN-RECALC NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRAN.dat (RECALC) - '
+                     'FILE STATUS = ' WS-FS-FINTRAN-RECALC
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINTRAN-NOVO
+           IF WS-FS-FINTRAN-NOVO NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINTRAN.new - FILE STATUS = '
+                     WS-FS-FINTRAN-NOVO
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           MOVE ZEROS TO WS-QTD-REG-FINTRAN
+           MOVE ZEROS TO WS-VL-SOMA-FINTRAN
+           MOVE 'N'   TO WS-FINTRAN-RECALC-FIM-SW
+
+           PERFORM UNTIL FINTRAN-RECALC-FIM
+              READ FINTRAN-RECALC
+                 AT END
+                    MOVE 'S' TO WS-FINTRAN-RECALC-FIM-SW
+                 NOT AT END
+                    IF WS-FS-FINTRAN-RECALC NOT EQUAL '00'
+                       MOVE SPACES TO WS-MSG
+                       STRING 'ERRO - READ FINTRAN.dat (RECALC) - '
+                              'FILE STATUS = ' WS-FS-FINTRAN-RECALC
+                              DELIMITED BY SIZE  INTO WS-MSG
+                       END-STRING
+                       PERFORM P8000-ERRO
+                    END-IF
+                    IF NOT TRAILER-RECALC-IDENTIFICADO
+                       WRITE REG-FINTRAN-NOVO FROM REG-FINTRAN-RECALC
+                       ADD 1 TO WS-QTD-REG-FINTRAN
+                       ADD FINTRAN-RECALC-VL-TRAN TO WS-VL-SOMA-FINTRAN
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           MOVE '9999TRAILER      '    TO TRAILER-RECALC-CHAVE
+           MOVE WS-QTD-REG-FINTRAN     TO TRAILER-RECALC-QTD-REG
+           MOVE WS-VL-SOMA-FINTRAN     TO TRAILER-RECALC-VL-SOMA
+           WRITE REG-FINTRAN-NOVO FROM REG-FINTRAN-RECALC-TRAILER
+
+           CLOSE FINTRAN-RECALC
+           CLOSE FINTRAN-NOVO
+
+           MOVE 'FINTRAN.dat' TO WS-ARQ-DESTINO
+           MOVE 'FINTRAN.new' TO WS-ARQ-ORIGEM
+           CALL 'CBL_DELETE_FILE' USING WS-ARQ-DESTINO
+           CALL 'CBL_RENAME_FILE' USING WS-ARQ-ORIGEM WS-ARQ-DESTINO
+                RETURNING WS-RET-CBL
+           IF WS-RET-CBL NOT EQUAL ZEROS
+              MOVE WS-RET-CBL TO WS-RET-CBL-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - RENAME FINTRAN.new P/ FINTRAN.dat - '
+                     'RETCODE = ' WS-RET-CBL-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-VERIFICA-ORDEM-FINSLD SECTION.
+      * FINSLD.dat e INDEXED (agencia+conta) desde a VRS011 do FINPB100,
+      * e a leitura sequencial ja devolve as contas em ordem ascendente
+      * de chave, seja qual for a ordem fisica de gravacao. Esta secao
+      * apenas confere essa sequencia, como protecao contra um indice
+      * corrompido, antes de acionar o FINPB100.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-VERIFICA-ORDEM-FINSLD' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT FINSLD-VERIFICA
+           IF WS-FS-FINSLD-VERIFICA NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINSLD.dat - FILE STATUS = '
+                     WS-FS-FINSLD-VERIFICA
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           MOVE LOW-VALUES TO WS-CHAVE-ANTERIOR-SLD
+           MOVE ZEROS      TO WS-QTD-CONFERIDOS-SLD
+           MOVE 'N'         TO WS-FINSLD-VERIF-FIM-SW
+
+           PERFORM UNTIL FINSLD-VERIF-FIM
+              READ FINSLD-VERIFICA
+                 AT END
+                    MOVE 'S' TO WS-FINSLD-VERIF-FIM-SW
+                 NOT AT END
+                    IF WS-FS-FINSLD-VERIFICA NOT EQUAL '00'
+                       MOVE SPACES TO WS-MSG
+                       STRING 'ERRO - READ FINSLD.dat - FILE STATUS = '
+                              WS-FS-FINSLD-VERIFICA
+                              DELIMITED BY SIZE  INTO WS-MSG
+                       END-STRING
+                       PERFORM P8000-ERRO
+                    END-IF
+                    IF FINSLD-VERIF-CHAVE < WS-CHAVE-ANTERIOR-SLD
+                       MOVE SPACES TO WS-MSG
+                       STRING 'ERRO - FINSLD.dat FORA DE ORDEM NA '
+                              'CHAVE = ' FINSLD-VERIF-CHAVE
+                              DELIMITED BY SIZE  INTO WS-MSG
+                       END-STRING
+                       PERFORM P8000-ERRO
+                    END-IF
+                    MOVE FINSLD-VERIF-CHAVE TO WS-CHAVE-ANTERIOR-SLD
+                    ADD 1 TO WS-QTD-CONFERIDOS-SLD
+              END-READ
+           END-PERFORM
+
+           CLOSE FINSLD-VERIFICA
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-EXECUTA-FINPB100 SECTION.
+      * Aciona o balance line de atualizacao de saldos, ja com FINTRAN
+      * ordenado e FINSLD com a sequencia de chave conferida.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-EXECUTA-FINPB100' TO WS-NOM-PARAGRAFO
+
+           CALL 'FINPB100'
+
+           IF RETURN-CODE NOT EQUAL ZEROS
+              MOVE RETURN-CODE TO WS-RETURN-CODE-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - FINPB100 TERMINOU COM RETURN-CODE = '
+                     WS-RETURN-CODE-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P4000-PROMOVE-FINSLDS SECTION.
+      * Promove o arquivo de saldos atualizados (FINSLDS.dat) a arquivo
+      * de saldos de entrada (FINSLD.dat) da proxima execucao, fechando
+      * o ciclo iniciado em P2000.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-PROMOVE-FINSLDS' TO WS-NOM-PARAGRAFO
+
+           MOVE 'FINSLD.dat'  TO WS-ARQ-DESTINO
+           MOVE 'FINSLDS.dat' TO WS-ARQ-ORIGEM
+           CALL 'CBL_DELETE_FILE' USING WS-ARQ-DESTINO
+           CALL 'CBL_RENAME_FILE' USING WS-ARQ-ORIGEM WS-ARQ-DESTINO
+                RETURNING WS-RET-CBL
+           IF WS-RET-CBL NOT EQUAL ZEROS
+              MOVE WS-RET-CBL TO WS-RET-CBL-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - RENAME FINSLDS.dat P/ FINSLD.dat - '
+                     'RETCODE = ' WS-RET-CBL-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB101 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+      *
+           GOBACK.
+      *
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB101 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'REGISTROS FINSLD CONFERIDOS -' WS-QTD-CONFERIDOS-SLD
+           DISPLAY '***************************************************'
+
+           .
