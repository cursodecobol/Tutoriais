@@ -0,0 +1,412 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : MESCLAR OS EXTRATOS DE TRANSACOES DE ATE 4
+      *              SERVIDORES DE AGENCIA (JA CLASSIFICADOS PELA
+      *              CHAVE FINTRAN-CHAVE) NUM UNICO ARQUIVO FINTRAN.dat,
+      *              PRONTO PARA O FINPB100.
+      *              ARQUIVOS DE ENTRADA: FINTRAN1 A FINTRAN4 - EXTRATOS
+      *                                   DE TRANSACOES POR SERVIDOR
+      *              IMPORTANTE:
+      *              - CADA ARQUIVO DE ENTRADA DEVE ESTAR PREVIAMENTE
+      *                ORDENADO PELA CHAVE (AGENCIA + CONTA);
+      *              - ARQUIVOS NAO UTILIZADOS PODEM FICAR VAZIOS.
+      *              ARQUIVO DE SAIDA    : FINTRAN  - EXTRATO UNICO,
+      *                                   MESCLADO EM ORDEM ASCENDENTE
+      *                                   DE CHAVE, JA VALIDADO.
+      *
+      * TECNICA: MERGE (INTERCALACAO) DE N ARQUIVOS SEQUENCIAIS
+      * CLASSIFICADOS PELA MESMA CHAVE, SEMPRE ESCREVENDO O MENOR VALOR
+      * DE CHAVE DENTRE OS ARQUIVOS AINDA ABERTOS. A CADA GRAVACAO,
+      * CONFERE-SE QUE A CHAVE NAO E MENOR QUE A ULTIMA CHAVE GRAVADA,
+      * GARANTINDO QUE O ARQUIVO RESULTANTE FIQUE EM ORDEM ASCENDENTE
+      * ANTES DE SER ENTREGUE AO FINPB100.
+      ******************************************************************
+      * VRS003 - 09/08/2026 - GRAVACAO DO TRAILER DE CONTROLE (CHAVE
+      *                       '9999TRAILER...' + QUANTIDADE + SOMA) AO
+      *                       FINAL DO ARQUIVO MESCLADO, NO MESMO
+      *                       FORMATO QUE O FINPB100 EXIGE DE QUALQUER
+      *                       ARQUIVO FINTRAN QUE VIER A LER -- SEM
+      *                       ELE, O FINPB100 ABORTARIA POR FALTA DE
+      *                       TRAILER.
+      * VRS002 - 09/08/2026 - REGISTROS FINTRAN1 A FINTRAN4/FINTRAN
+      *                       ATUALIZADOS PARA O LAYOUT ATUAL DE
+      *                       REG-FINTRAN (052 BYTES, COM COD-SUBCONTA,
+      *                       ID-TRAN, DT-EFETIVA E COD-MOEDA); COMO O
+      *                       MERGE JA MOVIA O REGISTRO INTEIRO DE UMA
+      *                       FONTE PARA REG-FINTRAN, OS CAMPOS NOVOS
+      *                       PASSAM A SER PROPAGADOS SEM CODIGO
+      *                       ADICIONAL, BASTANDO ALARGAR OS BUFFERS E
+      *                       A CHAVE DE COMPARACAO (15->17 BYTES).
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB105.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    EXTRATOS DE ENTRADA - UM POR SERVIDOR DE AGENCIA (READ)
+           SELECT FINTRAN1 ASSIGN TO 'FINTRAN1.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN1.
+           SELECT FINTRAN2 ASSIGN TO 'FINTRAN2.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN2.
+           SELECT FINTRAN3 ASSIGN TO 'FINTRAN3.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN3.
+           SELECT FINTRAN4 ASSIGN TO 'FINTRAN4.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN4.
+      *    EXTRATO UNICO MESCLADO - SAÍDA (WRITE)
+           SELECT FINTRAN  ASSIGN TO 'FINTRAN.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  FINTRAN1
+           RECORDING MODE IS F  RECORD CONTAINS 052 CHARACTERS.
+       01  REG-FINTRAN1 PIC X(52).
+       FD  FINTRAN2
+           RECORDING MODE IS F  RECORD CONTAINS 052 CHARACTERS.
+       01  REG-FINTRAN2 PIC X(52).
+       FD  FINTRAN3
+           RECORDING MODE IS F  RECORD CONTAINS 052 CHARACTERS.
+       01  REG-FINTRAN3 PIC X(52).
+       FD  FINTRAN4
+           RECORDING MODE IS F  RECORD CONTAINS 052 CHARACTERS.
+       01  REG-FINTRAN4 PIC X(52).
+      *
+       FD  FINTRAN
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRAN.
+           03 FINTRAN-CHAVE.
+              05  FINTRAN-NR-AGEN      PIC  9(004).
+              05  FINTRAN-NR-CC        PIC  X(011).
+              05  FINTRAN-COD-SUBCONTA PIC  X(002).
+           03  FINTRAN-VL-TRAN         PIC  9(009)V99.
+      *    'D'=Débito, 'C'=Crédito, 'J'=Ajuste manual, 'F'=Tarifa
+           03  FINTRAN-IND-TRAN        PIC  X(001).
+           03  FINTRAN-FILLER          PIC  X(002).
+           03  FINTRAN-ID-TRAN         PIC  9(010).
+           03  FINTRAN-DT-EFETIVA      PIC  9(008).
+           03  FINTRAN-COD-MOEDA       PIC  X(003).
+      *
+      *    TRAILER DE CONTROLE, GRAVADO AO FINAL DO ARQUIVO MESCLADO,
+      *    NO MESMO FORMATO EXIGIDO PELO FINPB100 (P3000-LER-FINTRAN).
+       01  REG-FINTRAN-TRAILER REDEFINES REG-FINTRAN.
+           03  TRAILER-FINTRAN-CHAVE      PIC  X(017).
+               88  TRAILER-FINTRAN-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-FINTRAN-QTD-REG    PIC  9(009).
+           03  TRAILER-FINTRAN-VL-SOMA    PIC  9(011)V99.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *    UMA AREA DE TRABALHO POR ARQUIVO DE ENTRADA, NO MESMO
+      *    LAYOUT DE REG-FINTRAN, PARA PERMITIR A COMPARACAO DE CHAVES.
+       01  WS-TAB-FONTES.
+           05  WS-FONTE OCCURS 4 TIMES INDEXED BY WS-IDX-FONTE.
+               10  WS-FONTE-CHAVE        PIC X(017).
+               10  WS-FONTE-REG          PIC X(052).
+               10  WS-FONTE-FIM          PIC X(001)  VALUE 'N'.
+                   88  WS-FONTE-ATIVA            VALUE 'N'.
+                   88  WS-FONTE-ESGOTADA         VALUE 'S'.
+      *
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINPB105'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINTRAN1         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN2         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN3         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN4         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN          PIC X(002)  VALUE '00'.
+      *
+           05  WS-CHAVE-ALTA          PIC X(017)  VALUE HIGH-VALUES.
+           05  WS-CHAVE-MENOR         PIC X(017)  VALUE SPACES.
+           05  WS-CHAVE-ULTIMA-GRAVADA PIC X(017) VALUE SPACES.
+           05  WS-IDX-VENCEDOR        PIC 9(001)  VALUE ZEROS.
+      *
+           05  WS-QTD-LIDOS           PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAVADOS        PIC 9(010)  VALUE ZEROS.
+           05  WS-VL-SOMA-FINTRAN     PIC 9(011)V99 VALUE ZEROS.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT  FINTRAN1 FINTRAN2 FINTRAN3 FINTRAN4
+           OPEN OUTPUT FINTRAN
+
+           IF WS-FS-FINTRAN NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINTRAN - FILE STATUS = '
+                     WS-FS-FINTRAN
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+      *    Cada fonte de entrada e opcional; status 35 (arquivo
+      *    inexistente) e tratado como fonte vazia.
+           IF WS-FS-FINTRAN1 EQUAL '00' OR '35'
+              CONTINUE
+           ELSE
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRAN1 - FILE STATUS = '
+                     WS-FS-FINTRAN1
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+           IF WS-FS-FINTRAN2 EQUAL '00' OR '35'
+              CONTINUE
+           ELSE
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRAN2 - FILE STATUS = '
+                     WS-FS-FINTRAN2
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+           IF WS-FS-FINTRAN3 EQUAL '00' OR '35'
+              CONTINUE
+           ELSE
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRAN3 - FILE STATUS = '
+                     WS-FS-FINTRAN3
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+           IF WS-FS-FINTRAN4 EQUAL '00' OR '35'
+              CONTINUE
+           ELSE
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRAN4 - FILE STATUS = '
+                     WS-FS-FINTRAN4
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           PERFORM P2100-LER-FINTRAN1
+           PERFORM P2200-LER-FINTRAN2
+           PERFORM P2300-LER-FINTRAN3
+           PERFORM P2400-LER-FINTRAN4
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      * Enquanto houver ao menos uma fonte ativa, grava o registro de
+      * menor chave e avanca somente a fonte vencedora.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM UNTIL WS-FONTE-ESGOTADA(1) AND WS-FONTE-ESGOTADA(2)
+                     AND WS-FONTE-ESGOTADA(3) AND WS-FONTE-ESGOTADA(4)
+
+              MOVE HIGH-VALUES TO WS-CHAVE-MENOR
+              MOVE ZEROS       TO WS-IDX-VENCEDOR
+
+              PERFORM VARYING WS-IDX-FONTE FROM 1 BY 1
+                        UNTIL WS-IDX-FONTE > 4
+                 IF WS-FONTE-ATIVA(WS-IDX-FONTE)
+                    AND WS-FONTE-CHAVE(WS-IDX-FONTE) < WS-CHAVE-MENOR
+                    MOVE WS-FONTE-CHAVE(WS-IDX-FONTE) TO WS-CHAVE-MENOR
+                    MOVE WS-IDX-FONTE TO WS-IDX-VENCEDOR
+                 END-IF
+              END-PERFORM
+
+              MOVE WS-FONTE-REG(WS-IDX-VENCEDOR) TO REG-FINTRAN
+              PERFORM P4000-VALIDA-E-GRAVA
+
+              EVALUATE WS-IDX-VENCEDOR
+                  WHEN 1  PERFORM P2100-LER-FINTRAN1
+                  WHEN 2  PERFORM P2200-LER-FINTRAN2
+                  WHEN 3  PERFORM P2300-LER-FINTRAN3
+                  WHEN 4  PERFORM P2400-LER-FINTRAN4
+              END-EVALUATE
+
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2100-LER-FINTRAN1 SECTION.
+      *-----------------------------------------------------------------
+           IF NOT WS-FONTE-ESGOTADA(1)
+              READ FINTRAN1 INTO WS-FONTE-REG(1)
+                 AT END
+                    MOVE 'S' TO WS-FONTE-FIM(1)
+                 NOT AT END
+                    MOVE WS-FONTE-REG(1)(1:17) TO WS-FONTE-CHAVE(1)
+                    ADD 1 TO WS-QTD-LIDOS
+              END-READ
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       P2200-LER-FINTRAN2 SECTION.
+      *-----------------------------------------------------------------
+           IF NOT WS-FONTE-ESGOTADA(2)
+              READ FINTRAN2 INTO WS-FONTE-REG(2)
+                 AT END
+                    MOVE 'S' TO WS-FONTE-FIM(2)
+                 NOT AT END
+                    MOVE WS-FONTE-REG(2)(1:17) TO WS-FONTE-CHAVE(2)
+                    ADD 1 TO WS-QTD-LIDOS
+              END-READ
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       P2300-LER-FINTRAN3 SECTION.
+      *-----------------------------------------------------------------
+           IF NOT WS-FONTE-ESGOTADA(3)
+              READ FINTRAN3 INTO WS-FONTE-REG(3)
+                 AT END
+                    MOVE 'S' TO WS-FONTE-FIM(3)
+                 NOT AT END
+                    MOVE WS-FONTE-REG(3)(1:17) TO WS-FONTE-CHAVE(3)
+                    ADD 1 TO WS-QTD-LIDOS
+              END-READ
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       P2400-LER-FINTRAN4 SECTION.
+      *-----------------------------------------------------------------
+           IF NOT WS-FONTE-ESGOTADA(4)
+              READ FINTRAN4 INTO WS-FONTE-REG(4)
+                 AT END
+                    MOVE 'S' TO WS-FONTE-FIM(4)
+                 NOT AT END
+                    MOVE WS-FONTE-REG(4)(1:17) TO WS-FONTE-CHAVE(4)
+                    ADD 1 TO WS-QTD-LIDOS
+              END-READ
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       P4000-VALIDA-E-GRAVA SECTION.
+      * Confere que a chave gravada nao retrocede em relacao a ultima
+      * chave gravada (garante ordem ascendente no arquivo resultante)
+      * e grava o registro mesclado.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-VALIDA-E-GRAVA' TO WS-NOM-PARAGRAFO
+
+           IF WS-CHAVE-MENOR < WS-CHAVE-ULTIMA-GRAVADA
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - SEQUENCIA FORA DE ORDEM NA CHAVE: '
+                     WS-CHAVE-MENOR
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           MOVE WS-CHAVE-MENOR TO WS-CHAVE-ULTIMA-GRAVADA
+
+           WRITE REG-FINTRAN    END-WRITE
+
+           IF WS-FS-FINTRAN NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRAN - FILE STATUS = '
+                     WS-FS-FINTRAN
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAVADOS
+           ADD FINTRAN-VL-TRAN TO WS-VL-SOMA-FINTRAN
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB105 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      * Grava o trailer de controle ao final do arquivo mesclado, com a
+      * quantidade e a soma dos registros gravados, para a conferencia
+      * que o FINPB100 faz ao ler FINTRAN.dat.
+      *-----------------------------------------------------------------
+
+           MOVE '9999TRAILER      ' TO TRAILER-FINTRAN-CHAVE
+           MOVE WS-QTD-GRAVADOS     TO TRAILER-FINTRAN-QTD-REG
+           MOVE WS-VL-SOMA-FINTRAN  TO TRAILER-FINTRAN-VL-SOMA
+           WRITE REG-FINTRAN
+
+           IF WS-FS-FINTRAN NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE TRAILER FINTRAN - FILE STATUS = '
+                     WS-FS-FINTRAN
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           CLOSE FINTRAN1 FINTRAN2 FINTRAN3 FINTRAN4 FINTRAN
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB105 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'QUANTIDADE LIDOS (TOTAL FONTES) - ' WS-QTD-LIDOS
+           DISPLAY 'QUANTIDADE GRAVADOS FINTRAN     - ' WS-QTD-GRAVADOS
+           DISPLAY '***************************************************'
+
+           .
