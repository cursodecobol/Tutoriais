@@ -0,0 +1,419 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : REINJETAR, NO FINTRAN DO DIA, AS TRANSACOES QUE
+      *              FORAM REJEITADAS EM EXECUCOES ANTERIORES E CUJA
+      *              CONTA JA EXISTE EM FINSLD.dat.
+      *              ARQUIVOS DE ENTRADA: FINTRANS - TRANS.REJEITADAS
+      *                                              (GERADAS PELO
+      *                                              FINPB100)
+      *                                   FINSLD   - SALDOS DE CONTAS
+      *              ARQUIVOS DE SAIDA  : FINTRAN  - TRANSACOES DE
+      *                                              DEBITO/CREDITO
+      *                                              (REINJETADAS AO
+      *                                              FINAL DO ARQUIVO)
+      *                                   FINTRANS - TRANS.REJEITADAS
+      *                                              (REGRAVADO, SO COM
+      *                                              AS QUE CONTINUAM
+      *                                              SEM CONTA)
+      *
+      * ESPECIFICAÇÃO
+      * Hoje o FINTRANS.dat apenas acumula, execucao apos execucao, as
+      * transacoes que chegaram sem conta correspondente em FINSLD.dat
+      * (ver FINPB100, P4500-GRAVA-FINTRANS), e alguem precisa pesquisar
+      * e redigitar manualmente essas transacoes quando a conta aparece
+      * (por exemplo, uma conta aberta no mesmo dia, ou uma alimentacao
+      * fora de ordem no mesmo dia).
+      * Este job varre FINTRANS.dat e, para cada transacao rejeitada,
+      * pesquisa por acesso direto (RANDOM) se a chave (AGENCIA+CONTA+
+      * SUBCONTA) ja existe em FINSLD.dat:
+      * - Se existe, a transacao e reconstituida no formato FINTRAN e
+      *   gravada ao final de FINTRAN.dat (EXTEND), para ser processada
+      *   normalmente no proximo balance-line do FINPB100;
+      * - Se ainda nao existe, a transacao permanece em FINTRANS.dat,
+      *   para ser reconferida na proxima execucao deste job.
+      * PRE-REQUISITO: SO RODAR ATRAVES DO FINPB101 (P0500-REINJETA-
+      * FINTRANS), NUNCA ISOLADO NA FRENTE DO PROPRIO FINPB100. A
+      * GRAVACAO EM FINTRAN.dat E POR OPEN EXTEND (P4000-GRAVA-
+      * FINTRAN), OU SEJA, OS REGISTROS REINJETADOS SAO ACRESCENTADOS
+      * APOS O QUE JA ESTIVER NO ARQUIVO -- INCLUSIVE APOS UM TRAILER
+      * DE CONTROLE JA GRAVADO LA. SO O FINPB101 (P1000-ORDENA-FINTRAN
+      * + P1500-RECALCULA-TRAILER-FINTRAN) REORDENA O ARQUIVO E
+      * RECALCULA UM TRAILER UNICO NO FINAL DELE DEPOIS DESTA
+      * REINJECAO; SEM ESSE PASSO, O FINPB100 PARA DE LER NO PRIMEIRO
+      * TRAILER QUE ENCONTRAR (QUE FICARIA NO MEIO DO ARQUIVO) E
+      * DESCARTA, EM SILENCIO, TODO REGISTRO REINJETADO APOS ELE.
+      ******************************************************************
+      * VRS002 - 09/08/2026 - CORRIGIDO O COMENTARIO DE PRE-REQUISITO:
+      *                       ESTE PROGRAMA NUNCA DEVE RODAR ISOLADO NA
+      *                       FRENTE DO FINPB100 (SO ATRAVES DO
+      *                       FINPB101), JA QUE SO O FINPB101 REORDENA
+      *                       O FINTRAN.dat E RECALCULA UM TRAILER
+      *                       UNICO APOS A REINJECAO.
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB102.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO TRANSACOES REJEITADAS - ENTRADA (READ)
+           SELECT FINTRANS      ASSIGN TO 'FINTRANS.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRANS.
+      *    ARQUIVO SALDOS - PESQUISA DIRETA DA CONTA (READ RANDOM)
+      *    MESMA DEFINICAO USADA PELO FINPB100 (VER FD FINSLD, LA).
+           SELECT FINSLD-CONSULTA ASSIGN TO 'FINSLD.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FINSLD-CONS-CHAVE
+                  FILE STATUS IS WS-FS-FINSLD-CONSULTA.
+      *    ARQUIVO TRANSACOES - SAIDA (WRITE, EXTEND AO FINAL)
+           SELECT FINTRAN       ASSIGN TO 'FINTRAN.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRAN.
+      *    ARQUIVO TRANSACOES REJEITADAS - SAIDA DA REGRAVACAO (WRITE)
+           SELECT FINTRANS-PEND ASSIGN TO 'FINTRANS.pnd'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRANS-PEND.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  FINTRANS
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+      *
+       01  REG-FINTRANS.
+           03  FINTRANS-CHAVE.
+               05  FINTRANS-NR-AGEN      PIC  9(004).
+               05  FINTRANS-NR-CC        PIC  X(011).
+               05  FINTRANS-COD-SUBCONTA PIC  X(002).
+           03  FINTRANS-VL-TRAN          PIC  9(009)V99.
+           03  FINTRANS-IND-TRAN         PIC  X(001).
+           03  FINTRANS-MOTIVO           PIC  X(002).
+           03  FINTRANS-ID-TRAN          PIC  9(010).
+           03  FINTRANS-DT-EFETIVA       PIC  9(008).
+           03  FINTRANS-COD-MOEDA        PIC  X(003).
+      *
+       FD  FINSLD-CONSULTA
+           RECORD CONTAINS 045 CHARACTERS.
+      *
+       01  REG-FINSLD-CONSULTA.
+           03  FINSLD-CONS-CHAVE         PIC X(017).
+           03  FILLER                    PIC X(028).
+      *
+       FD  FINTRAN
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+      *
+       01  REG-FINTRAN.
+           03  FINTRAN-CHAVE.
+               05  FINTRAN-NR-AGEN       PIC  9(004).
+               05  FINTRAN-NR-CC         PIC  X(011).
+               05  FINTRAN-COD-SUBCONTA  PIC  X(002).
+           03  FINTRAN-VL-TRAN           PIC  9(009)V99.
+           03  FINTRAN-IND-TRAN          PIC  X(001).
+           03  FINTRAN-FILLER            PIC  X(002).
+           03  FINTRAN-ID-TRAN           PIC  9(010).
+           03  FINTRAN-DT-EFETIVA        PIC  9(008).
+           03  FINTRAN-COD-MOEDA         PIC  X(003).
+      *
+       FD  FINTRANS-PEND
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+      *
+       01  REG-FINTRANS-PEND            PIC X(052).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA           PIC X(008)  VALUE 'FINPB102'.
+           05  WS-NUM-VERSAO             PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINTRANS            PIC X(002)  VALUE '00'.
+           05  WS-FS-FINSLD-CONSULTA     PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRAN             PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRANS-PEND       PIC X(002)  VALUE '00'.
+      *
+           05  WS-QTD-LIDOS-FINTRANS     PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-REINJETADOS        PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-AINDA-REJEITADOS   PIC 9(010)  VALUE ZEROS.
+      *
+           05  WS-FIM-FINTRANS-SW        PIC X(001)  VALUE 'N'.
+              88  FIM-FINTRANS                  VALUE 'S'.
+           05  WS-CONTA-LOCALIZADA-SW    PIC X(001)  VALUE 'N'.
+              88  CONTA-LOCALIZADA              VALUE 'S'.
+      *
+      *    NOMES DE ARQUIVO USADOS NA CHAMADA AS ROTINAS DE SISTEMA
+      *    CBL_DELETE_FILE E CBL_RENAME_FILE, PARA SUBSTITUIR O
+      *    FINTRANS.dat ORIGINAL PELA VERSAO SO COM AS TRANSACOES QUE
+      *    CONTINUAM SEM CONTA CORRESPONDENTE.
+           05  WS-ARQ-ORIGEM             PIC X(030)  VALUE SPACES.
+           05  WS-ARQ-DESTINO            PIC X(030)  VALUE SPACES.
+           05  WS-RET-CBL                PIC S9(009) COMP-5 VALUE ZEROS.
+           05  WS-RET-CBL-DISP           PIC ----9   VALUE ZEROS.
+      *
+           05  WS-MSG                    PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO          PIC X(070)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT FINTRANS
+           IF WS-FS-FINTRANS NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINTRANS - FILE STATUS = '
+                     WS-FS-FINTRANS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN INPUT FINSLD-CONSULTA
+           IF WS-FS-FINSLD-CONSULTA NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINSLD.dat - FILE STATUS = '
+                     WS-FS-FINSLD-CONSULTA
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN EXTEND FINTRAN
+           IF WS-FS-FINTRAN NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN EXTEND FINTRAN - FILE STATUS = '
+                     WS-FS-FINTRAN
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINTRANS-PEND
+           IF WS-FS-FINTRANS-PEND NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINTRANS.pnd - FILE STATUS = '
+                     WS-FS-FINTRANS-PEND
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM P2000-LER-FINTRANS
+
+           PERFORM UNTIL FIM-FINTRANS
+              PERFORM P3000-LOCALIZA-CONTA
+              IF CONTA-LOCALIZADA
+                 PERFORM P4000-GRAVA-FINTRAN
+              ELSE
+                 PERFORM P4500-GRAVA-FINTRANS-PEND
+              END-IF
+              PERFORM P2000-LER-FINTRANS
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-LER-FINTRANS SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-LER-FINTRANS' TO WS-NOM-PARAGRAFO
+
+           READ FINTRANS
+              AT END
+                 MOVE 'S' TO WS-FIM-FINTRANS-SW
+              NOT AT END
+                 IF WS-FS-FINTRANS NOT EQUAL '00'
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - READ FINTRANS - FILE STATUS = '
+                           WS-FS-FINTRANS
+                           DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+                 END-IF
+                 ADD 1 TO WS-QTD-LIDOS-FINTRANS
+           END-READ
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-LOCALIZA-CONTA SECTION.
+      * Pesquisa, por acesso direto, se a chave da transacao rejeitada
+      * ja existe em FINSLD.dat.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-LOCALIZA-CONTA' TO WS-NOM-PARAGRAFO
+           MOVE 'N' TO WS-CONTA-LOCALIZADA-SW
+
+           MOVE FINTRANS-CHAVE TO FINSLD-CONS-CHAVE
+
+           READ FINSLD-CONSULTA
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WS-CONTA-LOCALIZADA-SW
+           END-READ
+
+           IF WS-FS-FINSLD-CONSULTA NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ FINSLD.dat - FILE STATUS = '
+                     WS-FS-FINSLD-CONSULTA
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P4000-GRAVA-FINTRAN SECTION.
+      * Reconstitui a transacao rejeitada no formato FINTRAN e a grava
+      * ao final de FINTRAN.dat, para o proximo balance-line.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-GRAVA-FINTRAN' TO WS-NOM-PARAGRAFO
+
+           MOVE FINTRANS-NR-AGEN      TO FINTRAN-NR-AGEN
+           MOVE FINTRANS-NR-CC        TO FINTRAN-NR-CC
+           MOVE FINTRANS-COD-SUBCONTA TO FINTRAN-COD-SUBCONTA
+           MOVE FINTRANS-VL-TRAN      TO FINTRAN-VL-TRAN
+           MOVE FINTRANS-IND-TRAN     TO FINTRAN-IND-TRAN
+           MOVE SPACES                TO FINTRAN-FILLER
+           MOVE FINTRANS-ID-TRAN      TO FINTRAN-ID-TRAN
+           MOVE FINTRANS-DT-EFETIVA   TO FINTRAN-DT-EFETIVA
+           MOVE FINTRANS-COD-MOEDA    TO FINTRAN-COD-MOEDA
+
+           WRITE REG-FINTRAN    END-WRITE
+
+           IF WS-FS-FINTRAN NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRAN - FILE STATUS = '
+                     WS-FS-FINTRAN
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-REINJETADOS
+
+           .
+
+      *-----------------------------------------------------------------
+       P4500-GRAVA-FINTRANS-PEND SECTION.
+      * Mantem, para reconferencia na proxima execucao, uma transacao
+      * cuja conta ainda nao existe em FINSLD.dat.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4500-GRAVA-FINTRANS-PEND' TO WS-NOM-PARAGRAFO
+
+           MOVE REG-FINTRANS TO REG-FINTRANS-PEND
+
+           WRITE REG-FINTRANS-PEND    END-WRITE
+
+           IF WS-FS-FINTRANS-PEND NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRANS.pnd - FILE STATUS = '
+                     WS-FS-FINTRANS-PEND
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-AINDA-REJEITADOS
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB102 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      * Fecha os arquivos e promove FINTRANS.pnd (so com as transacoes
+      * que continuam sem conta) a novo FINTRANS.dat.
+      *-----------------------------------------------------------------
+
+           MOVE 'P9000-FINALIZA' TO WS-NOM-PARAGRAFO
+
+           CLOSE FINTRANS
+                 FINSLD-CONSULTA
+                 FINTRAN
+                 FINTRANS-PEND
+
+           MOVE 'FINTRANS.dat' TO WS-ARQ-DESTINO
+           CALL 'CBL_DELETE_FILE' USING WS-ARQ-DESTINO
+
+           MOVE 'FINTRANS.pnd' TO WS-ARQ-ORIGEM
+           CALL 'CBL_RENAME_FILE' USING WS-ARQ-ORIGEM WS-ARQ-DESTINO
+                RETURNING WS-RET-CBL
+           IF WS-RET-CBL NOT EQUAL ZEROS
+              MOVE WS-RET-CBL TO WS-RET-CBL-DISP
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - RENAME FINTRANS.pnd P/ FINTRANS.dat - '
+                     'RETCODE = ' WS-RET-CBL-DISP
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB102 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'QTD LIDOS FINTRANS         - ' WS-QTD-LIDOS-FINTRANS
+           DISPLAY 'QTD REINJETADOS EM FINTRAN  - ' WS-QTD-REINJETADOS
+           DISPLAY 'QTD AINDA REJEITADOS        - '
+                    WS-QTD-AINDA-REJEITADOS
+           DISPLAY '***************************************************'
+
+           .
