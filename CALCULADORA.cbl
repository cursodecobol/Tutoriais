@@ -1,112 +1,216 @@
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-       PROGRAM-ID.  CALCULADORA.
-       AUTHOR.  cursodecobol.com.br.
-       DATE-WRITTEN. 10/01/2021,
-      * Neste programa serao demonstradas as 4 opera��es matem�ticas
-      * basicas:
-      * - Instru��o ADD     : adi��o
-      * - Instru��o SUBTRACT: subtra��o
-      * - Instru��o MULTIPLY: multiplica��o
-      * - Instru��o DIVIDE  : divis�o
-      *
-      * - Instru��o COMPUTE: outra forma de realizar opera��es b�sicas.
-      *
-      * - Nivel 88: teste booleano (verdadeiro ou falso) relacionado
-      *             � avalia��o do conte�do da vari�vel.
-      *
-      * - Estrutura de repeti��o: PERFORM UNTIL - executa um laco ate
-      *   condicao de encerramento = VERDADEIRA.
-      *
-      * - Al�m das instru��es j� conhecidas ACCEPT e DISPLAY.
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-
-      *=================================================================
-       WORKING-STORAGE                 SECTION.
-      *=================================================================
-       01  WS-NUMERO1                          PIC 9999  VALUE ZEROS.
-           88 ENCERRAR-PROGRAMA                VALUE 9999.
-
-       01  WS-NUMERO2                          PIC 9(4)  VALUE ZEROS.
-       01  WS-SINAL                            PIC X     VALUE SPACES.
-           88 SINAL-ADICAO                     VALUE '+'.
-           88 SINAL-SUBTRACAO                  VALUE '-'.
-           88 SINAL-MULTIPLICACAO              VALUE '*'.
-           88 SINAL-DIVISAO                    VALUE '/'.
-           88 SINAL-VALIDO                     VALUE '+' '-' '*' '/'.
-       01  WS-FORMA                            PIC 9     VALUE 1.
-           88 FORMA-VERBAL                               VALUE 1.
-           88 FORMA-COMPUTE                              VALUE 2.
-           88 FORMA-VALIDA                               VALUE 1 2.
-       01  WS-RESULTADO-COM-SINAL              PIC S9(4)  VALUE +0.
-       01  WS-RESULTADO-DISPLAY                PIC ----9.
-
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-           DISPLAY 'PROGRAMA: CALCULADORA  *** INICIO ***'
-
-           PERFORM 1000-CALCULADORA
-                   UNTIL  ENCERRAR-PROGRAMA.
-
-
-           DISPLAY 'PROGRAMA: CALCULADORA  *** ENCERRAMENTO ***'
-
-           GOBACK
-
-           .
-
-      ******************
-       1000-CALCULADORA.
-      * Recomenda��o: um PAR�GRAFO deve conter somente um ponto ao final
-      ******************
-      *    Este � um DISPLAY com continua��o na linha seguinte. Observe
-      *    o tra�o na coluna 7. A linha quebrada abre aspas mas
-      *    n�o fecha aspas. A linha de continua��o abre aspas.
-      *    A linha final abre e fecha aspas.
-           DISPLAY 'Demonstra as 4 operacoes basicas no COBOL, efetuadas
-      -    'tanto na forma VERBAL - ADD, SUBTRACT, DIVIDE, MULTIPLY - qu
-      -    'anto utilizando a instrucao COMPUTE.'
-           DISPLAY SPACE
-           DISPLAY 'Digite cada numero com o maximo de 4 digitos.'
-           DISPLAY '(Para encerrar digite 9999 no primeiro numero.)'
-
-           DISPLAY ' Primeiro numero : '   WITH NO ADVANCING
-           ACCEPT WS-NUMERO1
-
-      *    Caso o usuario digitar 9999, encerramos aqui
-           IF WS-NUMERO1 NOT EQUAL 9999
-              PERFORM 1100-CALCULADORA-PARTE2
-           END-IF
-
-           .
-
-      *************************
-       1100-CALCULADORA-PARTE2.
-      * Continua calculos
-      *************************
-
-
-           DISPLAY ' Segundo numero  : '   WITH NO ADVANCING
-           ACCEPT WS-NUMERO2
-
-           DISPLAY ' Operacao: (+) adicao, (-) subtracao, (*) multiplica
-      -    'cao, (/) divisao'
-           ACCEPT WS-SINAL
-
-
-
-           EVALUATE WS-SINAL
-               WHEN SINAL-VALIDO
-                    PERFORM 1200-ESCOLHER-FORMA
-               WHEN OTHER
-                    DISPLAY 'SINAL INVALIDO!!'
-           END-EVALUATE
-           MULTIPLY WS-NUMERO BY WS-MULTIPLICADOR GIVING Result.
-
-
-
-           DISPLAY "Result is = ", Result.
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : COTACAO DE EMPRESTIMOS NO BALCAO
+      *
+      * ESPECIFICAÇÃO
+      * O atendente informa o valor principal, a taxa de juros anual
+      * (percentual) e o prazo em meses; o programa calcula e exibe o
+      * valor dos juros e do montante final tanto pelo regime de juros
+      * simples quanto pelo regime de juros compostos, permitindo
+      * responder "quanto custaria este emprestimo" sem planilha.
+      * Repete a cotacao ate o atendente optar por encerrar.
+      ******************************************************************
+      * VRS002 - 09/08/2026 - REESCRITO COMO FERRAMENTA DE COTACAO DE
+      *                       EMPRESTIMOS (JUROS SIMPLES E COMPOSTOS),
+      *                       SUBSTITUINDO A DEMONSTRACAO DAS 4
+      *                       OPERACOES BASICAS.
+      * VRS001 - 10/01/2021 - IMPLANTAÇÃO (DEMONSTRACAO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      CALCULADORA.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'CALCULAD'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '002'.
+      *
+           05  WS-CONTINUA-COTACAO    PIC X(001)  VALUE 'S'.
+              88  WS-FIM-COTACAO             VALUE 'N'.
+      *
+      *-----------------------------------------------------------------
+      * DADOS INFORMADOS PELO ATENDENTE
+      *-----------------------------------------------------------------
+       01  WS-AREA-COTACAO.
+           05  WS-COT-VL-PRINCIPAL    PIC  9(009)V99  VALUE ZEROS.
+           05  WS-COT-TAXA-ANUAL      PIC  9(003)V99  VALUE ZEROS.
+           05  WS-COT-PRAZO-MESES     PIC  9(003)     VALUE ZEROS.
+           05  WS-COT-RESPOSTA        PIC  X(001)     VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * RESULTADOS DA COTACAO
+      *-----------------------------------------------------------------
+       01  WS-AREA-RESULTADO.
+           05  WS-VL-JUROS-SIMPLES    PIC  9(011)V99  VALUE ZEROS.
+           05  WS-VL-MONTANTE-SIMPLES PIC  9(011)V99  VALUE ZEROS.
+           05  WS-VL-MONTANTE-COMPOS  PIC  9(011)V9999 VALUE ZEROS.
+           05  WS-VL-JUROS-COMPOSTO   PIC  9(011)V99  VALUE ZEROS.
+      *
+      * CAMPOS AUXILIARES PARA O CALCULO DE JUROS COMPOSTOS (A BASE E
+      * O EXPOENTE SAO CALCULADOS A PARTE, POIS O COMPUTE UNICO COM A
+      * DIVISAO DENTRO DO EXPOENTE NAO ARREDONDA CORRETAMENTE OS
+      * RESULTADOS INTERMEDIARIOS)
+       01  WS-AREA-AUX-COMPOSTO.
+           05  WS-TX-PERIODO          PIC  9(003)V9999 VALUE ZEROS.
+           05  WS-EXP-ANOS            PIC  9(003)V9999 VALUE ZEROS.
+           05  WS-FATOR-COMPOSTO      PIC  9(003)V9999 VALUE ZEROS.
+      *
+      * VALORES EDITADOS, PARA EXIBICAO
+       01  WS-VL-PRINCIPAL-EDITADO    PIC ZZ.ZZZ.ZZ9,99.
+       01  WS-VL-JUROS-EDITADO        PIC ZZ.ZZZ.ZZ9,99.
+       01  WS-VL-MONTANTE-EDITADO     PIC ZZ.ZZZ.ZZ9,99.
+      *
+       01  WS-MSG                     PIC X(072)  VALUE SPACES.
+       01  WS-NOM-PARAGRAFO           PIC X(070)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA CALCULADORA - COTACAO DE EMPRESTIMOS'
+           DISPLAY '***************************************************'
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      * Repete a cotacao ate o atendente optar por encerrar.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM UNTIL WS-FIM-COTACAO
+
+              DISPLAY ' '
+              DISPLAY 'VALOR PRINCIPAL (0 = ENCERRAR): '
+              ACCEPT WS-COT-VL-PRINCIPAL
+
+              IF WS-COT-VL-PRINCIPAL EQUAL ZEROS
+                 MOVE 'N' TO WS-CONTINUA-COTACAO
+              ELSE
+                 DISPLAY 'TAXA DE JUROS ANUAL (%) EX.: 01200=12,00%: '
+                 ACCEPT WS-COT-TAXA-ANUAL
+
+                 DISPLAY 'PRAZO EM MESES: '
+                 ACCEPT WS-COT-PRAZO-MESES
+
+                 PERFORM P2000-CALCULA-COTACAO
+                 PERFORM P3000-EXIBE-COTACAO
+
+                 DISPLAY ' '
+                 DISPLAY 'DESEJA COTAR OUTRO EMPRESTIMO (S/N)? '
+                 ACCEPT WS-COT-RESPOSTA
+                 IF WS-COT-RESPOSTA EQUAL 'N' OR 'n'
+                    MOVE 'N' TO WS-CONTINUA-COTACAO
+                 END-IF
+              END-IF
+
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-CALCULA-COTACAO SECTION.
+      * Calcula os juros e o montante final pelos regimes de juros
+      * simples e de juros compostos, para o principal/taxa/prazo
+      * informados.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-CALCULA-COTACAO' TO WS-NOM-PARAGRAFO
+
+      *    Juros simples: J = P x i x n, com "i" ao ano e "n" em meses
+           COMPUTE WS-VL-JUROS-SIMPLES ROUNDED =
+                   WS-COT-VL-PRINCIPAL * WS-COT-TAXA-ANUAL
+                                        * WS-COT-PRAZO-MESES
+                                        / (100 * 12)
+
+           COMPUTE WS-VL-MONTANTE-SIMPLES =
+                   WS-COT-VL-PRINCIPAL + WS-VL-JUROS-SIMPLES
+
+      *    Juros compostos: M = P x (1 + i)**(n/12), com "i" ao ano
+           COMPUTE WS-TX-PERIODO =
+                   1 + (WS-COT-TAXA-ANUAL / 100)
+
+           COMPUTE WS-EXP-ANOS =
+                   WS-COT-PRAZO-MESES / 12
+
+           COMPUTE WS-FATOR-COMPOSTO ROUNDED =
+                   WS-TX-PERIODO ** WS-EXP-ANOS
+
+           COMPUTE WS-VL-MONTANTE-COMPOS ROUNDED =
+                   WS-COT-VL-PRINCIPAL * WS-FATOR-COMPOSTO
+
+           COMPUTE WS-VL-JUROS-COMPOSTO ROUNDED =
+                   WS-VL-MONTANTE-COMPOS - WS-COT-VL-PRINCIPAL
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-EXIBE-COTACAO SECTION.
+      * Exibe o resultado da cotacao para os dois regimes de juros.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-EXIBE-COTACAO' TO WS-NOM-PARAGRAFO
+
+           MOVE WS-COT-VL-PRINCIPAL TO WS-VL-PRINCIPAL-EDITADO
+
+           DISPLAY ' '
+           DISPLAY 'PRINCIPAL .............: ' WS-VL-PRINCIPAL-EDITADO
+           DISPLAY 'PRAZO (MESES) .........: ' WS-COT-PRAZO-MESES
+
+           MOVE WS-VL-JUROS-SIMPLES    TO WS-VL-JUROS-EDITADO
+           MOVE WS-VL-MONTANTE-SIMPLES TO WS-VL-MONTANTE-EDITADO
+           DISPLAY ' '
+           DISPLAY 'JUROS SIMPLES:'
+           DISPLAY '   JUROS ...............: ' WS-VL-JUROS-EDITADO
+           DISPLAY '   MONTANTE FINAL ......: ' WS-VL-MONTANTE-EDITADO
+
+           MOVE WS-VL-JUROS-COMPOSTO   TO WS-VL-JUROS-EDITADO
+           MOVE WS-VL-MONTANTE-COMPOS  TO WS-VL-MONTANTE-EDITADO
+           DISPLAY ' '
+           DISPLAY 'JUROS COMPOSTOS:'
+           DISPLAY '   JUROS ...............: ' WS-VL-JUROS-EDITADO
+           DISPLAY '   MONTANTE FINAL ......: ' WS-VL-MONTANTE-EDITADO
+
+           .
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA CALCULADORA - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+
+           .
