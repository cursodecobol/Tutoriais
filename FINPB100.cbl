@@ -8,7 +8,10 @@
       *                                   FINTRAN  - TRANSAÇÕES DE
       *                                              DÉBITO / CREDITO
       *              IMPORTANTE:
-      *              - ORDENAR ARQUIVOS DE ENTRADA P/ RESPECTIVAS CHAVES
+      *              - FINTRAN DEVE ESTAR ORDENADO PELA CHAVE (AGENCIA+
+      *                CONTA); O JOB FINPB101 FAZ ISSO E ENCADEIA ESTE
+      *                PROGRAMA AUTOMATICAMENTE, E E A FORMA RECOMENDADA
+      *                DE EXECUTAR O CICLO COMPLETO.
       *
       *              ARQUIVOS DE SAIDA  : FINSLDS  - SALDOS ATUALIZADOS
       *                                   FINTRANS - TRANS.REJEITADAS
@@ -19,18 +22,139 @@
       *   chave em comum.
       * - Neste programa está sendo considerado o relacionamento
       *   1 x N
+      * - A "conta", para efeito da chave de comparação, é o par
+      *   AGENCIA+CONTA+SUBCONTA: uma mesma agencia+conta pode ter mais
+      *   de uma linha de saldo em FINSLD/FINSLDS (ex.: saldo principal
+      *   e saldo bloqueado), desde que em SUBCONTA diferente; cada
+      *   transação de FINTRAN se aplica a uma unica linha de saldo,
+      *   a da SUBCONTA que ela propria informa.
       *
       * ESPECIFICAÇÃO
       * O arquivo de Contas (SALDOS) deve ser atualizado
       * mediante transações de Débito e/ou Crédito.
-      * Para cada conta:
+      * Para cada conta (AGENCIA+CONTA+SUBCONTA):
       * - Pode-se ter zero, uma ou mais transações, de Débito ou Crédito
       * - Todas as contas devem ser gravadas no arquivo de saída.
       *   . As contas sem transação, devem ter o saldo inalterado.
       * Para cada transação:
-      * - Pode haver ou não uma conta.
+      * - Pode haver ou não uma conta (AGENCIA+CONTA+SUBCONTA).
       * - Uma transação, sem conta correspondente, deve ser REJEITADA.
       ******************************************************************
+      * VRS022 - 09/08/2026 - DUAS CORRECOES: (1) FINSLD-IND-LIMITE
+      *                       PASSA A SER DEFAULTADO PARA 'N' (SEM
+      *                       LIMITE) QUANDO VIER EM BRANCO, DO MESMO
+      *                       JEITO QUE JA SE FAZ COM FINSLD-COD-
+      *                       SUBCONTA, PARA QUE A VERIFICACAO DE
+      *                       LIMITE EM P3500-CALCULA-SALDO NUNCA SEJA
+      *                       SILENCIOSAMENTE PULADA POR FALTA DE
+      *                       INDICADOR; (2) FINTRANS PASSA A SER
+      *                       SEMPRE ABERTO EM EXTEND (RESTART OU NAO),
+      *                       JA QUE UM OPEN OUTPUT AQUI APAGAVA AS
+      *                       TRANSACOES REINJETADAS PELO FINPB102
+      *                       ANTES DESTE PROGRAMA LE-LAS DE VOLTA.
+      * VRS021 - 09/08/2026 - CORRIGIDA A REPOSICAO EM RESTART: DURANTE
+      *                       P0500-REPOSICIONA, A RELEITURA DE FINSLD/
+      *                       FINTRAN ATE O CHECKPOINT NAO GRAVA MAIS OS
+      *                       REGISTROS JA DESVIADOS PARA FINSLDR,
+      *                       FINTRANS OU FINTRANH NA EXECUCAO ANTERIOR
+      *                       (WS-MODO-REPOSICIONA SUPRIME AS GRAVACOES
+      *                       DE P2000-LER-FINSLD/P3000-LER-FINTRAN
+      *                       ENQUANTO SO ESTA REPOSICIONANDO A LEITURA).
+      * VRS020 - 09/08/2026 - INCLUSAO DA CONCILIACAO DE TOTAIS GERAIS
+      *                       (ABERTURA + CREDITOS - DEBITOS = FECHA-
+      *                       MENTO) AO FINAL DO RELATORIO DE TOTAIS DE
+      *                       CONTROLE POR AGENCIA, SINALIZANDO DIVER-
+      *                       GENCIAS PARA APURACAO NO MESMO DIA.
+      * VRS019 - 09/08/2026 - REG-FINTRANS PASSA A GRAVAR TAMBEM
+      *                       FINTRANS-DT-EFETIVA E FINTRANS-COD-MOEDA
+      *                       (NO LUGAR DO FILLER FINAL), PRESERVANDO
+      *                       DADOS SUFICIENTES DA TRANSACAO REJEITADA
+      *                       PARA PERMITIR SUA RECONSTITUICAO E
+      *                       REINJECAO POR UM JOB POSTERIOR (FINPB102).
+      * VRS018 - 09/08/2026 - INCLUSAO DO CAMPO COD-SUBCONTA NA CHAVE DE
+      *                       FINSLD/FINSLDS/FINTRAN E DEMAIS ARQUIVOS
+      *                       DERIVADOS, PERMITINDO MAIS DE UMA LINHA DE
+      *                       SALDO POR AGENCIA+CONTA (SUB-CONTAS/
+      *                       BOLSOS); ESPACOS NA ENTRADA EQUIVALE A
+      *                       '00' (SUBCONTA PRINCIPAL, POR COMPATIBILI-
+      *                       DADE COM CONTAS/TRANSACOES ANTERIORES).
+      * VRS017 - 09/08/2026 - ATUALIZACAO DO COMENTARIO DE PRE-REQUISITO
+      *                       DE ORDENACAO: A ORDENACAO DE FINTRAN E A
+      *                       CONFERENCIA DE FINSLD PASSAM A SER FEITAS
+      *                       PELO NOVO JOB FINPB101, QUE TAMBEM
+      *                       ENCADEIA ESTE PROGRAMA E PROMOVE
+      *                       FINSLDS.dat A FINSLD.dat DA PROXIMA
+      *                       EXECUCAO.
+      * VRS016 - 09/08/2026 - INCLUSAO DO CAMPO TIPO-CONTA EM FINSLD/
+      *                       FINSLDS, USADO PELO NOVO PROGRAMA FINPB130
+      *                       (CALCULO DE JUROS SOBRE O SALDO, POR TIPO
+      *                       DE CONTA) A PARTIR DE FINSLDS.
+      * VRS015 - 09/08/2026 - SUPORTE A MULTIPLAS MOEDAS: INCLUSAO DO
+      *                       CAMPO COD-MOEDA EM FINSLD/FINSLDS E
+      *                       FINTRAN (ESPACOS=BRL, POR COMPATIBILIDADE
+      *                       COM CONTAS/TRANSACOES ANTERIORES); UMA
+      *                       TRANSACAO CUJA MOEDA NAO CONFERE COM A DA
+      *                       CONTA E REJEITADA (MOTIVO '05').
+      * VRS014 - 09/08/2026 - INCLUSAO DO CAMPO FINTRAN-DT-EFETIVA;
+      *                       TRANSACOES COM DATA DE EFETIVACAO
+      *                       POSTERIOR A DATA DE EXECUCAO SAO DESVIADAS
+      *                       PARA O NOVO ARQUIVO DE ESPERA FINTRANH,
+      *                       EM VEZ DE SEREM APLICADAS.
+      * VRS013 - 09/08/2026 - INCLUSAO DO CAMPO FINTRAN-ID-TRAN
+      *                       (IDENTIFICADOR DA TRANSACAO); TRANSACOES
+      *                       COM IDENTIFICADOR JA APLICADO A MESMA
+      *                       CONTA NA EXECUCAO CORRENTE SAO REJEITADAS
+      *                       COMO DUPLICADAS (MOTIVO '04').
+      * VRS012 - 09/08/2026 - NOVO ARQUIVO DE SAIDA FINGL, COM UMA
+      *                       LINHA POR AGENCIA RESUMINDO OS DEBITOS E
+      *                       CREDITOS DO DIA (CONTA CONTABIL DERIVADA
+      *                       DA AGENCIA), PARA INTEGRACAO COM O RAZAO
+      *                       GERAL.
+      * VRS012 - 09/08/2026 - VALIDACAO DE CHAVE (AGENCIA+CONTA) VIA A
+      *                       SUB-ROTINA SRMINIMAL, CHAMADA NA LEITURA
+      *                       DE CADA REGISTRO DE FINSLD E FINTRAN;
+      *                       CONTA COM CHAVE INVALIDA E DESVIADA PARA
+      *                       O NOVO ARQUIVO FINSLDR, E TRANSACAO COM
+      *                       CHAVE INVALIDA E REJEITADA PARA FINTRANS
+      *                       (MOTIVO '07').
+      * VRS011 - 09/08/2026 - FINSLD E FINSLDS PASSAM DE ORGANIZATION
+      *                       LINE SEQUENTIAL PARA INDEXED, CHAVEADOS
+      *                       POR AGENCIA+CONTA, PERMITINDO LOCALIZACAO
+      *                       DIRETA DE UMA CONTA POR OUTROS PROGRAMAS;
+      *                       A LEITURA/GRAVACAO AQUI CONTINUA SENDO
+      *                       SEQUENCIAL (ACCESS MODE SEQUENTIAL).
+      * VRS010 - 09/08/2026 - NOVOS INDICADORES DE TRANSACAO: 'J'
+      *                       (AJUSTE MANUAL, APLICADO MESMO A CONTA
+      *                       CONGELADA/ENCERRADA) E 'F' (TARIFA,
+      *                       APLICADA COMO DEBITO MAS PRESERVADA COMO
+      *                       'F' NA TRILHA DE AUDITORIA).
+      * VRS009 - 09/08/2026 - VALIDACAO DE TOTAIS DE CONTROLE: FINSLD E
+      *                       FINTRAN PASSAM A EXIGIR UM REGISTRO
+      *                       TRAILER (CHAVE '9999TRAILER    ') COM A
+      *                       QUANTIDADE DE REGISTROS E A SOMA DOS
+      *                       VALORES; DIVERGENCIA OU AUSENCIA DE
+      *                       TRAILER ABORTA O JOB VIA P8000-ERRO.
+      * VRS008 - 09/08/2026 - INCLUSAO DE CHECKPOINT/RESTART: A CADA
+      *                       WS-QTD-CKPT-INTERVALO CONTAS GRAVADAS EM
+      *                       FINSLDS, A ULTIMA CHAVE CONCLUIDA E
+      *                       GRAVADA EM FINCKPT; SE O JOB FOR
+      *                       REINICIADO COM O ARQUIVO DE CHECKPOINT
+      *                       PRESENTE, A LEITURA DE FINSLD/FINTRAN E
+      *                       REPOSICIONADA E A GRAVACAO DAS SAIDAS E
+      *                       RETOMADA POR EXTENSAO (OPEN EXTEND).
+      * VRS007 - 09/08/2026 - INCLUSAO DO CAMPO FINSLD-STATUS (ATIVA/
+      *                       CONGELADA/ENCERRADA); TRANSACAO CONTRA
+      *                       CONTA NAO ATIVA E REJEITADA (MOTIVO '02').
+      * VRS006 - 09/08/2026 - INCLUSAO DA TRILHA DE AUDITORIA FINSLDA,
+      *                       GRAVADA A CADA ALTERACAO DE SALDO.
+      * VRS005 - 09/08/2026 - SALDO PASSA A SER SIGNED (PERMITE CONTA
+      *                       NEGATIVA); INCLUSAO DE LIMITE DE CHEQUE
+      *                       ESPECIAL POR CONTA E REJEICAO DE DEBITO
+      *                       QUE ESTOURE O LIMITE (MOTIVO '03').
+      * VRS004 - 09/08/2026 - INCLUSAO DO RELATORIO DE TOTAIS DE
+      *                       CONTROLE POR AGENCIA (ABERTURA, DEBITOS,
+      *                       CREDITOS E FECHAMENTO), EMITIDO AO FINAL
+      *                       DO PROCESSAMENTO.
       * VRS003 - 03/12/2022 - REVISÃO; INCLUSÃO DE COMENTÁRIOS;
       *                       ACRESCIMO DO SUFIXO ".dat" AOS ARQUIVOS
       * VRS002 - 30/10/2020 - MELHORIA DE PERFORMANCE
@@ -54,21 +178,63 @@
       *-----------------------------------------------------------------
        FILE-CONTROL.
       *    ARQUIVO SALDOS - ENTRADA  ( READ )
+      *    INDEXADO POR FINSLD-FD-CHAVE (AGENCIA+CONTA) - PERMITE, ALEM
+      *    DA LEITURA SEQUENCIAL AQUI USADA, A LOCALIZACAO DIRETA DE UMA
+      *    CONTA POR OUTROS PROGRAMAS (EX.: CONSULTA ON-LINE).
            SELECT FINSLD   ASSIGN TO 'FINSLD.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FINSLD-FD-CHAVE
                   FILE STATUS IS WS-FS-FINSLD.
       *    ARQUIVO TRANSAÇÕES - ENTRADA (READ)
            SELECT FINTRAN  ASSIGN TO 'FINTRAN.dat'
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WS-FS-FINTRAN.
       *    ARQUIVO SALDOS - ATUALIZADO  - SAÍDA (WRITE)
+      *    INDEXADO POR FINSLDS-CHAVE (AGENCIA+CONTA) - PELO MESMO
+      *    MOTIVO DO FINSLD, ACIMA.
            SELECT FINSLDS  ASSIGN TO 'FINSLDS.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FINSLDS-CHAVE
                   FILE STATUS IS WS-FS-FINSLDS.
       *    ARQUIVO TRANSAÇÕES REJEITADAS - SAÍDA (WRITE)
            SELECT FINTRANS ASSIGN TO 'FINTRANS.dat'
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WS-FS-FINTRANS.
+      *    ARQUIVO TRILHA DE AUDITORIA - SAÍDA (WRITE)
+      *    REGISTRA CADA ALTERACAO DE SALDO PROVOCADA POR UMA TRANSACAO
+           SELECT FINSLDA  ASSIGN TO 'FINSLDA.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINSLDA.
+      *    ARQUIVO DE CHECKPOINT/RESTART - ENTRADA E SAÍDA
+      *    GUARDA A ULTIMA CHAVE FINSLD TOTALMENTE PROCESSADA, PARA
+      *    PERMITIR RETOMAR O JOB SEM REPROCESSAR DESDE O INICIO
+           SELECT FINCKPT  ASSIGN TO 'FINCKPT.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINCKPT.
+      *    ARQUIVO EXTRATO CONTABIL (RAZAO) - SAÍDA (WRITE)
+      *    UMA LINHA POR AGENCIA, COM O TOTAL DE DEBITOS E CREDITOS DO
+      *    DIA APLICADOS PELAS TRANSACOES, PARA INTEGRACAO COM O RAZAO
+      *    GERAL (CONTABILIDADE).
+           SELECT FINGL    ASSIGN TO 'FINGL.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINGL.
+      *    ARQUIVO DE ESPERA (SUSPENSE) - TRANSACOES COM DATA DE
+      *    EFETIVACAO FUTURA - SAÍDA (WRITE)
+      *    MESMO LAYOUT DE FINTRAN, PARA PERMITIR A REALIMENTACAO DIRETA
+      *    NO ARQUIVO FINTRAN DE UMA EXECUCAO FUTURA.
+           SELECT FINTRANH ASSIGN TO 'FINTRANH.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRANH.
+      *    ARQUIVO DE SALDOS COM CHAVE INVALIDA - SAÍDA (WRITE)
+      *    REGISTROS DE FINSLD CUJA AGENCIA+CONTA NAO PASSA NA VALIDACAO
+      *    DE SRMINIMAL (VER P2000-LER-FINSLD) - NAO ENTRAM NO
+      *    PROCESSAMENTO NORMAL, PARA NAO CONTAMINAR O COMPARE DE CHAVES
+      *    DE P1000-PROCESSA COM UMA CHAVE MAL-FORMADA.
+           SELECT FINSLDR  ASSIGN TO 'FINSLDR.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINSLDR.
 
       ******************************************************************
        DATA DIVISION.
@@ -79,43 +245,141 @@
       *
       *
        FD  FINSLD
-           RECORDING MODE IS F
-           RECORD CONTAINS 030 CHARACTERS.
+           RECORD CONTAINS 045 CHARACTERS.
 
-       01  REG-FINSLD PIC X(30).
+       01  REG-FINSLD.
+           03  FINSLD-FD-CHAVE        PIC X(017).
+           03  FILLER                 PIC X(028).
       *
       *
        FD  FINTRAN
            RECORDING MODE IS F
-           RECORD CONTAINS 030 CHARACTERS.
+           RECORD CONTAINS 052 CHARACTERS.
 
-       01  REG-FINTRAN PIC X(30).
+       01  REG-FINTRAN PIC X(52).
       *
       *
        FD  FINSLDS
-           RECORDING MODE IS F
-           RECORD CONTAINS 030 CHARACTERS.
+           RECORD CONTAINS 045 CHARACTERS.
 
        01  REG-FINSLDS.
            03 FINSLDS-CHAVE.
               05  FINSLDS-NR-AGEN     PIC  9(004).
               05  FINSLDS-NR-CC       PIC  X(011).
-           03  FINSLDS-VL-SLD         PIC  9(009)V99.
-           03  FINSLDS-FILLER         PIC  X(003).
+      *    IDENTIFICA A SUB-CONTA/BOLSO DENTRO DA AGENCIA+CONTA (EX.:
+      *    '00'=PRINCIPAL, '01'=BLOQUEADO); ESPACOS EQUIVALE A '00'
+      *    (CONTAS EXISTENTES ANTES DO CAMPO, SEM SUB-CONTAS)
+              05  FINSLDS-COD-SUBCONTA PIC  X(002).
+           03  FINSLDS-VL-SLD         PIC  S9(009)V99.
+      *    'A'=Ativa, 'F'=Congelada (bloqueio temporario), 'E'=Encerrada
+           03  FINSLDS-STATUS         PIC  X(001).
+      *    'S'=Conta possui limite de cheque especial, 'N'=Nao possui
+           03  FINSLDS-IND-LIMITE     PIC  X(001).
+           03  FINSLDS-VL-LIMITE      PIC  9(009)V99.
+      *    CODIGO DA MOEDA DO SALDO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL' (CONTAS JA EXISTENTES ANTES DA MOEDA)
+           03  FINSLDS-COD-MOEDA      PIC  X(003).
+      *    '1'=Corrente, '2'=Poupanca, '3'=Investimento; ESPACOS
+      *    EQUIVALE A '1' (CONTAS EXISTENTES ANTES DO CAMPO, SEM JUROS)
+           03  FINSLDS-TIPO-CONTA     PIC  X(001).
       *
       *
-       FD  FINTRANS                                                                        FD  FINTRAN
+       FD  FINTRANS
            RECORDING MODE IS F
-           RECORD CONTAINS 030 CHARACTERS.
+           RECORD CONTAINS 052 CHARACTERS.
       *
        01  REG-FINTRANS.
            03 FINTRANS-CHAVE.
               05  FINTRANS-NR-AGEN      PIC  9(004).
               05  FINTRANS-NR-CC        PIC  X(011).
+              05  FINTRANS-COD-SUBCONTA PIC  X(002).
            03  FINTRANS-VL-TRAN         PIC  9(009)V99.
-      *    'D'=Débito, 'C'=Crédito
+      *    'D'=Débito, 'C'=Crédito, 'J'=Ajuste manual, 'F'=Tarifa
            03  FINTRANS-IND-TRAN        PIC  X(001).
-           03  FINTRANS-FILLER          PIC  X(002).
+      *    MOTIVO DA REJEICAO:
+      *    '01'=CONTA INEXISTENTE   '02'=CONTA INATIVA
+      *    '03'=SALDO INSUFICIENTE  '04'=TRANSACAO DUPLICADA
+      *    '05'=MOEDA DIVERGENTE    '06'=INDICADOR DE TRANSACAO INVALIDO
+      *    '07'=CHAVE (AGENCIA+CONTA) INVALIDA
+           03  FINTRANS-MOTIVO          PIC  X(002).
+           03  FINTRANS-ID-TRAN         PIC  9(010).
+      *    DATA/MOEDA ORIGINAIS DA TRANSACAO REJEITADA, PRESERVADAS PARA
+      *    PERMITIR A RECONSTITUICAO DE UM REG-FINTRAN VALIDO CASO A
+      *    TRANSACAO VENHA A SER REINJETADA (VER FINPB102).
+           03  FINTRANS-DT-EFETIVA      PIC  9(008).
+           03  FINTRANS-COD-MOEDA       PIC  X(003).
+      *
+      *
+       FD  FINSLDA
+           RECORDING MODE IS F
+           RECORD CONTAINS 051 CHARACTERS.
+      *
+       01  REG-FINSLDA.
+           03  FINSLDA-CHAVE.
+               05  FINSLDA-NR-AGEN       PIC  9(004).
+               05  FINSLDA-NR-CC         PIC  X(011).
+               05  FINSLDA-COD-SUBCONTA  PIC  X(002).
+           03  FINSLDA-VL-SLD-ANTES      PIC  S9(009)V99.
+           03  FINSLDA-VL-TRAN           PIC  9(009)V99.
+      *    'D'=Débito, 'C'=Crédito, 'J'=Ajuste manual, 'F'=Tarifa
+           03  FINSLDA-IND-TRAN          PIC  X(001).
+           03  FINSLDA-VL-SLD-DEPOIS     PIC  S9(009)V99.
+      *
+      *
+       FD  FINCKPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 017 CHARACTERS.
+
+       01  REG-FINCKPT.
+           03  FINCKPT-CHAVE.
+               05  FINCKPT-NR-AGEN       PIC  9(004).
+               05  FINCKPT-NR-CC         PIC  X(011).
+               05  FINCKPT-COD-SUBCONTA  PIC  X(002).
+      *
+      *
+       FD  FINGL
+           RECORDING MODE IS F
+           RECORD CONTAINS 039 CHARACTERS.
+
+       01  REG-FINGL.
+      *    CONTA CONTABIL, DERIVADA DA AGENCIA (100000 + AGENCIA)
+           03  FINGL-CONTA-CONTABIL  PIC  9(006).
+           03  FINGL-NR-AGEN         PIC  9(004).
+           03  FINGL-VL-DEBITO       PIC  9(011)V99.
+           03  FINGL-VL-CREDITO      PIC  9(011)V99.
+           03  FINGL-FILLER          PIC  X(003).
+      *
+      *
+       FD  FINTRANH
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRANH.
+           03 FINTRANH-CHAVE.
+              05  FINTRANH-NR-AGEN      PIC  9(004).
+              05  FINTRANH-NR-CC        PIC  X(011).
+              05  FINTRANH-COD-SUBCONTA PIC  X(002).
+           03  FINTRANH-VL-TRAN         PIC  9(009)V99.
+           03  FINTRANH-IND-TRAN        PIC  X(001).
+           03  FINTRANH-FILLER          PIC  X(002).
+           03  FINTRANH-ID-TRAN         PIC  9(010).
+           03  FINTRANH-DT-EFETIVA      PIC  9(008).
+           03  FINTRANH-COD-MOEDA       PIC  X(003).
+      *
+      *
+       FD  FINSLDR
+           RECORDING MODE IS F
+           RECORD CONTAINS 019 CHARACTERS.
+
+       01  REG-FINSLDR.
+           03 FINSLDR-CHAVE.
+              05  FINSLDR-NR-AGEN       PIC  9(004).
+              05  FINSLDR-NR-CC         PIC  X(011).
+              05  FINSLDR-COD-SUBCONTA  PIC  X(002).
+      *    MOTIVO DA REJEICAO (VER WK-PARM-COD-RETORNO DE SRMINIMAL):
+      *    '01'=AGENCIA INVALIDA   '02'=CONTA NAO NUMERICA
+      *    '03'=DIGITO VERIFICADOR NAO CONFERE
+           03  FINSLDR-MOTIVO           PIC  X(002).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -125,17 +389,75 @@
            03 FINSLD-CHAVE.
               05  FINSLD-NR-AGEN      PIC  9(004).
               05  FINSLD-NR-CC        PIC  X(011).
-           03  FINSLD-VL-SLD          PIC  9(009)V99.
-           03  FINSLD-FILLER          PIC  X(003).
+      *       IDENTIFICA A SUB-CONTA/BOLSO DENTRO DA AGENCIA+CONTA (EX.:
+      *       '00'=PRINCIPAL, '01'=BLOQUEADO); ESPACOS EQUIVALE A '00'
+      *       (CONTAS EXISTENTES ANTES DO CAMPO, SEM SUB-CONTAS)
+              05  FINSLD-COD-SUBCONTA PIC  X(002).
+           03  FINSLD-VL-SLD          PIC  S9(009)V99.
+      *    'A'=Ativa, 'F'=Congelada (bloqueio temporario), 'E'=Encerrada
+           03  FINSLD-STATUS          PIC  X(001).
+              88  FINSLD-CONTA-ATIVA         VALUE 'A'.
+              88  FINSLD-CONTA-CONGELADA     VALUE 'F'.
+              88  FINSLD-CONTA-ENCERRADA     VALUE 'E'.
+      *    'S'=Conta possui limite de cheque especial, 'N'=Nao possui
+           03  FINSLD-IND-LIMITE      PIC  X(001).
+              88  FINSLD-COM-LIMITE          VALUE 'S'.
+              88  FINSLD-SEM-LIMITE          VALUE 'N'.
+           03  FINSLD-VL-LIMITE        PIC  9(009)V99.
+      *    CODIGO DA MOEDA DO SALDO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL' (CONTAS JA EXISTENTES ANTES DA MOEDA)
+           03  FINSLD-COD-MOEDA        PIC  X(003).
+      *    USADO PELO FINPB130 PARA DETERMINAR A TAXA DE JUROS APLICAVEL
+      *    AO SALDO DA CONTA; ESPACOS EQUIVALE A '1' (SEM RENDIMENTO)
+           03  FINSLD-TIPO-CONTA       PIC  X(001).
+              88  FINSLD-CONTA-CORRENTE      VALUE '1'.
+              88  FINSLD-CONTA-POUPANCA      VALUE '2'.
+              88  FINSLD-CONTA-INVESTIMENTO  VALUE '3'.
+      *
+      *    TRAILER DE CONTROLE DO ARQUIVO FINSLD (ULTIMO REGISTRO):
+      *    CHAVE '9999TRAILER      ', SEGUIDA DA QUANTIDADE DE REGISTROS
+      *    DE DETALHE E DA SOMA DE FINSLD-VL-SLD, PARA CONFERENCIA
+      *    CONTRA OS TOTAIS REALMENTE LIDOS.
+       01  WS-REG-FINSLD-TRAILER REDEFINES WS-REG-FINSLD.
+           03  TRAILER-FINSLD-CHAVE     PIC  X(017).
+              88  TRAILER-FINSLD-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-FINSLD-QTD-REG   PIC  9(009).
+           03  TRAILER-FINSLD-VL-SOMA   PIC  S9(013)V99.
 
        01 WS-REG-FINTRAN.
            03 FINTRAN-CHAVE.
               05  FINTRAN-NR-AGEN      PIC  9(004).
               05  FINTRAN-NR-CC        PIC  X(011).
+      *       IDENTIFICA A SUB-CONTA/BOLSO A QUE A TRANSACAO SE APLICA;
+      *       ESPACOS EQUIVALE A '00' (SUBCONTA PRINCIPAL, POR
+      *       COMPATIBILIDADE COM TRANSACOES ANTERIORES A ESTE CAMPO)
+              05  FINTRAN-COD-SUBCONTA PIC  X(002).
            03  FINTRAN-VL-TRAN         PIC  9(009)V99.
-      *    'D'=Débito, 'C'=Crédito
+      *    'D'=Débito, 'C'=Crédito, 'J'=Ajuste manual, 'F'=Tarifa
            03  FINTRAN-IND-TRAN        PIC  X(001).
            03  FINTRAN-FILLER          PIC  X(002).
+      *    IDENTIFICADOR UNICO DA TRANSACAO (SEQUENCIAL DE ORIGEM),
+      *    USADO PARA DETECTAR TRANSACOES DUPLICADAS NA MESMA CONTA.
+           03  FINTRAN-ID-TRAN         PIC  9(010).
+      *    DATA EM QUE A TRANSACAO DEVE SER EFETIVADA (AAAAMMDD).
+      *    ZEROS/NAO INFORMADA EQUIVALE A "EFETIVAR IMEDIATAMENTE".
+      *    TRANSACAO COM DATA POSTERIOR A DATA DE EXECUCAO E DESVIADA
+      *    PARA O ARQUIVO DE ESPERA FINTRANH, EM VEZ DE SER APLICADA.
+           03  FINTRAN-DT-EFETIVA      PIC  9(008).
+      *    CODIGO DA MOEDA DA TRANSACAO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL'. TRANSACAO CUJA MOEDA NAO CONFERE COM A
+      *    MOEDA DO SALDO DA CONTA E REJEITADA (MOTIVO '05').
+           03  FINTRAN-COD-MOEDA       PIC  X(003).
+      *
+      *    TRAILER DE CONTROLE DO ARQUIVO FINTRAN (ULTIMO REGISTRO):
+      *    MESMA CONVENCAO DO TRAILER DE FINSLD, ACIMA.
+       01  WS-REG-FINTRAN-TRAILER REDEFINES WS-REG-FINTRAN.
+           03  TRAILER-FINTRAN-CHAVE    PIC  X(017).
+              88  TRAILER-FINTRAN-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-FINTRAN-QTD-REG  PIC  9(009).
+           03  TRAILER-FINTRAN-VL-SOMA  PIC  9(011)V99.
 
 
        01  WS-AREA-AUXILIAR.
@@ -146,14 +468,132 @@
            05  WS-FS-FINTRAN          PIC X(002)  VALUE '00'.
            05  WS-FS-FINSLDS          PIC X(002)  VALUE '00'.
            05  WS-FS-FINTRANS         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINSLDA          PIC X(002)  VALUE '00'.
+           05  WS-FS-FINCKPT          PIC X(002)  VALUE '00'.
+           05  WS-FS-FINGL            PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRANH         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINSLDR          PIC X(002)  VALUE '00'.
+      *
+           05  WS-QTD-GRAV-FINSLDA    PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-FINGL      PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-FINTRANH   PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-FINSLDR    PIC 9(010)  VALUE ZEROS.
+      *
+      *    DATA DE EXECUCAO DO JOB (AAAAMMDD), USADA PARA IDENTIFICAR
+      *    TRANSACOES COM EFETIVACAO FUTURA (VER FINTRAN-DT-EFETIVA).
+           05  WS-DATA-EXECUCAO       PIC 9(008)  VALUE ZEROS.
+      *
+           05  WS-FINTRAN-LIDO-SW     PIC X(001)  VALUE 'N'.
+              88  FINTRAN-LIDO               VALUE 'S'.
+           05  WS-FINSLD-LIDO-SW      PIC X(001)  VALUE 'N'.
+              88  FINSLD-LIDO                VALUE 'S'.
+      *
+      *    AREA DE CHAMADA DE SRMINIMAL, PARA VALIDACAO DA CHAVE
+      *    (AGENCIA+CONTA) DOS REGISTROS LIDOS DE FINSLD E FINTRAN.
+       01  WS-PARM-VALIDA-CHAVE.
+           05  WS-PARM-NR-AGEN        PIC 9(004).
+           05  WS-PARM-NR-CC          PIC X(011).
+           05  WS-PARM-COD-RETORNO    PIC X(002).
+              88  WS-CHAVE-VALIDA            VALUE '00'.
+      *
+      *    CONTROLE DE CHECKPOINT/RESTART
+           05  WS-MODO-RESTART        PIC X(001)  VALUE 'N'.
+              88  MODO-RESTART               VALUE 'S'.
+      *    Ligado apenas durante P0500-REPOSICIONA, para que os
+      *    registros re-lidos (ja rejeitados/desviados na execucao
+      *    anterior) nao sejam gravados de novo em FINSLDR/FINTRANS/
+      *    FINTRANH ao serem simplesmente pulados ate o checkpoint.
+           05  WS-MODO-REPOSICIONA    PIC X(001)  VALUE 'N'.
+              88  EM-REPOSICIONAMENTO        VALUE 'S'.
+           05  WS-CKPT-CHAVE          PIC X(017)  VALUE LOW-VALUES.
+           05  WS-CONT-CKPT           PIC 9(005)  VALUE ZEROS.
+           05  WS-QTD-CKPT-INTERVALO  PIC 9(005)  VALUE 00100.
       *
            05  WS-QTD-LIDOS-SLD       PIC 9(010)  VALUE ZEROS.
            05  WS-QTD-LIDOS-TRAN      PIC 9(010)  VALUE ZEROS.
            05  WS-QTD-GRAV-SLD        PIC 9(010)  VALUE ZEROS.
            05  WS-QTD-GRAV-TRANS      PIC 9(009)  VALUE ZEROS.
+      *
+      *    CONFERENCIA DOS TRAILERS DE CONTROLE (FINSLD/FINTRAN)
+           05  WS-VL-SOMA-FINSLD       PIC S9(013)V99  VALUE ZEROS.
+           05  WS-VL-SOMA-FINTRAN      PIC 9(013)V99   VALUE ZEROS.
+           05  WS-TRAILER-FINSLD-LIDO  PIC X(001)      VALUE 'N'.
+              88  TRAILER-FINSLD-LIDO         VALUE 'S'.
+           05  WS-TRAILER-FINTRAN-LIDO PIC X(001)      VALUE 'N'.
+              88  TRAILER-FINTRAN-LIDO        VALUE 'S'.
       *
            05  WS-MSG                 PIC X(072)  VALUE SPACES.
            05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+           05  WS-VL-SLD-ORIGINAL     PIC S9(009)V99  VALUE ZEROS.
+           05  WS-VL-SLD-ANTES-TRAN   PIC S9(009)V99  VALUE ZEROS.
+           05  WS-VL-SLD-APOS         PIC S9(011)V99  VALUE ZEROS.
+           05  WS-MOTIVO-REJEICAO     PIC X(002)      VALUE SPACES.
+              88  WS-MOTIVO-SEM-CONTA        VALUE '01'.
+              88  WS-MOTIVO-CONTA-INATIVA    VALUE '02'.
+              88  WS-MOTIVO-SALDO-INSUF      VALUE '03'.
+              88  WS-MOTIVO-TRAN-DUPLICADA   VALUE '04'.
+              88  WS-MOTIVO-MOEDA-DIVERGENTE VALUE '05'.
+              88  WS-MOTIVO-IND-TRAN-INVALIDO VALUE '06'.
+              88  WS-MOTIVO-CHAVE-INVALIDA   VALUE '07'.
+      *
+      *    MOEDA EFETIVA DA CONTA/TRANSACAO (ESPACOS => 'BRL'), USADAS
+      *    PARA A CONFERENCIA DE MOEDA EM P3500-CALCULA-SALDO.
+           05  WS-MOEDA-CONTA         PIC X(003)      VALUE SPACES.
+           05  WS-MOEDA-TRAN          PIC X(003)      VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * DETECCAO DE TRANSACAO DUPLICADA: OS IDENTIFICADORES DE
+      * TRANSACAO (FINTRAN-ID-TRAN) JA APLICADOS PARA A CONTA CORRENTE
+      * SAO GUARDADOS AQUI; A TABELA E REINICIADA A CADA TROCA DE CONTA.
+      *-----------------------------------------------------------------
+       01  WS-TAB-IDS-VISTOS.
+           05  WS-QTD-IDS-VISTOS      PIC 9(004)  VALUE ZEROS.
+           05  WS-TAB-ID OCCURS 1 TO 500 TIMES
+                          DEPENDING ON WS-QTD-IDS-VISTOS
+                          INDEXED BY WS-IDX-ID.
+               10  WS-TAB-ID-VALOR        PIC 9(010).
+      *
+       01  WS-CHAVE-ID-ANTERIOR       PIC X(017)  VALUE LOW-VALUES.
+       01  WS-TRAN-DUPLICADA-SW       PIC X(001)  VALUE 'N'.
+           88  WS-TRAN-DUPLICADA             VALUE 'S'.
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE TOTAIS DE CONTROLE POR AGENCIA (RELATORIO GERENCIAL)
+      *-----------------------------------------------------------------
+       01  WS-TAB-AGENCIAS.
+           05  WS-QTD-AGENCIAS        PIC 9(004)  VALUE ZEROS.
+           05  WS-TAB-AGEN OCCURS 1 TO 500 TIMES
+                           DEPENDING ON WS-QTD-AGENCIAS
+                           INDEXED BY WS-IDX-AGEN.
+               10  WS-TAB-AGEN-NR             PIC 9(004).
+               10  WS-TAB-AGEN-VL-ABERTURA    PIC S9(009)V99.
+               10  WS-TAB-AGEN-VL-DEBITO      PIC 9(009)V99.
+               10  WS-TAB-AGEN-VL-CREDITO     PIC 9(009)V99.
+               10  WS-TAB-AGEN-VL-FECHAMENTO  PIC S9(009)V99.
+      *
+       01  WS-AREA-RELATORIO-AGENCIAS.
+           05  WS-AGEN-PROCURA        PIC 9(004)  VALUE ZEROS.
+           05  WS-LINHA-AGEN.
+               10  FILLER              PIC X(005)  VALUE SPACES.
+               10  WS-LIN-AGEN-NR      PIC ZZZ9.
+               10  FILLER              PIC X(003)  VALUE SPACES.
+               10  WS-LIN-AGEN-ABERT   PIC -ZZ.ZZZ.ZZ9,99.
+               10  FILLER              PIC X(002)  VALUE SPACES.
+               10  WS-LIN-AGEN-DEB     PIC ZZZ.ZZZ.ZZ9,99.
+               10  FILLER              PIC X(002)  VALUE SPACES.
+               10  WS-LIN-AGEN-CRED    PIC ZZZ.ZZZ.ZZ9,99.
+               10  FILLER              PIC X(002)  VALUE SPACES.
+               10  WS-LIN-AGEN-FECHA   PIC -ZZ.ZZZ.ZZ9,99.
+           05  WS-TOT-GERAL-ABERT      PIC S9(011)V99  VALUE ZEROS.
+           05  WS-TOT-GERAL-DEB        PIC 9(011)V99   VALUE ZEROS.
+           05  WS-TOT-GERAL-CRED       PIC 9(011)V99   VALUE ZEROS.
+           05  WS-TOT-GERAL-FECHA      PIC S9(011)V99  VALUE ZEROS.
+           05  WS-TOT-GERAL-ESPERADO   PIC S9(011)V99  VALUE ZEROS.
+           05  WS-TOT-GERAL-DIFERENCA  PIC S9(011)V99  VALUE ZEROS.
+           05  WS-CONCILIACAO-SW       PIC X(001)      VALUE 'S'.
+               88  CONCILIACAO-OK                      VALUE 'S'.
+               88  CONCILIACAO-DIVERGENTE               VALUE 'N'.
       *
       ******************************************************************
        PROCEDURE DIVISION.
@@ -171,6 +611,41 @@
 
            MOVE 'P0000-INICIAL' TO        WS-NOM-PARAGRAFO
       *
+      * Data de execucao do job, usada para reter transacoes futuras
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+      *
+      * Verifica se existe checkpoint de execucao anterior (RESTART):
+      * arquivo ausente (FS 35) ou vazio significa execucao normal,
+      * do inicio; arquivo com uma chave gravada significa retomada.
+           OPEN INPUT FINCKPT
+           EVALUATE WS-FS-FINCKPT
+               WHEN '00'
+                    READ FINCKPT
+                       AT END
+                          MOVE 'N' TO WS-MODO-RESTART
+                       NOT AT END
+                          MOVE FINCKPT-CHAVE TO WS-CKPT-CHAVE
+                          MOVE 'S' TO WS-MODO-RESTART
+                    END-READ
+                    CLOSE FINCKPT
+               WHEN '35'
+                    MOVE 'N' TO WS-MODO-RESTART
+               WHEN OTHER
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - OPEN INPUT FINCKPT - FILE STATUS = '
+                            WS-FS-FINCKPT
+                            DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+           END-EVALUATE
+
+           IF MODO-RESTART
+              DISPLAY '***********************************************'
+              DISPLAY 'RESTART DETECTADO - RETOMANDO APOS A CHAVE: '
+                       WS-CKPT-CHAVE
+              DISPLAY '***********************************************'
+           END-IF
+      *
       * Abertura arquivo FINANCEIRO - SALDOS
            OPEN INPUT FINSLD
            IF WS-FS-FINSLD NOT EQUAL '00'
@@ -193,7 +668,13 @@
            END-IF
       *
       * Abertura - arquivo FINANCEIRO - SALDOS ATUALIZADOS
-           OPEN OUTPUT FINSLDS
+      * (em RESTART, o arquivo ja produzido pela execucao anterior e
+      * mantido, e a gravacao continua a partir do final dele)
+           IF MODO-RESTART
+              OPEN EXTEND FINSLDS
+           ELSE
+              OPEN OUTPUT FINSLDS
+           END-IF
            IF WS-FS-FINSLDS NOT EQUAL '00'
               STRING 'ERRO - OPEN OUTPUT FINSLDS - FILE STATUS: '
                      WS-FS-FINSLDS
@@ -203,32 +684,128 @@
            END-IF
 
       * Abertura arquivo FINANCEIRO - TRANSACOES REJEITADAS
-           OPEN OUTPUT FINTRANS
+      * Sempre aberto em EXTEND, restart ou nao: quando este programa e
+      * chamado pelo FINPB101, o FINPB102 ja roda antes dele e pode ter
+      * deixado em FINTRANS.dat transacoes de execucoes anteriores que
+      * continuam sem conta correspondente; um OPEN OUTPUT aqui
+      * apagaria esse conteudo antes mesmo deste programa gravar as
+      * rejeicoes do dia. Se o arquivo ainda nao existir, OPEN EXTEND o
+      * cria vazio, como OPEN OUTPUT faria.
+           OPEN EXTEND FINTRANS
            IF WS-FS-FINTRANS NOT EQUAL '00'
-              STRING 'ERRO - OPEN OUTPUT FINTRANS - FILE STATUS = '
+              STRING 'ERRO - OPEN EXTEND FINTRANS - FILE STATUS = '
                      WS-FS-FINTRANS
                      DELIMITED BY SIZE  INTO WS-MSG
               END-STRING
               PERFORM P8000-ERRO
            END-IF
+
+      * Abertura arquivo FINANCEIRO - TRILHA DE AUDITORIA
+           IF MODO-RESTART
+              OPEN EXTEND FINSLDA
+           ELSE
+              OPEN OUTPUT FINSLDA
+           END-IF
+           IF WS-FS-FINSLDA NOT EQUAL '00'
+              STRING 'ERRO - OPEN OUTPUT FINSLDA - FILE STATUS = '
+                     WS-FS-FINSLDA
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+      * Abertura arquivo FINANCEIRO - EXTRATO CONTABIL (RAZAO)
+           IF MODO-RESTART
+              OPEN EXTEND FINGL
+           ELSE
+              OPEN OUTPUT FINGL
+           END-IF
+           IF WS-FS-FINGL NOT EQUAL '00'
+              STRING 'ERRO - OPEN OUTPUT FINGL - FILE STATUS = '
+                     WS-FS-FINGL
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+      * Abertura arquivo FINANCEIRO - ESPERA DE TRANSACOES FUTURAS
+           IF MODO-RESTART
+              OPEN EXTEND FINTRANH
+           ELSE
+              OPEN OUTPUT FINTRANH
+           END-IF
+           IF WS-FS-FINTRANH NOT EQUAL '00'
+              STRING 'ERRO - OPEN OUTPUT FINTRANH - FILE STATUS = '
+                     WS-FS-FINTRANH
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+      * Abertura arquivo FINANCEIRO - SALDOS COM CHAVE INVALIDA
+           IF MODO-RESTART
+              OPEN EXTEND FINSLDR
+           ELSE
+              OPEN OUTPUT FINSLDR
+           END-IF
+           IF WS-FS-FINSLDR NOT EQUAL '00'
+              STRING 'ERRO - OPEN OUTPUT FINSLDR - FILE STATUS = '
+                     WS-FS-FINSLDR
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           IF MODO-RESTART
+              PERFORM P0500-REPOSICIONA
+           END-IF
       *
       *
            .
 
-
       *-----------------------------------------------------------------
-       P1000-PROCESSA SECTION.
+       P0500-REPOSICIONA SECTION.
+      * Modo RESTART: avanca a leitura de FINSLD e FINTRAN ate o ponto
+      * imediatamente apos a ultima chave de FINSLD ja gravada em
+      * FINSLDS pela execucao anterior, sem reaplicar transacoes ja
+      * refletidas no arquivo de saida.
       *-----------------------------------------------------------------
 
-           MOVE 'P1000-PRINCIPAL      ' TO  WS-NOM-PARAGRAFO
-
+           MOVE 'P0500-REPOSICIONA' TO WS-NOM-PARAGRAFO
+           MOVE 'S' TO WS-MODO-REPOSICIONA
 
            PERFORM P2000-LER-FINSLD
+           PERFORM UNTIL FINSLD-CHAVE  EQUAL '99999999999999999'
+                     OR FINSLD-CHAVE  GREATER THAN WS-CKPT-CHAVE
+              PERFORM P2000-LER-FINSLD
+           END-PERFORM
 
            PERFORM P3000-LER-FINTRAN
+           PERFORM UNTIL FINTRAN-CHAVE EQUAL '99999999999999999'
+                     OR FINTRAN-CHAVE GREATER THAN WS-CKPT-CHAVE
+              PERFORM P3000-LER-FINTRAN
+           END-PERFORM
+
+           MOVE 'N' TO WS-MODO-REPOSICIONA
+
+           .
 
-           PERFORM UNTIL FINSLD-CHAVE  EQUAL '999999999999999'
-                     AND FINTRAN-CHAVE EQUAL '999999999999999'
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PRINCIPAL      ' TO  WS-NOM-PARAGRAFO
+
+      *    Em RESTART, P0500-REPOSICIONA ja deixou FINSLD/FINTRAN
+      *    posicionados no proximo registro a processar.
+           IF NOT MODO-RESTART
+              PERFORM P2000-LER-FINSLD
+              PERFORM P3000-LER-FINTRAN
+           END-IF
+
+           PERFORM UNTIL FINSLD-CHAVE  EQUAL '99999999999999999'
+                     AND FINTRAN-CHAVE EQUAL '99999999999999999'
               EVALUATE TRUE
       *          Chaves iguais: Calcular saldo, e ler proxima transacao
                  WHEN FINSLD-CHAVE    EQUAL     FINTRAN-CHAVE
@@ -239,6 +816,8 @@
       *          - Grava-se o arquivo de SALDOS, atualizado ou não.
                  WHEN FINSLD-CHAVE LESS THAN    FINTRAN-CHAVE
                       PERFORM P4000-GRAVA-FINSLDS
+                      MOVE FINSLD-CHAVE TO WS-CKPT-CHAVE
+                      PERFORM P6000-GRAVA-CHECKPOINT
                       PERFORM P2000-LER-FINSLD
       *          Chave TRANSAÇÃO > Chave SALDO:
       *          - Significa que chegou transação sem Conta SALDO
@@ -246,6 +825,7 @@
       *          - Neste caso deve-se gravar a transação em um arquivo
       *            de TRANSAÇÕES REJEITADAS para análise posterior.
                  WHEN FINSLD-CHAVE GREATER THAN FINTRAN-CHAVE
+                      MOVE '01' TO WS-MOTIVO-REJEICAO
                       PERFORM P4500-GRAVA-FINTRANS
                       PERFORM P3000-LER-FINTRAN
               END-EVALUATE
@@ -258,27 +838,80 @@
 
       *-----------------------------------------------------------------
        P2000-LER-FINSLD SECTION.
+      * Le a proxima conta valida. Uma conta cuja chave (agencia+conta)
+      * nao passa na validacao de SRMINIMAL e desviada para o arquivo
+      * FINSLDR, e a leitura prossegue automaticamente para o registro
+      * seguinte, para nao contaminar o compare de chaves de
+      * P1000-PROCESSA com uma chave mal-formada.
       *-----------------------------------------------------------------
 
            MOVE 'P2000-LER-FINSLD' TO WS-NOM-PARAGRAFO
+           MOVE 'N' TO WS-FINSLD-LIDO-SW
 
-           READ FINSLD INTO WS-REG-FINSLD
+           PERFORM UNTIL FINSLD-LIDO
+              READ FINSLD INTO WS-REG-FINSLD
               AT END
-                MOVE '999999999999999' TO FINSLD-CHAVE
-              NOT AT END
-
-                IF WS-FS-FINSLD NOT EQUAL '00' AND '10'
-                   MOVE SPACES TO WS-MSG
-                   STRING 'ERRO - READ FINSLD - FILE STATUS = '
-                           WS-FS-FINSLD
-                           DELIMITED BY SIZE  INTO WS-MSG
-                   END-STRING
-                   PERFORM P8000-ERRO
-                END-IF
-                IF WS-FS-FINSLD EQUAL '00'
-                   ADD 1 TO WS-QTD-LIDOS-SLD
-                END-IF
-           END-READ
+                   IF NOT TRAILER-FINSLD-LIDO
+                      MOVE SPACES TO WS-MSG
+                      STRING 'ERRO - FINSLD SEM TRAILER DE CONTROLE '
+                              '(ARQUIVO TRUNCADO?)'
+                              DELIMITED BY SIZE  INTO WS-MSG
+                      END-STRING
+                      PERFORM P8000-ERRO
+                   END-IF
+                   MOVE '99999999999999999' TO FINSLD-CHAVE
+                   MOVE 'S' TO WS-FINSLD-LIDO-SW
+                 NOT AT END
+                   IF WS-FS-FINSLD NOT EQUAL '00' AND '10'
+                      MOVE SPACES TO WS-MSG
+                      STRING 'ERRO - READ FINSLD - FILE STATUS = '
+                              WS-FS-FINSLD
+                              DELIMITED BY SIZE  INTO WS-MSG
+                      END-STRING
+                      PERFORM P8000-ERRO
+                   END-IF
+                   IF WS-FS-FINSLD EQUAL '00'
+                      IF TRAILER-FINSLD-IDENTIFICADO
+                         MOVE 'S' TO WS-TRAILER-FINSLD-LIDO
+                         IF TRAILER-FINSLD-QTD-REG NOT EQUAL
+                                           WS-QTD-LIDOS-SLD
+                            OR TRAILER-FINSLD-VL-SOMA NOT EQUAL
+                                           WS-VL-SOMA-FINSLD
+                            MOVE SPACES TO WS-MSG
+                            STRING 'ERRO - TRAILER FINSLD NAO CONFERE '
+                                    'COM OS REGISTROS LIDOS'
+                                    DELIMITED BY SIZE  INTO WS-MSG
+                            END-STRING
+                            PERFORM P8000-ERRO
+                         END-IF
+                         MOVE '99999999999999999' TO FINSLD-CHAVE
+                         MOVE 'S' TO WS-FINSLD-LIDO-SW
+                      ELSE
+                         ADD 1 TO WS-QTD-LIDOS-SLD
+                         ADD FINSLD-VL-SLD TO WS-VL-SOMA-FINSLD
+                         MOVE FINSLD-VL-SLD TO WS-VL-SLD-ORIGINAL
+                         IF FINSLD-COD-SUBCONTA EQUAL SPACES
+                            MOVE '00' TO FINSLD-COD-SUBCONTA
+                         END-IF
+                         IF FINSLD-IND-LIMITE EQUAL SPACES
+                            MOVE 'N' TO FINSLD-IND-LIMITE
+                         END-IF
+                         MOVE FINSLD-NR-AGEN TO WS-PARM-NR-AGEN
+                         MOVE FINSLD-NR-CC   TO WS-PARM-NR-CC
+                         CALL 'SRMINIMAL' USING WS-PARM-VALIDA-CHAVE
+                         IF WS-CHAVE-VALIDA
+                            MOVE 'S' TO WS-FINSLD-LIDO-SW
+                         ELSE
+                            IF NOT EM-REPOSICIONAMENTO
+                               MOVE WS-PARM-COD-RETORNO
+                                 TO FINSLDR-MOTIVO
+                               PERFORM P4600-GRAVA-FINSLDR
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM
 
            .
 
@@ -286,25 +919,130 @@
 
       *-----------------------------------------------------------------
        P3000-LER-FINTRAN SECTION.
+      * Le a proxima transacao valida. Uma transacao com data de
+      * efetivacao (FINTRAN-DT-EFETIVA) posterior a data de execucao
+      * do job e desviada para o arquivo de espera FINTRANH, e a
+      * leitura prossegue automaticamente para o registro seguinte.
       *-----------------------------------------------------------------
            MOVE 'P3000-LER-FINTRAN' TO WS-NOM-PARAGRAFO
-           READ FINTRAN INTO WS-REG-FINTRAN
-           AT END
-                MOVE '999999999999999' TO FINTRAN-CHAVE
-              NOT AT END
-                IF WS-FS-FINTRAN NOT EQUAL '00' AND '10'
-                   MOVE SPACES TO WS-MSG
-                   STRING 'ERRO - READ FINTRAN - FILE STATUS: '
-                           WS-FS-FINTRAN
-                           DELIMITED BY SIZE  INTO WS-MSG
-                   END-STRING
-                   PERFORM P8000-ERRO
-                END-IF
-                IF WS-FS-FINTRAN EQUAL '00'
-                   ADD 1 TO WS-QTD-LIDOS-TRAN
-                END-IF
-           END-READ
+           MOVE 'N' TO WS-FINTRAN-LIDO-SW
+
+           PERFORM UNTIL FINTRAN-LIDO
+              READ FINTRAN INTO WS-REG-FINTRAN
+              AT END
+                   IF NOT TRAILER-FINTRAN-LIDO
+                      MOVE SPACES TO WS-MSG
+                      STRING 'ERRO - FINTRAN SEM TRAILER DE CONTROLE '
+                              '(ARQUIVO TRUNCADO?)'
+                              DELIMITED BY SIZE  INTO WS-MSG
+                      END-STRING
+                      PERFORM P8000-ERRO
+                   END-IF
+                   MOVE '99999999999999999' TO FINTRAN-CHAVE
+                   MOVE 'S' TO WS-FINTRAN-LIDO-SW
+                 NOT AT END
+                   IF WS-FS-FINTRAN NOT EQUAL '00' AND '10'
+                      MOVE SPACES TO WS-MSG
+                      STRING 'ERRO - READ FINTRAN - FILE STATUS: '
+                              WS-FS-FINTRAN
+                              DELIMITED BY SIZE  INTO WS-MSG
+                      END-STRING
+                      PERFORM P8000-ERRO
+                   END-IF
+                   IF WS-FS-FINTRAN EQUAL '00'
+                      IF TRAILER-FINTRAN-IDENTIFICADO
+                         MOVE 'S' TO WS-TRAILER-FINTRAN-LIDO
+                         IF TRAILER-FINTRAN-QTD-REG NOT EQUAL
+                                           WS-QTD-LIDOS-TRAN
+                            OR TRAILER-FINTRAN-VL-SOMA NOT EQUAL
+                                           WS-VL-SOMA-FINTRAN
+                            MOVE SPACES TO WS-MSG
+                            STRING 'ERRO - TRAILER FINTRAN NAO CONFERE '
+                                    'COM OS REGISTROS LIDOS'
+                                    DELIMITED BY SIZE  INTO WS-MSG
+                            END-STRING
+                            PERFORM P8000-ERRO
+                         END-IF
+                         MOVE '99999999999999999' TO FINTRAN-CHAVE
+                         MOVE 'S' TO WS-FINTRAN-LIDO-SW
+                      ELSE
+                         ADD 1 TO WS-QTD-LIDOS-TRAN
+                         ADD FINTRAN-VL-TRAN TO WS-VL-SOMA-FINTRAN
+                         IF FINTRAN-COD-SUBCONTA EQUAL SPACES
+                            MOVE '00' TO FINTRAN-COD-SUBCONTA
+                         END-IF
+                         MOVE FINTRAN-NR-AGEN TO WS-PARM-NR-AGEN
+                         MOVE FINTRAN-NR-CC   TO WS-PARM-NR-CC
+                         CALL 'SRMINIMAL' USING WS-PARM-VALIDA-CHAVE
+                         IF NOT WS-CHAVE-VALIDA
+                            IF NOT EM-REPOSICIONAMENTO
+                               MOVE '07' TO WS-MOTIVO-REJEICAO
+                               PERFORM P4500-GRAVA-FINTRANS
+                            END-IF
+                         ELSE
+                            IF FINTRAN-DT-EFETIVA > WS-DATA-EXECUCAO
+                               AND FINTRAN-DT-EFETIVA NOT EQUAL ZEROS
+                               IF NOT EM-REPOSICIONAMENTO
+                                  PERFORM P4900-GRAVA-FINTRANH
+                               END-IF
+                            ELSE
+                               MOVE 'S' TO WS-FINTRAN-LIDO-SW
+                            END-IF
+                         END-IF
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P4900-GRAVA-FINTRANH SECTION.
+      * Grava, no arquivo de espera, uma transacao cuja data de
+      * efetivacao ainda nao chegou, para realimentacao no FINTRAN de
+      * uma execucao futura.
+      *-----------------------------------------------------------------
+           MOVE 'P4900-GRAVA-FINTRANH' TO WS-NOM-PARAGRAFO
+
+           MOVE WS-REG-FINTRAN TO REG-FINTRANH
+
+           WRITE REG-FINTRANH    END-WRITE
+
+           IF WS-FS-FINTRANH NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRANH - FILE STATUS: '
+                      WS-FS-FINTRANH
+                      DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-FINTRANH
+
+           .
+
+      *-----------------------------------------------------------------
+       P4600-GRAVA-FINSLDR SECTION.
+      * Grava, no arquivo de saldos com chave invalida, a conta de
+      * FINSLD cuja agencia+conta nao passou na validacao de SRMINIMAL.
+      * FINSLDR-MOTIVO ja foi preenchido pelo chamador antes do PERFORM.
+      *-----------------------------------------------------------------
+           MOVE 'P4600-GRAVA-FINSLDR' TO WS-NOM-PARAGRAFO
+
+           MOVE FINSLD-CHAVE TO FINSLDR-CHAVE
 
+           WRITE REG-FINSLDR    END-WRITE
+
+           IF WS-FS-FINSLDR NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINSLDR - FILE STATUS: '
+                      WS-FS-FINSLDR
+                      DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-FINSLDR
 
            .
 
@@ -313,9 +1051,85 @@
       *-----------------------------------------------------------------
        P3500-CALCULA-SALDO SECTION.
       *-----------------------------------------------------------------
+           MOVE FINSLD-NR-AGEN TO WS-AGEN-PROCURA
+           PERFORM P4700-LOCALIZA-AGENCIA
+           MOVE FINSLD-VL-SLD TO WS-VL-SLD-ANTES-TRAN
+
+      *    A cada troca de conta, reinicia a lista de identificadores
+      *    de transacao ja vistos (a duplicidade so e verificada dentro
+      *    das transacoes da mesma conta).
+           IF FINSLD-CHAVE NOT EQUAL WS-CHAVE-ID-ANTERIOR
+              MOVE FINSLD-CHAVE TO WS-CHAVE-ID-ANTERIOR
+              MOVE ZEROS TO WS-QTD-IDS-VISTOS
+           END-IF
+           PERFORM P4800-VERIFICA-DUPLICADA
+
+      *    Moeda efetiva da conta e da transacao (espacos => 'BRL',
+      *    para as contas/transacoes anteriores a existencia do campo).
+           IF FINSLD-COD-MOEDA EQUAL SPACES
+              MOVE 'BRL' TO WS-MOEDA-CONTA
+           ELSE
+              MOVE FINSLD-COD-MOEDA TO WS-MOEDA-CONTA
+           END-IF
+           IF FINTRAN-COD-MOEDA EQUAL SPACES
+              MOVE 'BRL' TO WS-MOEDA-TRAN
+           ELSE
+              MOVE FINTRAN-COD-MOEDA TO WS-MOEDA-TRAN
+           END-IF
+
            EVALUATE TRUE
+      *          Transacao com identificador ja aplicado a esta conta
+      *          nesta mesma execucao: rejeitada, sem alterar o saldo.
+               WHEN WS-TRAN-DUPLICADA
+                    MOVE '04' TO WS-MOTIVO-REJEICAO
+                    PERFORM P4500-GRAVA-FINTRANS
+      *          Moeda da transacao nao confere com a moeda do saldo
+      *          da conta (ex.: transacao em USD contra conta em BRL).
+               WHEN WS-MOEDA-TRAN NOT EQUAL WS-MOEDA-CONTA
+                    MOVE '05' TO WS-MOTIVO-REJEICAO
+                    PERFORM P4500-GRAVA-FINTRANS
+      *          'J' = Ajuste manual/lancamento contabil: pode ser
+      *          aplicado mesmo a uma conta congelada ou encerrada, ja
+      *          que corrige a propria conta para fins de baixa/conf.
+               WHEN FINTRAN-IND-TRAN EQUAL 'J'
+                    COMPUTE  FINSLD-VL-SLD = FINSLD-VL-SLD +
+                                             FINTRAN-VL-TRAN
+                         ON SIZE ERROR
+                            MOVE SPACES TO WS-MSG
+                            STRING 'ERRO - READ FINTRAN - FILE STATUS: '
+                                    WS-FS-FINTRAN
+                                    DELIMITED BY SIZE  INTO WS-MSG
+                            END-STRING
+                            PERFORM P8000-ERRO
+                    END-COMPUTE
+                    ADD FINTRAN-VL-TRAN
+                      TO WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                    PERFORM P3700-GRAVA-FINSLDA
+               WHEN NOT FINSLD-CONTA-ATIVA
+                    MOVE '02' TO WS-MOTIVO-REJEICAO
+                    PERFORM P4500-GRAVA-FINTRANS
+      *          'D' = Debito normal; 'F' = Tarifa/taxa cobrada da
+      *          conta - aplicada com a mesma regra de limite do
+      *          debito, mas o indicador original ('F') e preservado
+      *          na trilha de auditoria para distingui-la de um debito.
                WHEN FINTRAN-IND-TRAN EQUAL 'D'
-                    SUBTRACT FINTRAN-VL-TRAN FROM FINSLD-VL-SLD
+                 OR FINTRAN-IND-TRAN EQUAL 'F'
+                    COMPUTE WS-VL-SLD-APOS =
+                            FINSLD-VL-SLD - FINTRAN-VL-TRAN
+      *             Conta sem limite: nao pode ficar negativa.
+      *             Conta com limite: pode ficar negativa ate o limite.
+                    IF (FINSLD-SEM-LIMITE
+                          AND WS-VL-SLD-APOS < ZEROS)
+                       OR (FINSLD-COM-LIMITE
+                          AND WS-VL-SLD-APOS < (0 - FINSLD-VL-LIMITE))
+                       MOVE '03' TO WS-MOTIVO-REJEICAO
+                       PERFORM P4500-GRAVA-FINTRANS
+                    ELSE
+                       MOVE WS-VL-SLD-APOS TO FINSLD-VL-SLD
+                       ADD FINTRAN-VL-TRAN
+                         TO WS-TAB-AGEN-VL-DEBITO(WS-IDX-AGEN)
+                       PERFORM P3700-GRAVA-FINSLDA
+                    END-IF
                WHEN FINTRAN-IND-TRAN EQUAL 'C'
       ************* ADD      FINTRAN-VL-TRAN TO   FINSLD-VL-SLD
                     COMPUTE  FINSLD-VL-SLD = FINSLD-VL-SLD +
@@ -328,12 +1142,90 @@
                             END-STRING
                             PERFORM P8000-ERRO
                     END-COMPUTE
+                    ADD FINTRAN-VL-TRAN
+                      TO WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                    PERFORM P3700-GRAVA-FINSLDA
                WHEN OTHER
+                    MOVE '06' TO WS-MOTIVO-REJEICAO
                     PERFORM P4500-GRAVA-FINTRANS
            END-EVALUATE
 
            .
 
+      *-----------------------------------------------------------------
+       P3700-GRAVA-FINSLDA SECTION.
+      * Grava, na trilha de auditoria, a alteracao de saldo provocada
+      * pela transacao corrente (saldo antes, transacao, saldo depois).
+      *-----------------------------------------------------------------
+           MOVE 'P3700-GRAVA-FINSLDA' TO WS-NOM-PARAGRAFO
+
+           MOVE FINSLD-CHAVE          TO FINSLDA-CHAVE
+           MOVE WS-VL-SLD-ANTES-TRAN  TO FINSLDA-VL-SLD-ANTES
+           MOVE FINTRAN-VL-TRAN       TO FINSLDA-VL-TRAN
+           MOVE FINTRAN-IND-TRAN      TO FINSLDA-IND-TRAN
+           MOVE FINSLD-VL-SLD         TO FINSLDA-VL-SLD-DEPOIS
+
+           WRITE REG-FINSLDA    END-WRITE
+
+           IF WS-FS-FINSLDA NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINSLDA - FILE STATUS: '
+                      WS-FS-FINSLDA
+                      DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-FINSLDA
+
+           .
+
+      *-----------------------------------------------------------------
+       P4700-LOCALIZA-AGENCIA SECTION.
+      * Localiza a agencia WS-AGEN-PROCURA na tabela de totais de
+      * controle; se ainda nao existir, cria uma nova linha zerada.
+      * Deixa o indice posicionado em WS-IDX-AGEN.
+      *-----------------------------------------------------------------
+
+           SET WS-IDX-AGEN TO 1
+           SEARCH WS-TAB-AGEN
+               AT END
+                   ADD 1 TO WS-QTD-AGENCIAS
+                   SET WS-IDX-AGEN TO WS-QTD-AGENCIAS
+                   MOVE WS-AGEN-PROCURA
+                     TO WS-TAB-AGEN-NR(WS-IDX-AGEN)
+                   MOVE ZEROS
+                     TO WS-TAB-AGEN-VL-ABERTURA(WS-IDX-AGEN)
+                        WS-TAB-AGEN-VL-DEBITO(WS-IDX-AGEN)
+                        WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                        WS-TAB-AGEN-VL-FECHAMENTO(WS-IDX-AGEN)
+               WHEN WS-TAB-AGEN-NR(WS-IDX-AGEN) EQUAL WS-AGEN-PROCURA
+                   CONTINUE
+           END-SEARCH
+
+           .
+
+      *-----------------------------------------------------------------
+       P4800-VERIFICA-DUPLICADA SECTION.
+      * Verifica se FINTRAN-ID-TRAN ja foi aplicado a conta corrente
+      * nesta execucao; se nao, inclui o identificador na lista de
+      * vistos. Resultado fica em WS-TRAN-DUPLICADA-SW.
+      *-----------------------------------------------------------------
+
+           MOVE 'N' TO WS-TRAN-DUPLICADA-SW
+
+           SET WS-IDX-ID TO 1
+           SEARCH WS-TAB-ID
+               AT END
+                   ADD 1 TO WS-QTD-IDS-VISTOS
+                   SET WS-IDX-ID TO WS-QTD-IDS-VISTOS
+                   MOVE FINTRAN-ID-TRAN TO WS-TAB-ID-VALOR(WS-IDX-ID)
+               WHEN WS-TAB-ID-VALOR(WS-IDX-ID) EQUAL FINTRAN-ID-TRAN
+                   MOVE 'S' TO WS-TRAN-DUPLICADA-SW
+           END-SEARCH
+
+           .
+
       *-----------------------------------------------------------------
        P4000-GRAVA-FINSLDS SECTION.
       *-----------------------------------------------------------------
@@ -354,6 +1246,13 @@
            END-IF
 
            ADD 1 TO WS-QTD-GRAV-SLD
+
+           MOVE FINSLD-NR-AGEN TO WS-AGEN-PROCURA
+           PERFORM P4700-LOCALIZA-AGENCIA
+           ADD WS-VL-SLD-ORIGINAL
+             TO WS-TAB-AGEN-VL-ABERTURA(WS-IDX-AGEN)
+           ADD FINSLD-VL-SLD
+             TO WS-TAB-AGEN-VL-FECHAMENTO(WS-IDX-AGEN)
       *
            .
       *
@@ -367,6 +1266,8 @@
            MOVE 'P4500-GRAVA-FINTRANS' TO WS-NOM-PARAGRAFO
 
            MOVE WS-REG-FINTRAN TO REG-FINTRANS
+           MOVE WS-MOTIVO-REJEICAO TO FINTRANS-MOTIVO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
       *
            WRITE REG-FINTRANS     END-WRITE
 
@@ -384,8 +1285,46 @@
            .
       *
 
+      *-----------------------------------------------------------------
+       P6000-GRAVA-CHECKPOINT SECTION.
+      * A cada WS-QTD-CKPT-INTERVALO contas de FINSLD gravadas em
+      * FINSLDS, grava em FINCKPT a chave da ultima conta concluida,
+      * permitindo reiniciar o job a partir deste ponto em caso de
+      * abend, sem reaplicar transacoes ja refletidas na saida.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO WS-CONT-CKPT
+
+           IF WS-CONT-CKPT >= WS-QTD-CKPT-INTERVALO
+              MOVE 'P6000-GRAVA-CHECKPOINT' TO WS-NOM-PARAGRAFO
+              MOVE WS-CKPT-CHAVE TO FINCKPT-CHAVE
+
+              OPEN OUTPUT FINCKPT
+              IF WS-FS-FINCKPT NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - OPEN OUTPUT FINCKPT - FILE STATUS = '
+                        WS-FS-FINCKPT
+                        DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              END-IF
+
+              WRITE REG-FINCKPT    END-WRITE
+              IF WS-FS-FINCKPT NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - WRITE FINCKPT - FILE STATUS = '
+                        WS-FS-FINCKPT
+                        DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              END-IF
+
+              CLOSE FINCKPT
+              MOVE ZEROS TO WS-CONT-CKPT
+           END-IF
+
+           .
 
-      *
       *-----------------------------------------------------------------
        P8000-ERRO SECTION.
       *-----------------------------------------------------------------
@@ -406,10 +1345,21 @@
        P9000-FINALIZA SECTION.
       *-----------------------------------------------------------------
       *
+           PERFORM P9600-GRAVA-EXTRATO-GL
+
            CLOSE FINSLD
                  FINTRAN
                  FINSLDS
                  FINTRANS
+                 FINSLDA
+                 FINGL
+                 FINTRANH
+                 FINSLDR
+
+      *    Job concluido com sucesso: o checkpoint de RESTART e limpo,
+      *    para que a proxima execucao comece do inicio dos arquivos.
+           OPEN OUTPUT FINCKPT
+           CLOSE FINCKPT
 
            DISPLAY '***************************************************'
            DISPLAY 'PROGRAMA FINPB100 - TERMINO NORMAL'
@@ -418,7 +1368,173 @@
            DISPLAY 'QIAMTODADE LIDOS FINTRAN     - ' WS-QTD-LIDOS-TRAN
            DISPLAY 'QUANTIDADE GRAVADOS FINSLDS  - ' WS-QTD-GRAV-SLD
            DISPLAY 'QUANTIDADE GRAVADOS FINTRANS - ' WS-QTD-GRAV-TRANS
+           DISPLAY 'QUANTIDADE GRAVADOS FINSLDA - ' WS-QTD-GRAV-FINSLDA
+           DISPLAY 'QUANTIDADE GRAVADOS FINGL   - ' WS-QTD-GRAV-FINGL
+           DISPLAY 'QUANTIDADE GRAVADOS FINTRANH-' WS-QTD-GRAV-FINTRANH
+           DISPLAY 'QUANTIDADE GRAVADOS FINSLDR -' WS-QTD-GRAV-FINSLDR
            DISPLAY '***************************************************'
 
+           PERFORM P9500-RELATORIO-AGENCIAS
+
+           .
+
+      *-----------------------------------------------------------------
+       P9500-RELATORIO-AGENCIAS SECTION.
+      * Relatorio de totais de controle por agencia: saldo de abertura,
+      * total de debitos e creditos aplicados, e saldo de fechamento,
+      * com linha de totais gerais ao final.
+      * WS-TAB-AGENCIAS e acumulada apenas em memoria, a partir do
+      * ponto em que este programa comecou a rodar; ela nao e gravada
+      * nem restaurada via FINCKPT. Assim, quando esta execucao e um
+      * RESTART, a tabela so contem as agencias processadas a partir
+      * do checkpoint em diante -- as agencias ja concluidas e
+      * gravadas em FINCKPT antes da interrupcao NAO aparecem aqui.
+      *-----------------------------------------------------------------
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'RELATORIO DE TOTAIS DE CONTROLE POR AGENCIA'
+           IF MODO-RESTART
+              DISPLAY '*** RESTART - RELATORIO PARCIAL ***'
+              DISPLAY '*** SO AS AGENCIAS PROCESSADAS  ***'
+              DISPLAY '*** A PARTIR DO CHECKPOINT; AS  ***'
+              DISPLAY '*** CONCLUIDAS ANTES NAO ENTRAM ***'
+              DISPLAY '*** NOS TOTAIS ABAIXO           ***'
+           END-IF
+           DISPLAY '***************************************************'
+           DISPLAY '  AGEN     ABERTURA        DEBITOS        CREDITOS'
+      -            '        FECHAMENTO'
+
+           MOVE ZEROS TO WS-TOT-GERAL-ABERT
+                         WS-TOT-GERAL-DEB
+                         WS-TOT-GERAL-CRED
+                         WS-TOT-GERAL-FECHA
+
+           PERFORM VARYING WS-IDX-AGEN FROM 1 BY 1
+                     UNTIL WS-IDX-AGEN > WS-QTD-AGENCIAS
+              MOVE WS-TAB-AGEN-NR(WS-IDX-AGEN) TO WS-LIN-AGEN-NR
+              MOVE WS-TAB-AGEN-VL-ABERTURA(WS-IDX-AGEN)
+                TO WS-LIN-AGEN-ABERT
+              MOVE WS-TAB-AGEN-VL-DEBITO(WS-IDX-AGEN)
+                TO WS-LIN-AGEN-DEB
+              MOVE WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                TO WS-LIN-AGEN-CRED
+              MOVE WS-TAB-AGEN-VL-FECHAMENTO(WS-IDX-AGEN)
+                TO WS-LIN-AGEN-FECHA
+              DISPLAY WS-LINHA-AGEN
+
+              ADD WS-TAB-AGEN-VL-ABERTURA(WS-IDX-AGEN)
+                TO WS-TOT-GERAL-ABERT
+              ADD WS-TAB-AGEN-VL-DEBITO(WS-IDX-AGEN)
+                TO WS-TOT-GERAL-DEB
+              ADD WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                TO WS-TOT-GERAL-CRED
+              ADD WS-TAB-AGEN-VL-FECHAMENTO(WS-IDX-AGEN)
+                TO WS-TOT-GERAL-FECHA
+           END-PERFORM
+
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'TOTAL GERAL   ABERTURA: ' WS-TOT-GERAL-ABERT
+           DISPLAY '              DEBITOS : ' WS-TOT-GERAL-DEB
+           DISPLAY '              CREDITOS: ' WS-TOT-GERAL-CRED
+           DISPLAY '              FECHAMENTO: ' WS-TOT-GERAL-FECHA
+           DISPLAY '***************************************************'
+
+           PERFORM P9550-CONCILIA-TOTAIS
+
+           .
+
+      *-----------------------------------------------------------------
+       P9550-CONCILIA-TOTAIS SECTION.
+      * Confere se abertura + movimento liquido (creditos - debitos)
+      * bate com o fechamento apurado, para o total geral do dia. Uma
+      * divergencia aqui indica um erro aritmetico em P3500-CALCULA-
+      * SALDO que precisa ser investigado antes de o arquivo FINSLDS
+      * ser considerado valido.
+      * Em RESTART, os totais gerais conferidos aqui sao os mesmos
+      * totais parciais exibidos em P9500-RELATORIO-AGENCIAS (veja o
+      * comentario daquela secao); a conciliacao continua valida
+      * aritmeticamente para o trecho coberto, mas nao e uma
+      * conciliacao do dia inteiro.
+      *-----------------------------------------------------------------
+
+           MOVE 'S' TO WS-CONCILIACAO-SW
+
+           COMPUTE WS-TOT-GERAL-ESPERADO =
+                   WS-TOT-GERAL-ABERT + WS-TOT-GERAL-CRED
+                                      - WS-TOT-GERAL-DEB
+
+           COMPUTE WS-TOT-GERAL-DIFERENCA =
+                   WS-TOT-GERAL-FECHA - WS-TOT-GERAL-ESPERADO
+
+           IF WS-TOT-GERAL-DIFERENCA NOT EQUAL ZEROS
+              MOVE 'N' TO WS-CONCILIACAO-SW
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'CONCILIACAO DE SALDOS - ABERTURA + LIQUIDO x FECHA.'
+           IF MODO-RESTART
+              DISPLAY '*** RESTART - CONCILIACAO PARCIAL ***'
+              DISPLAY '*** SO O TRECHO A PARTIR DO       ***'
+              DISPLAY '*** CHECKPOINT (VEJA RELATORIO)   ***'
+           END-IF
+           DISPLAY '***************************************************'
+           DISPLAY 'ABERTURA + CREDITOS - DEBITOS (ESPERADO): '
+                    WS-TOT-GERAL-ESPERADO
+           DISPLAY 'FECHAMENTO APURADO EM FINSLDS  (REAL)   : '
+                    WS-TOT-GERAL-FECHA
+           DISPLAY 'DIFERENCA                               : '
+                    WS-TOT-GERAL-DIFERENCA
+
+           IF CONCILIACAO-OK
+              DISPLAY 'RESULTADO   : CONCILIADO'
+           ELSE
+              DISPLAY '**** ATENCAO - CONCILIACAO DIVERGENTE ****'
+              DISPLAY '**** VERIFICAR P3500-CALCULA-SALDO E   ****'
+              DISPLAY '**** OS DADOS ANTES DE USAR O FINSLDS  ****'
+           END-IF
+
+           DISPLAY '***************************************************'
+
+           .
+
+      *-----------------------------------------------------------------
+       P9600-GRAVA-EXTRATO-GL SECTION.
+      * Grava, para cada agencia com movimento no dia, uma linha do
+      * extrato contabil (razao) com o total de debitos e creditos
+      * aplicados pelas transacoes, para integracao com o sistema de
+      * Contabilidade. A conta contabil e derivada da propria agencia
+      * (100000 + agencia).
+      *-----------------------------------------------------------------
+
+           MOVE 'P9600-GRAVA-EXTRATO-GL' TO WS-NOM-PARAGRAFO
+
+           PERFORM VARYING WS-IDX-AGEN FROM 1 BY 1
+                     UNTIL WS-IDX-AGEN > WS-QTD-AGENCIAS
+
+              MOVE SPACES TO REG-FINGL
+              COMPUTE FINGL-CONTA-CONTABIL =
+                      100000 + WS-TAB-AGEN-NR(WS-IDX-AGEN)
+              MOVE WS-TAB-AGEN-NR(WS-IDX-AGEN)      TO FINGL-NR-AGEN
+              MOVE WS-TAB-AGEN-VL-DEBITO(WS-IDX-AGEN)
+                TO FINGL-VL-DEBITO
+              MOVE WS-TAB-AGEN-VL-CREDITO(WS-IDX-AGEN)
+                TO FINGL-VL-CREDITO
+
+              WRITE REG-FINGL    END-WRITE
+
+              IF WS-FS-FINGL NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - WRITE FINGL - FILE STATUS: '
+                         WS-FS-FINGL
+                         DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              END-IF
+
+              ADD 1 TO WS-QTD-GRAV-FINGL
+
+           END-PERFORM
 
            .
