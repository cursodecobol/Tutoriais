@@ -1,65 +1,413 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ENTRADA-DE-DADOS.
-       AUTHOR.  cursodecobol.com.br.
-      * Demonstra uso de ACCEPT e DISPLAY.
-      * - Recebe entrada de dados (ACCEPT) de um registro de Aluno.
-      * - Exibe (DISPLAY) dados separados.
-      * - Demonstra que a mesma instrução ACCEPT consegue objet a data
-      *   e a hora do sistema.
-      *    . O formato YYYYMMDD determina que a data tenha o formato
-      *      correto de ano com 4 dígitos, mes com 2 dígitos e dia
-      *      com 2 dias.
-      *    . A omissão desse formato faz com que a data obtida tenha
-      *      um ano com 2 dígitos, o que pode causar problemas relativos
-      *      ao 'Bug do milênio'.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 REGISTRO-ESTUDANTE.
-          03  MATRICULA       PIC 9(05).
-          03  NOME-SOBRENOME  PIC X(20).
-          03  FILLER REDEFINES NOME-SOBRENOME.
-              05 NOME         PIC X(10).
-              05 SOBRENOME    PIC X(10).
-          03  COD-CURSO       PIC X(04).
-          03  SEXO            PIC X.
-
-      * YYYYMMDD
-       01 DATA-DO-DIA.
-          02  DATA-ANO        PIC 9(04).
-          02  DATA-MES        PIC 99.
-          02  DATA-DIA        PIC 99.
-
-      * YYYYDDD
-       01 DIA-DO-ANO.
-          02  FILLER          PIC 9(4).
-          02  ANO-DIA         PIC 9(3).
-
-
-      * HHMMSSss   s = S/100
-       01 HORA-ATUAL.
-          02  HORA-ATUAL-HH     PIC 99.
-          02  HORA-ATUAL-MM   PIC 99.
-          02  FILLER          PIC 9(4).
-
-
-       PROCEDURE DIVISION.
-       000000-INICIO.
-           DISPLAY 'PROGRAMA: ENTRADA-DE-DADOS - INICIO'
-           DISPLAY 'Informe os dados do estudante seguindo o template:'.
-           DISPLAY '(M)ATRICULA/(N)OME/(S)OBRENOME/(C)OD.CURSO/SE(X)O'
-           DISPLAY 'MMMMMNNNNNNNNNNSSSSSSSSSSCCCCX'.
-           ACCEPT  REGISTRO-ESTUDANTE.
-           ACCEPT  DATA-DO-DIA FROM DATE YYYYMMDD.
-           ACCEPT  DIA-DO-ANO  FROM DAY YYYYDDD.
-           ACCEPT  HORA-ATUAL  FROM TIME.
-           DISPLAY SPACE ' '
-           DISPLAY '*********'
-           DISPLAY 'RELATORIO'
-           DISPLAY '*********'
-           DISPLAY 'NOME ......: ' NOME SPACE SOBRENOME.
-           DISPLAY 'DATA ......: ' DATA-DIA '/' DATA-MES '/' DATA-ANO.
-           DISPLAY 'DIA DO ANO : ' ANO-DIA ' (tambem conhecido como data
-      -    ' Juliana'.
-           DISPLAY 'HORA ATUAL : ' HORA-ATUAL-HH ':' HORA-ATUAL-MM.
-           STOP RUN.
+      ******************************************************************
+      * SISTEMA    : ACADEMICO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : MANUTENCAO DO CADASTRO DE ESTUDANTES (INCLUSAO,
+      *              ALTERACAO, CONSULTA E EXCLUSAO), POR ACESSO
+      *              DIRETO (CHAVEADO) AO ARQUIVO DE ALUNOS.
+      *              ARQUIVO : ALUNOS - CADASTRO DE ESTUDANTES,
+      *                        CHAVEADO POR MATRICULA.
+      *
+      * ESPECIFICAÇÃO
+      * O operador escolhe uma opção (incluir, alterar, consultar,
+      * excluir) e informa a matrícula desejada;
+      * o programa localiza (ou grava) o registro em ALUNOS por acesso
+      * direto (RANDOM), de modo que o cadastro sobreviva entre
+      * execuções em vez de ser perdido ao final do programa. Repete o
+      * menu até que o operador opte por encerrar.
+      ******************************************************************
+      * VRS002 - 09/08/2026 - REESCRITO COMO MANUTENCAO DE CADASTRO
+      *                       (INCLUIR/ALTERAR/CONSULTAR/EXCLUIR)
+      *                       CONTRA ARQUIVO INDEXED PERSISTENTE,
+      *                       SUBSTITUINDO A DEMONSTRACAO DE ACCEPT/
+      *                       DISPLAY QUE NAO GRAVAVA NADA EM ARQUIVO.
+      * VRS001 - 10/01/2021 - IMPLANTAÇÃO (DEMONSTRACAO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      ENTRADA-DE-DADOS.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    CADASTRO DE ESTUDANTES - ACESSO DIRETO (INCLUIR/ALTERAR/
+      *    CONSULTAR/EXCLUIR)
+           SELECT ALUNOS   ASSIGN TO 'ALUNOS.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ALUNO-MATRICULA
+                  FILE STATUS IS WS-FS-ALUNOS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  ALUNOS
+           RECORD CONTAINS 030 CHARACTERS.
+
+       01  REG-ALUNO.
+           03  ALUNO-MATRICULA        PIC  9(005).
+           03  ALUNO-NOME-SOBRENOME   PIC  X(020).
+           03  FILLER REDEFINES ALUNO-NOME-SOBRENOME.
+               05  ALUNO-NOME         PIC  X(010).
+               05  ALUNO-SOBRENOME    PIC  X(010).
+           03  ALUNO-COD-CURSO        PIC  X(004).
+           03  ALUNO-SEXO             PIC  X(001).
+              88  ALUNO-SEXO-MASCULINO       VALUE 'M'.
+              88  ALUNO-SEXO-FEMININO        VALUE 'F'.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'ENTRADA'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '002'.
+      *
+           05  WS-FS-ALUNOS           PIC X(002)  VALUE '00'.
+      *
+           05  WS-CONTINUA-MANUTENCAO PIC X(001)  VALUE 'S'.
+              88  WS-FIM-MANUTENCAO          VALUE 'N'.
+      *
+           05  WS-OPCAO               PIC X(001)  VALUE SPACES.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * DADOS INFORMADOS PELO OPERADOR
+      *-----------------------------------------------------------------
+       01  WS-AREA-ALUNO.
+           05  WS-ALU-MATRICULA       PIC  9(005)  VALUE ZEROS.
+           05  WS-ALU-NOME            PIC  X(010)  VALUE SPACES.
+           05  WS-ALU-SOBRENOME       PIC  X(010)  VALUE SPACES.
+           05  WS-ALU-COD-CURSO       PIC  X(004)  VALUE SPACES.
+           05  WS-ALU-SEXO            PIC  X(001)  VALUE SPACES.
+           05  WS-ALU-RESPOSTA        PIC  X(001)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      * Abre o cadastro de alunos; se o arquivo ainda não existir
+      * (primeira execução), ele é criado antes de ser reaberto para
+      * acesso direto (leitura e gravação).
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN I-O ALUNOS
+           IF WS-FS-ALUNOS EQUAL '35'
+              OPEN OUTPUT ALUNOS
+              IF WS-FS-ALUNOS NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - OPEN OUTPUT ALUNOS - FILE STATUS = '
+                        WS-FS-ALUNOS
+                        DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              END-IF
+              CLOSE ALUNOS
+              OPEN I-O ALUNOS
+           END-IF
+           IF WS-FS-ALUNOS NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN I-O ALUNOS - FILE STATUS = '
+                     WS-FS-ALUNOS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA ENTRADA-DE-DADOS - CADASTRO DE ESTUDANTES'
+           DISPLAY '***************************************************'
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      * Exibe o menu de manutenção e repete até o operador optar por
+      * encerrar.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM UNTIL WS-FIM-MANUTENCAO
+
+              DISPLAY ' '
+              DISPLAY '(I)NCLUIR  (A)LTERAR  (C)ONSULTAR  (E)XCLUIR  '
+                      '(F)IM'
+              DISPLAY 'OPCAO: '
+              ACCEPT WS-OPCAO
+
+              EVALUATE WS-OPCAO
+                 WHEN 'I'  WHEN 'i'
+                      PERFORM P2000-INCLUIR-ALUNO
+                 WHEN 'A'  WHEN 'a'
+                      PERFORM P3000-ALTERAR-ALUNO
+                 WHEN 'C'  WHEN 'c'
+                      PERFORM P4000-CONSULTAR-ALUNO
+                 WHEN 'E'  WHEN 'e'
+                      PERFORM P5000-EXCLUIR-ALUNO
+                 WHEN 'F'  WHEN 'f'
+                      MOVE 'N' TO WS-CONTINUA-MANUTENCAO
+                 WHEN OTHER
+                      DISPLAY 'OPCAO INVALIDA.'
+              END-EVALUATE
+
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-INCLUIR-ALUNO SECTION.
+      * Inclui um novo aluno; rejeita matrícula já cadastrada.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-INCLUIR-ALUNO' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'MATRICULA: '
+           ACCEPT WS-ALU-MATRICULA
+           MOVE WS-ALU-MATRICULA TO ALUNO-MATRICULA
+
+           READ ALUNOS
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DISPLAY 'MATRICULA JA CADASTRADA.'
+           END-READ
+
+           IF WS-FS-ALUNOS NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ ALUNOS - FILE STATUS = '
+                     WS-FS-ALUNOS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           IF WS-FS-ALUNOS EQUAL '23'
+              DISPLAY 'NOME: '
+              ACCEPT WS-ALU-NOME
+              DISPLAY 'SOBRENOME: '
+              ACCEPT WS-ALU-SOBRENOME
+              DISPLAY 'COD. CURSO: '
+              ACCEPT WS-ALU-COD-CURSO
+              DISPLAY 'SEXO (M/F): '
+              ACCEPT WS-ALU-SEXO
+
+              MOVE WS-ALU-MATRICULA  TO ALUNO-MATRICULA
+              MOVE WS-ALU-NOME       TO ALUNO-NOME
+              MOVE WS-ALU-SOBRENOME  TO ALUNO-SOBRENOME
+              MOVE WS-ALU-COD-CURSO  TO ALUNO-COD-CURSO
+              MOVE WS-ALU-SEXO       TO ALUNO-SEXO
+
+              WRITE REG-ALUNO
+              IF WS-FS-ALUNOS NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - WRITE ALUNOS - FILE STATUS = '
+                        WS-FS-ALUNOS
+                        DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              ELSE
+                 DISPLAY 'ALUNO INCLUIDO COM SUCESSO.'
+              END-IF
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-ALTERAR-ALUNO SECTION.
+      * Altera os dados de um aluno já cadastrado.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-ALTERAR-ALUNO' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'MATRICULA: '
+           ACCEPT WS-ALU-MATRICULA
+           MOVE WS-ALU-MATRICULA TO ALUNO-MATRICULA
+
+           READ ALUNOS
+              INVALID KEY
+                 DISPLAY 'MATRICULA NAO CADASTRADA.'
+           END-READ
+
+           IF WS-FS-ALUNOS NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ ALUNOS - FILE STATUS = '
+                     WS-FS-ALUNOS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           IF WS-FS-ALUNOS EQUAL '00'
+              DISPLAY 'NOME ATUAL ......: ' ALUNO-NOME
+              DISPLAY 'SOBRENOME ATUAL .: ' ALUNO-SOBRENOME
+              DISPLAY 'COD.CURSO ATUAL .: ' ALUNO-COD-CURSO
+              DISPLAY 'SEXO ATUAL ......: ' ALUNO-SEXO
+
+              DISPLAY 'NOVO NOME: '
+              ACCEPT WS-ALU-NOME
+              DISPLAY 'NOVO SOBRENOME: '
+              ACCEPT WS-ALU-SOBRENOME
+              DISPLAY 'NOVO COD. CURSO: '
+              ACCEPT WS-ALU-COD-CURSO
+              DISPLAY 'NOVO SEXO (M/F): '
+              ACCEPT WS-ALU-SEXO
+
+              MOVE WS-ALU-NOME       TO ALUNO-NOME
+              MOVE WS-ALU-SOBRENOME  TO ALUNO-SOBRENOME
+              MOVE WS-ALU-COD-CURSO  TO ALUNO-COD-CURSO
+              MOVE WS-ALU-SEXO       TO ALUNO-SEXO
+
+              REWRITE REG-ALUNO
+              IF WS-FS-ALUNOS NOT EQUAL '00'
+                 MOVE SPACES TO WS-MSG
+                 STRING 'ERRO - REWRITE ALUNOS - FILE STATUS = '
+                        WS-FS-ALUNOS
+                        DELIMITED BY SIZE  INTO WS-MSG
+                 END-STRING
+                 PERFORM P8000-ERRO
+              ELSE
+                 DISPLAY 'ALUNO ALTERADO COM SUCESSO.'
+              END-IF
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P4000-CONSULTAR-ALUNO SECTION.
+      * Consulta os dados de um aluno cadastrado.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-CONSULTAR-ALUNO' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'MATRICULA: '
+           ACCEPT WS-ALU-MATRICULA
+           MOVE WS-ALU-MATRICULA TO ALUNO-MATRICULA
+
+           READ ALUNOS
+              INVALID KEY
+                 DISPLAY 'MATRICULA NAO CADASTRADA.'
+              NOT INVALID KEY
+                 DISPLAY 'MATRICULA .....: ' ALUNO-MATRICULA
+                 DISPLAY 'NOME ..........: ' ALUNO-NOME
+                 DISPLAY 'SOBRENOME .....: ' ALUNO-SOBRENOME
+                 DISPLAY 'COD.CURSO .....: ' ALUNO-COD-CURSO
+                 DISPLAY 'SEXO ..........: ' ALUNO-SEXO
+           END-READ
+
+           IF WS-FS-ALUNOS NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ ALUNOS - FILE STATUS = '
+                     WS-FS-ALUNOS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P5000-EXCLUIR-ALUNO SECTION.
+      * Exclui um aluno cadastrado, mediante confirmação do operador.
+      *-----------------------------------------------------------------
+
+           MOVE 'P5000-EXCLUIR-ALUNO' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'MATRICULA: '
+           ACCEPT WS-ALU-MATRICULA
+           MOVE WS-ALU-MATRICULA TO ALUNO-MATRICULA
+
+           READ ALUNOS
+              INVALID KEY
+                 DISPLAY 'MATRICULA NAO CADASTRADA.'
+           END-READ
+
+           IF WS-FS-ALUNOS NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ ALUNOS - FILE STATUS = '
+                     WS-FS-ALUNOS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           IF WS-FS-ALUNOS EQUAL '00'
+              DISPLAY 'NOME ..........: ' ALUNO-NOME
+              DISPLAY 'SOBRENOME .....: ' ALUNO-SOBRENOME
+              DISPLAY 'CONFIRMA EXCLUSAO (S/N)? '
+              ACCEPT WS-ALU-RESPOSTA
+
+              IF WS-ALU-RESPOSTA EQUAL 'S' OR 's'
+                 DELETE ALUNOS
+                 IF WS-FS-ALUNOS NOT EQUAL '00'
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - DELETE ALUNOS - FILE STATUS = '
+                           WS-FS-ALUNOS
+                           DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+                 ELSE
+                    DISPLAY 'ALUNO EXCLUIDO COM SUCESSO.'
+                 END-IF
+              ELSE
+                 DISPLAY 'EXCLUSAO CANCELADA.'
+              END-IF
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA ENTRADA-DE-DADOS - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE ALUNOS
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA ENTRADA-DE-DADOS - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+
+           .
