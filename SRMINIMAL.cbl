@@ -1,14 +1,148 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SRMINIMAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 WK-PARM.
-          03 WK-PARM-LEN PIC S9(04) COMP.
-          03 WK-PARM-TXT PIC X(10).
-       PROCEDURE DIVISION USING WK-PARM.
-           DISPLAY 'SRMINIMAL.cbl - INICIO'
-           DISPLAY 'TAMANHO: ' WK-PARM-LEN
-           DISPLAY 'TEXTO  : ' WK-PARM-TXT
-           DISPLAY 'SRMINIMAL.cbl - FIM'
-           .
\ No newline at end of file
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : VALIDACAO DE CHAVE DE CONTA (AGENCIA + CONTA)
+      *
+      * ESPECIFICAÇÃO
+      * Sub-rotina de validacao, chamada por outros programas do
+      * sistema FINANCEIRO antes de aceitar uma chave de agencia+conta
+      * vinda de um arquivo de entrada. Confere se a agencia informada
+      * e diferente de zero, se a conta e numerica, e se o digito
+      * verificador (modulo 11) da conta confere. O resultado e
+      * devolvido em WK-PARM-COD-RETORNO, sem alterar a agencia/conta
+      * recebidas.
+      ******************************************************************
+      * VRS002 - 09/08/2026 - REESCRITO COMO ROTINA DE VALIDACAO DE
+      *                       CHAVE (AGENCIA+CONTA), SUBSTITUINDO A
+      *                       DEMONSTRACAO DE PARAMETROS VIA LINKAGE.
+      * VRS001 - 10/01/2021 - IMPLANTAÇÃO (DEMONSTRACAO)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      SRMINIMAL.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'SRMINIMA'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '002'.
+      *
+      *-----------------------------------------------------------------
+      * CALCULO DO DIGITO VERIFICADOR (MODULO 11) DA CONTA: OS 10
+      * PRIMEIROS DIGITOS SAO PONDERADOS DA DIREITA PARA A ESQUERDA POR
+      * PESOS 2,3,4,5,6,7,8,9,2,3,... (CONVENCAO USUAL DE AGENCIA/CONTA
+      * BANCARIA); O 11o DIGITO E O PROPRIO VERIFICADOR.
+      *-----------------------------------------------------------------
+       01  WS-AREA-DIGITO-VERIFICADOR.
+           05  WS-CONTA-NUM               PIC  9(011).
+           05  WS-CONTA-NUM-R REDEFINES WS-CONTA-NUM.
+               10  WS-CONTA-DIGITO OCCURS 11 TIMES
+                                   PIC  9(001).
+           05  WS-IDX-DIGITO              PIC  9(002)  VALUE ZEROS.
+           05  WS-PESO                    PIC  9(002)  VALUE ZEROS.
+           05  WS-SOMA-PONDERADA          PIC  9(005)  VALUE ZEROS.
+           05  WS-QUOC-MOD11              PIC  9(005)  VALUE ZEROS.
+           05  WS-RESTO-MOD11             PIC  9(002)  VALUE ZEROS.
+           05  WS-DIGITO-CALCULADO        PIC  9(002)  VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WK-PARM.
+      *    AGENCIA DA CONTA A VALIDAR; ZERO E CONSIDERADO INVALIDO.
+           03  WK-PARM-NR-AGEN            PIC  9(004).
+      *    CONTA A VALIDAR: 10 DIGITOS + 1 DIGITO VERIFICADOR (MOD 11).
+           03  WK-PARM-NR-CC              PIC  X(011).
+      *    CODIGO DE RETORNO DA VALIDACAO:
+      *    '00'=CHAVE VALIDA         '01'=AGENCIA INVALIDA (ZERO)
+      *    '02'=CONTA NAO NUMERICA   '03'=DIGITO VERIFICADOR NAO CONFERE
+           03  WK-PARM-COD-RETORNO        PIC  X(002).
+               88  WK-CHAVE-VALIDA               VALUE '00'.
+               88  WK-AGENCIA-INVALIDA           VALUE '01'.
+               88  WK-CONTA-NAO-NUMERICA         VALUE '02'.
+               88  WK-DIGITO-VERIF-INVALIDO      VALUE '03'.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION USING WK-PARM.
+      ******************************************************************
+
+           PERFORM P1000-INICIALIZA
+           PERFORM P2000-VALIDA-CHAVE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P1000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE '00' TO WK-PARM-COD-RETORNO
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-VALIDA-CHAVE SECTION.
+      * Confere agencia, formato numerico e digito verificador da
+      * conta recebida, nesta ordem, parando na primeira falha.
+      *-----------------------------------------------------------------
+
+           IF WK-PARM-NR-AGEN EQUAL ZEROS
+              MOVE '01' TO WK-PARM-COD-RETORNO
+           ELSE
+              IF WK-PARM-NR-CC IS NOT NUMERIC
+                 MOVE '02' TO WK-PARM-COD-RETORNO
+              ELSE
+                 MOVE WK-PARM-NR-CC TO WS-CONTA-NUM
+                 PERFORM P3000-CALCULA-DIGITO-VERIF
+                 IF WS-DIGITO-CALCULADO NOT EQUAL WS-CONTA-DIGITO(11)
+                    MOVE '03' TO WK-PARM-COD-RETORNO
+                 END-IF
+              END-IF
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-CALCULA-DIGITO-VERIF SECTION.
+      * Calcula o digito verificador modulo 11 dos 10 primeiros digitos
+      * de WS-CONTA-NUM, e deixa o resultado em WS-DIGITO-CALCULADO.
+      *-----------------------------------------------------------------
+
+           MOVE ZEROS TO WS-SOMA-PONDERADA
+           MOVE 2     TO WS-PESO
+
+           PERFORM VARYING WS-IDX-DIGITO FROM 10 BY -1
+                     UNTIL WS-IDX-DIGITO < 1
+              COMPUTE WS-SOMA-PONDERADA =
+                      WS-SOMA-PONDERADA +
+                      (WS-CONTA-DIGITO(WS-IDX-DIGITO) * WS-PESO)
+
+              ADD 1 TO WS-PESO
+              IF WS-PESO > 9
+                 MOVE 2 TO WS-PESO
+              END-IF
+           END-PERFORM
+
+           DIVIDE WS-SOMA-PONDERADA BY 11
+                  GIVING WS-QUOC-MOD11 REMAINDER WS-RESTO-MOD11
+
+           COMPUTE WS-DIGITO-CALCULADO = 11 - WS-RESTO-MOD11
+           IF WS-DIGITO-CALCULADO > 9
+              MOVE 0 TO WS-DIGITO-CALCULADO
+           END-IF
+
+           .
