@@ -0,0 +1,452 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : RELATORIO DE DICIONARIO DE DADOS DOS PRINCIPAIS
+      *              ARQUIVOS DO FINPB100 (FINSLD, FINTRAN, FINSLDS E
+      *              FINTRANS).
+      *
+      * ESPECIFICAÇÃO
+      * Para cada um dos quatro registros mantidos pelo FINPB100, este
+      * programa emite um relatório campo a campo com nome do campo,
+      * PICTURE, tamanho em bytes e posição (offset) dentro do
+      * registro, de modo que o layout de cada arquivo não precise mais
+      * ser reconstituído a partir dos bytes crus sempre que surgir uma
+      * dúvida. Os layouts abaixo são mantidos manualmente e devem ser
+      * revistos sempre que um novo campo for incluído no FINPB100
+      * (mesma responsabilidade que hoje já existe de manter os
+      * comentários de layout de FD/01 dos demais programas em dia).
+      ******************************************************************
+      * VRS003 - 09/08/2026 - REG-FINTRANS TROCA O FILLER FINAL POR
+      *                       FINTRANS-DT-EFETIVA E FINTRANS-COD-MOEDA,
+      *                       ACOMPANHANDO O FINPB100.
+      * VRS002 - 09/08/2026 - INCLUSAO DO CAMPO COD-SUBCONTA NA CHAVE
+      *                       DE FINSLD/FINTRAN/FINSLDS/FINTRANS
+      *                       (SUPORTE A SUB-CONTAS/BOLSOS NO FINPB100),
+      *                       COM O DESLOCAMENTO DOS DEMAIS CAMPOS.
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINDIC.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINDIC'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * LAYOUTS DOS REGISTROS DOCUMENTADOS (MESMO LAYOUT DO FINPB100,
+      * MANTIDO AQUI PARA USO DO LENGTH OF NO RELATORIO -- ASSIM COMO
+      * O FINCONS JA MANTEM SUA PROPRIA COPIA DE REG-FINSLDS)
+      *-----------------------------------------------------------------
+       01  DIC-REG-FINSLD.
+           03 DIC-FINSLD-NR-AGEN      PIC  9(004).
+           03 DIC-FINSLD-NR-CC        PIC  X(011).
+           03 DIC-FINSLD-COD-SUBCONTA PIC  X(002).
+           03 DIC-FINSLD-VL-SLD       PIC  S9(009)V99.
+           03 DIC-FINSLD-STATUS       PIC  X(001).
+           03 DIC-FINSLD-IND-LIMITE   PIC  X(001).
+           03 DIC-FINSLD-VL-LIMITE    PIC  9(009)V99.
+           03 DIC-FINSLD-COD-MOEDA    PIC  X(003).
+           03 DIC-FINSLD-TIPO-CONTA   PIC  X(001).
+      *
+       01  DIC-REG-FINTRAN.
+           03 DIC-FINTRAN-NR-AGEN     PIC  9(004).
+           03 DIC-FINTRAN-NR-CC       PIC  X(011).
+           03 DIC-FINTRAN-COD-SUBCONTA PIC X(002).
+           03 DIC-FINTRAN-VL-TRAN     PIC  9(009)V99.
+           03 DIC-FINTRAN-IND-TRAN    PIC  X(001).
+           03 DIC-FINTRAN-FILLER      PIC  X(002).
+           03 DIC-FINTRAN-ID-TRAN     PIC  9(010).
+           03 DIC-FINTRAN-DT-EFETIVA  PIC  9(008).
+           03 DIC-FINTRAN-COD-MOEDA   PIC  X(003).
+      *
+       01  DIC-REG-FINSLDS.
+           03 DIC-FINSLDS-NR-AGEN     PIC  9(004).
+           03 DIC-FINSLDS-NR-CC       PIC  X(011).
+           03 DIC-FINSLDS-COD-SUBCONTA PIC X(002).
+           03 DIC-FINSLDS-VL-SLD      PIC  S9(009)V99.
+           03 DIC-FINSLDS-STATUS      PIC  X(001).
+           03 DIC-FINSLDS-IND-LIMITE  PIC  X(001).
+           03 DIC-FINSLDS-VL-LIMITE   PIC  9(009)V99.
+           03 DIC-FINSLDS-COD-MOEDA   PIC  X(003).
+           03 DIC-FINSLDS-TIPO-CONTA  PIC  X(001).
+      *
+       01  DIC-REG-FINTRANS.
+           03 DIC-FINTRANS-NR-AGEN    PIC  9(004).
+           03 DIC-FINTRANS-NR-CC      PIC  X(011).
+           03 DIC-FINTRANS-COD-SUBCONTA PIC X(002).
+           03 DIC-FINTRANS-VL-TRAN    PIC  9(009)V99.
+           03 DIC-FINTRANS-IND-TRAN   PIC  X(001).
+           03 DIC-FINTRANS-MOTIVO     PIC  X(002).
+           03 DIC-FINTRANS-ID-TRAN    PIC  9(010).
+           03 DIC-FINTRANS-DT-EFETIVA PIC  9(008).
+           03 DIC-FINTRANS-COD-MOEDA  PIC  X(003).
+      *
+      *-----------------------------------------------------------------
+      * LINHA DE TRABALHO PARA IMPRESSAO DE UM CAMPO DO DICIONARIO
+      *-----------------------------------------------------------------
+       01  WS-AREA-CAMPO.
+           05  WS-CAMPO-NOME          PIC  X(025)  VALUE SPACES.
+           05  WS-CAMPO-PICTURE       PIC  X(015)  VALUE SPACES.
+           05  WS-CAMPO-TAMANHO       PIC  9(003)  VALUE ZEROS.
+           05  WS-CAMPO-OFFSET        PIC  9(003)  VALUE ZEROS.
+      *
+       01  WS-LINHA-CAMPO             PIC X(072)   VALUE SPACES.
+       01  WS-TAMANHO-EDITADO         PIC ZZ9.
+       01  WS-OFFSET-EDITADO          PIC ZZ9.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINDIC - DICIONARIO DE DADOS DO FINPB100'
+           DISPLAY '***************************************************'
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      * Emite o dicionário de dados dos quatro registros mantidos pelo
+      * FINPB100, um campo por linha.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM P2000-DICIONARIO-FINSLD
+           PERFORM P3000-DICIONARIO-FINTRAN
+           PERFORM P4000-DICIONARIO-FINSLDS
+           PERFORM P5000-DICIONARIO-FINTRANS
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-DICIONARIO-FINSLD SECTION.
+      * REG-FINSLD - SALDO DE CONTA (ARQUIVO FINSLD.dat)
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-DICIONARIO-FINSLD' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'REG-FINSLD (FINSLD.dat)'
+           DISPLAY '-----------------------------------------------'
+
+           MOVE 'FINSLD-NR-AGEN'    TO WS-CAMPO-NOME
+           MOVE '9(004)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-NR-AGEN     TO WS-CAMPO-TAMANHO
+           MOVE 001                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-NR-CC'      TO WS-CAMPO-NOME
+           MOVE 'X(011)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-NR-CC       TO WS-CAMPO-TAMANHO
+           MOVE 005                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-COD-SUBCONTA' TO WS-CAMPO-NOME
+           MOVE 'X(002)'              TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-COD-SUBCONTA TO WS-CAMPO-TAMANHO
+           MOVE 016                   TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-VL-SLD'     TO WS-CAMPO-NOME
+           MOVE 'S9(009)V99'        TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-VL-SLD      TO WS-CAMPO-TAMANHO
+           MOVE 018                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-STATUS'     TO WS-CAMPO-NOME
+           MOVE 'X(001)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-STATUS      TO WS-CAMPO-TAMANHO
+           MOVE 029                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-IND-LIMITE' TO WS-CAMPO-NOME
+           MOVE 'X(001)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-IND-LIMITE  TO WS-CAMPO-TAMANHO
+           MOVE 030                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-VL-LIMITE'  TO WS-CAMPO-NOME
+           MOVE '9(009)V99'         TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-VL-LIMITE   TO WS-CAMPO-TAMANHO
+           MOVE 031                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-COD-MOEDA'  TO WS-CAMPO-NOME
+           MOVE 'X(003)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-COD-MOEDA   TO WS-CAMPO-TAMANHO
+           MOVE 042                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLD-TIPO-CONTA' TO WS-CAMPO-NOME
+           MOVE 'X(001)'            TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLD-TIPO-CONTA  TO WS-CAMPO-TAMANHO
+           MOVE 045                 TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-DICIONARIO-FINTRAN SECTION.
+      * WS-REG-FINTRAN - TRANSACAO (ARQUIVO FINTRAN.dat)
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-DICIONARIO-FINTRAN' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'REG-FINTRAN (FINTRAN.dat)'
+           DISPLAY '-----------------------------------------------'
+
+           MOVE 'FINTRAN-NR-AGEN'    TO WS-CAMPO-NOME
+           MOVE '9(004)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-NR-AGEN    TO WS-CAMPO-TAMANHO
+           MOVE 001                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-NR-CC'      TO WS-CAMPO-NOME
+           MOVE 'X(011)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-NR-CC      TO WS-CAMPO-TAMANHO
+           MOVE 005                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-COD-SUBCONTA' TO WS-CAMPO-NOME
+           MOVE 'X(002)'               TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-COD-SUBCONTA TO WS-CAMPO-TAMANHO
+           MOVE 016                    TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-VL-TRAN'    TO WS-CAMPO-NOME
+           MOVE '9(009)V99'          TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-VL-TRAN    TO WS-CAMPO-TAMANHO
+           MOVE 018                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-IND-TRAN'   TO WS-CAMPO-NOME
+           MOVE 'X(001)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-IND-TRAN   TO WS-CAMPO-TAMANHO
+           MOVE 029                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-FILLER'     TO WS-CAMPO-NOME
+           MOVE 'X(002)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-FILLER     TO WS-CAMPO-TAMANHO
+           MOVE 030                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-ID-TRAN'    TO WS-CAMPO-NOME
+           MOVE '9(010)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-ID-TRAN    TO WS-CAMPO-TAMANHO
+           MOVE 032                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-DT-EFETIVA' TO WS-CAMPO-NOME
+           MOVE '9(008)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-DT-EFETIVA TO WS-CAMPO-TAMANHO
+           MOVE 042                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRAN-COD-MOEDA'  TO WS-CAMPO-NOME
+           MOVE 'X(003)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRAN-COD-MOEDA  TO WS-CAMPO-TAMANHO
+           MOVE 050                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           .
+
+      *-----------------------------------------------------------------
+       P4000-DICIONARIO-FINSLDS SECTION.
+      * REG-FINSLDS - SALDO ATUALIZADO (ARQUIVO FINSLDS.dat)
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-DICIONARIO-FINSLDS' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'REG-FINSLDS (FINSLDS.dat)'
+           DISPLAY '-----------------------------------------------'
+
+           MOVE 'FINSLDS-NR-AGEN'    TO WS-CAMPO-NOME
+           MOVE '9(004)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-NR-AGEN    TO WS-CAMPO-TAMANHO
+           MOVE 001                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-NR-CC'      TO WS-CAMPO-NOME
+           MOVE 'X(011)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-NR-CC      TO WS-CAMPO-TAMANHO
+           MOVE 005                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-COD-SUBCONTA' TO WS-CAMPO-NOME
+           MOVE 'X(002)'               TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-COD-SUBCONTA TO WS-CAMPO-TAMANHO
+           MOVE 016                    TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-VL-SLD'     TO WS-CAMPO-NOME
+           MOVE 'S9(009)V99'         TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-VL-SLD     TO WS-CAMPO-TAMANHO
+           MOVE 018                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-STATUS'     TO WS-CAMPO-NOME
+           MOVE 'X(001)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-STATUS     TO WS-CAMPO-TAMANHO
+           MOVE 029                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-IND-LIMITE' TO WS-CAMPO-NOME
+           MOVE 'X(001)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-IND-LIMITE TO WS-CAMPO-TAMANHO
+           MOVE 030                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-VL-LIMITE'  TO WS-CAMPO-NOME
+           MOVE '9(009)V99'          TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-VL-LIMITE  TO WS-CAMPO-TAMANHO
+           MOVE 031                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-COD-MOEDA'  TO WS-CAMPO-NOME
+           MOVE 'X(003)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-COD-MOEDA  TO WS-CAMPO-TAMANHO
+           MOVE 042                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINSLDS-TIPO-CONTA' TO WS-CAMPO-NOME
+           MOVE 'X(001)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINSLDS-TIPO-CONTA TO WS-CAMPO-TAMANHO
+           MOVE 045                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           .
+
+      *-----------------------------------------------------------------
+       P5000-DICIONARIO-FINTRANS SECTION.
+      * REG-FINTRANS - TRANSACAO REJEITADA (ARQUIVO FINTRANS.dat)
+      *-----------------------------------------------------------------
+
+           MOVE 'P5000-DICIONARIO-FINTRANS' TO WS-NOM-PARAGRAFO
+
+           DISPLAY ' '
+           DISPLAY 'REG-FINTRANS (FINTRANS.dat)'
+           DISPLAY '-----------------------------------------------'
+
+           MOVE 'FINTRANS-NR-AGEN'   TO WS-CAMPO-NOME
+           MOVE '9(004)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-NR-AGEN   TO WS-CAMPO-TAMANHO
+           MOVE 001                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-NR-CC'     TO WS-CAMPO-NOME
+           MOVE 'X(011)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-NR-CC     TO WS-CAMPO-TAMANHO
+           MOVE 005                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-COD-SUBCONTA' TO WS-CAMPO-NOME
+           MOVE 'X(002)'                TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-COD-SUBCONTA TO WS-CAMPO-TAMANHO
+           MOVE 016                     TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-VL-TRAN'   TO WS-CAMPO-NOME
+           MOVE '9(009)V99'          TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-VL-TRAN   TO WS-CAMPO-TAMANHO
+           MOVE 018                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-IND-TRAN'  TO WS-CAMPO-NOME
+           MOVE 'X(001)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-IND-TRAN  TO WS-CAMPO-TAMANHO
+           MOVE 029                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-MOTIVO'    TO WS-CAMPO-NOME
+           MOVE 'X(002)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-MOTIVO    TO WS-CAMPO-TAMANHO
+           MOVE 030                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-ID-TRAN'   TO WS-CAMPO-NOME
+           MOVE '9(010)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-ID-TRAN   TO WS-CAMPO-TAMANHO
+           MOVE 032                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-DT-EFETIVA' TO WS-CAMPO-NOME
+           MOVE '9(008)'              TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-DT-EFETIVA TO WS-CAMPO-TAMANHO
+           MOVE 042                   TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           MOVE 'FINTRANS-COD-MOEDA' TO WS-CAMPO-NOME
+           MOVE 'X(003)'             TO WS-CAMPO-PICTURE
+           MOVE LENGTH OF DIC-FINTRANS-COD-MOEDA TO WS-CAMPO-TAMANHO
+           MOVE 050                  TO WS-CAMPO-OFFSET
+           PERFORM P9500-EXIBE-CAMPO
+
+           .
+
+      *-----------------------------------------------------------------
+       P9500-EXIBE-CAMPO SECTION.
+      * Formata e exibe uma linha do dicionário de dados para o campo
+      * atualmente montado em WS-AREA-CAMPO.
+      *-----------------------------------------------------------------
+
+           MOVE WS-CAMPO-TAMANHO TO WS-TAMANHO-EDITADO
+           MOVE WS-CAMPO-OFFSET  TO WS-OFFSET-EDITADO
+
+           MOVE SPACES TO WS-LINHA-CAMPO
+           STRING '   ' WS-CAMPO-NOME
+                  'PIC ' WS-CAMPO-PICTURE
+                  'TAM=' WS-TAMANHO-EDITADO
+                  ' POS=' WS-OFFSET-EDITADO
+                  DELIMITED BY SIZE INTO WS-LINHA-CAMPO
+           END-STRING
+
+           DISPLAY WS-LINHA-CAMPO
+
+           .
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINDIC - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+
+           .
