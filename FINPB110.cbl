@@ -0,0 +1,481 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : GERAR TRANSACOES DE ESTORNO/CORRECAO
+      *              ARQUIVOS DE ENTRADA: FINCORREC - PEDIDOS DE ESTORNO
+      *                                   FINSLDA   - TRILHA DE
+      *                                               AUDITORIA (GERADA
+      *                                               PELO FINPB100)
+      *              IMPORTANTE:
+      *              - ORDENAR FINCORREC E FINSLDA P/ RESPECTIVA CHAVE
+      *
+      *              ARQUIVOS DE SAIDA  : FINTRANC  - TRANSACOES DE
+      *                                               ESTORNO, NO
+      *                                               FORMATO FINTRAN
+      *                                   FINCORREJ - PEDIDOS DE ESTORNO
+      *                                               REJEITADOS
+      *
+      * ESPECIFICAÇÃO
+      * Quando uma transação já aplicada pelo FINPB100 foi lançada com
+      * valor ou indicador (D/C) errado, o corretivo não é editar
+      * FINSLD.dat na mão: para cada pedido de estorno em FINCORREC,
+      * localiza-se a transação original correspondente na trilha de
+      * auditoria FINSLDA (mesma chave, mesmo valor, mesmo indicador) e
+      * gera-se uma transação de estorno com o indicador invertido
+      * ('D' vira 'C' e vice-versa), que passa a fluir pelo processo
+      * normal de balance-line do FINPB100 no próximo lote.
+      * - Pedido sem transação original correspondente em FINSLDA é
+      *   gravado em FINCORREJ para análise.
+      ******************************************************************
+      * VRS004 - 09/08/2026 - O ESTORNO DE UM PEDIDO 'F' (TARIFA) AGORA
+      *                       GERA UM CREDITO ('C') EM FINTRANC, JA QUE
+      *                       O FINPB100 DEBITA 'F' EXATAMENTE COMO 'D'
+      *                       (ANTES, O 'WHEN OTHER' REPASSAVA 'F' SEM
+      *                       INVERTER, DOBRANDO O DEBITO EM VEZ DE
+      *                       REVERTE-LO). PEDIDOS DE ESTORNO CONTRA UM
+      *                       'J' (AJUSTE MANUAL) SAO DESVIADOS PARA
+      *                       FINCORREJ (MOTIVO '02'), JA QUE NAO HA
+      *                       HOJE UM LANCAMENTO QUE REVERTA UM 'J' SEM
+      *                       PASSAR PELAS CHECAGENS DE LIMITE/CONTA
+      *                       ATIVA QUE UM 'J' ORIGINAL NAO PASSA.
+      * VRS003 - 09/08/2026 - FINTRANC.dat PASSA A RECEBER UM TRAILER
+      *                       DE CONTROLE (CHAVE '9999TRAILER...' +
+      *                       QUANTIDADE + SOMA), NO MESMO FORMATO QUE
+      *                       O FINPB100 EXIGE DE QUALQUER ARQUIVO
+      *                       FINTRAN QUE VIER A LER -- SEM ELE, O JOB
+      *                       ABORTARIA NO PROXIMO LOTE POR FALTA DE
+      *                       TRAILER.
+      * VRS002 - 09/08/2026 - FINCORREC/FINTRANC/FINCORREJ/FINSLDA
+      *                       ATUALIZADOS PARA O LAYOUT ATUAL DE
+      *                       REG-FINTRAN/REG-FINSLDA (COD-SUBCONTA NA
+      *                       CHAVE; FINTRANC PASSA A LEVAR ID-TRAN,
+      *                       DT-EFETIVA E COD-MOEDA PROPAGADOS DO
+      *                       PEDIDO DE ESTORNO, PARA NAO CHEGAR AO
+      *                       FINPB100 COM ID ZERADO).
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB110.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO PEDIDOS DE ESTORNO - ENTRADA (READ)
+           SELECT FINCORREC ASSIGN TO 'FINCORREC.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINCORREC.
+      *    ARQUIVO TRILHA DE AUDITORIA - ENTRADA (READ)
+           SELECT FINSLDA   ASSIGN TO 'FINSLDA.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINSLDA.
+      *    ARQUIVO TRANSACOES DE ESTORNO - SAÍDA (WRITE)
+           SELECT FINTRANC  ASSIGN TO 'FINTRANC.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRANC.
+      *    ARQUIVO PEDIDOS DE ESTORNO REJEITADOS - SAÍDA (WRITE)
+           SELECT FINCORREJ ASSIGN TO 'FINCORREJ.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINCORREJ.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *    PEDIDO DE ESTORNO, NO MESMO LAYOUT DE UM REG-FINTRAN, JA QUE
+      *    DESCREVE A TRANSACAO ORIGINAL A LOCALIZAR/REVERTER (INCLUSIVE
+      *    O IDENTIFICADOR E A MOEDA A PROPAGAR PARA O ESTORNO GERADO).
+       FD  FINCORREC
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINCORREC.
+           03  FINCORREC-CHAVE.
+               05  FINCORREC-NR-AGEN     PIC  9(004).
+               05  FINCORREC-NR-CC       PIC  X(011).
+               05  FINCORREC-COD-SUBCONTA PIC X(002).
+           03  FINCORREC-VL-TRAN         PIC  9(009)V99.
+      *    'D'=Débito, 'C'=Crédito (indicador da transacao ORIGINAL)
+           03  FINCORREC-IND-TRAN        PIC  X(001).
+           03  FINCORREC-FILLER          PIC  X(002).
+      *    IDENTIFICADOR UNICO DESTE PEDIDO DE ESTORNO, PROPAGADO PARA
+      *    FINTRANC-ID-TRAN (EVITA QUE VARIOS ESTORNOS DO MESMO LOTE
+      *    CHEGUEM AO FINPB100 COM ID ZERADO E SE CONFUNDAM COM
+      *    TRANSACOES DUPLICADAS - VER P4800-VERIFICA-DUPLICADA).
+           03  FINCORREC-ID-TRAN         PIC  9(010).
+      *    ZEROS EQUIVALE A EFETIVAR IMEDIATAMENTE (MESMA REGRA DO
+      *    FINTRAN-DT-EFETIVA NO FINPB100).
+           03  FINCORREC-DT-EFETIVA      PIC  9(008).
+           03  FINCORREC-COD-MOEDA       PIC  X(003).
+      *
+       FD  FINSLDA
+           RECORDING MODE IS F
+           RECORD CONTAINS 051 CHARACTERS.
+
+       01  REG-FINSLDA.
+           03  FINSLDA-CHAVE.
+               05  FINSLDA-NR-AGEN       PIC  9(004).
+               05  FINSLDA-NR-CC         PIC  X(011).
+               05  FINSLDA-COD-SUBCONTA  PIC  X(002).
+           03  FINSLDA-VL-SLD-ANTES      PIC  S9(009)V99.
+           03  FINSLDA-VL-TRAN           PIC  9(009)V99.
+           03  FINSLDA-IND-TRAN          PIC  X(001).
+           03  FINSLDA-VL-SLD-DEPOIS     PIC  S9(009)V99.
+      *
+      *    TRANSACAO DE ESTORNO, NO LAYOUT ATUAL DE REG-FINTRAN, PARA
+      *    FLUIR PELO BALANCE-LINE NORMAL DO FINPB100 NO PROXIMO LOTE.
+       FD  FINTRANC
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRANC.
+           03  FINTRANC-CHAVE.
+               05  FINTRANC-NR-AGEN      PIC  9(004).
+               05  FINTRANC-NR-CC        PIC  X(011).
+               05  FINTRANC-COD-SUBCONTA PIC X(002).
+           03  FINTRANC-VL-TRAN          PIC  9(009)V99.
+      *    'D'=Débito, 'C'=Crédito (indicador do ESTORNO, ja invertido)
+           03  FINTRANC-IND-TRAN         PIC  X(001).
+           03  FINTRANC-FILLER           PIC  X(002).
+           03  FINTRANC-ID-TRAN          PIC  9(010).
+           03  FINTRANC-DT-EFETIVA       PIC  9(008).
+           03  FINTRANC-COD-MOEDA        PIC  X(003).
+      *
+      *    TRAILER DE CONTROLE, GRAVADO AO FINAL DO ARQUIVO, NO MESMO
+      *    FORMATO EXIGIDO PELO FINPB100 (P3000-LER-FINTRAN), JA QUE
+      *    FINTRANC.dat PASSA A FLUIR PELO BALANCE-LINE NORMAL.
+       01  REG-FINTRANC-TRAILER REDEFINES REG-FINTRANC.
+           03  TRAILER-FINTRANC-CHAVE     PIC  X(017).
+               88  TRAILER-FINTRANC-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-FINTRANC-QTD-REG   PIC  9(009).
+           03  TRAILER-FINTRANC-VL-SOMA   PIC  9(011)V99.
+      *
+       FD  FINCORREJ
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINCORREJ.
+           03  FINCORREJ-CHAVE.
+               05  FINCORREJ-NR-AGEN     PIC  9(004).
+               05  FINCORREJ-NR-CC       PIC  X(011).
+               05  FINCORREJ-COD-SUBCONTA PIC X(002).
+           03  FINCORREJ-VL-TRAN         PIC  9(009)V99.
+           03  FINCORREJ-IND-TRAN        PIC  X(001).
+      *    '01'=TRANSACAO ORIGINAL NAO ENCONTRADA NA TRILHA
+           03  FINCORREJ-MOTIVO          PIC  X(002).
+           03  FINCORREJ-ID-TRAN         PIC  9(010).
+           03  FINCORREJ-DT-EFETIVA      PIC  9(008).
+           03  FINCORREJ-COD-MOEDA       PIC  X(003).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINPB110'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINCORREC        PIC X(002)  VALUE '00'.
+           05  WS-FS-FINSLDA          PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRANC         PIC X(002)  VALUE '00'.
+           05  WS-FS-FINCORREJ        PIC X(002)  VALUE '00'.
+      *
+           05  WS-QTD-LIDOS-CORREC    PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-TRANC      PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-CORREJ     PIC 9(010)  VALUE ZEROS.
+           05  WS-VL-SOMA-FINTRANC    PIC 9(011)V99 VALUE ZEROS.
+      *
+           05  WS-FIM-FINCORREC       PIC X(001)  VALUE 'N'.
+              88  FIM-FINCORREC              VALUE 'S'.
+           05  WS-ACHOU-ORIGINAL      PIC X(001)  VALUE 'N'.
+              88  ACHOU-ORIGINAL             VALUE 'S'.
+           05  WS-MOTIVO-CORREJ       PIC X(002)  VALUE SPACES.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT FINCORREC
+           IF WS-FS-FINCORREC NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINCORREC - FILE STATUS = '
+                     WS-FS-FINCORREC
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINTRANC
+           IF WS-FS-FINTRANC NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINTRANC - FILE STATUS = '
+                     WS-FS-FINTRANC
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINCORREJ
+           IF WS-FS-FINCORREJ NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINCORREJ - FILE STATUS = '
+                     WS-FS-FINCORREJ
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM P2000-LER-FINCORREC
+
+           PERFORM UNTIL FIM-FINCORREC
+              PERFORM P3000-LOCALIZA-ORIGINAL
+              IF NOT ACHOU-ORIGINAL
+                 MOVE '01' TO WS-MOTIVO-CORREJ
+                 PERFORM P4500-GRAVA-FINCORREJ
+      *       'J' = ajuste manual/lancamento contabil: o FINPB100 o
+      *       aplica sempre como credito incondicional (mesmo a uma
+      *       conta congelada ou encerrada), sem contrapartida de
+      *       debito -- nao ha, hoje, um lancamento que reverta um 'J'
+      *       (um estorno gerado como 'D'/'C' passaria pela checagem
+      *       de limite e de conta ativa, que um 'J' original nao
+      *       passa). Ate que um lancamento de estorno de 'J' seja
+      *       suportado, o pedido e desviado para FINCORREJ.
+              ELSE
+                 IF FINCORREC-IND-TRAN EQUAL 'J'
+                    MOVE '02' TO WS-MOTIVO-CORREJ
+                    PERFORM P4500-GRAVA-FINCORREJ
+                 ELSE
+                    PERFORM P4000-GRAVA-FINTRANC
+                 END-IF
+              END-IF
+              PERFORM P2000-LER-FINCORREC
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-LER-FINCORREC SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-LER-FINCORREC' TO WS-NOM-PARAGRAFO
+
+           READ FINCORREC
+              AT END
+                 MOVE 'S' TO WS-FIM-FINCORREC
+              NOT AT END
+                 IF WS-FS-FINCORREC NOT EQUAL '00'
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - READ FINCORREC - FILE STATUS = '
+                           WS-FS-FINCORREC
+                           DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+                 END-IF
+                 ADD 1 TO WS-QTD-LIDOS-CORREC
+           END-READ
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-LOCALIZA-ORIGINAL SECTION.
+      * Varre a trilha de auditoria (do inicio) procurando a transacao
+      * original que corresponde ao pedido de estorno corrente.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-LOCALIZA-ORIGINAL' TO WS-NOM-PARAGRAFO
+           MOVE 'N' TO WS-ACHOU-ORIGINAL
+
+           OPEN INPUT FINSLDA
+           IF WS-FS-FINSLDA NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINSLDA - FILE STATUS = '
+                     WS-FS-FINSLDA
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           PERFORM UNTIL WS-FS-FINSLDA EQUAL '10'
+                       OR ACHOU-ORIGINAL
+              READ FINSLDA
+                 AT END
+                    MOVE '10' TO WS-FS-FINSLDA
+                 NOT AT END
+                    IF FINSLDA-CHAVE    EQUAL FINCORREC-CHAVE
+                       AND FINSLDA-VL-TRAN  EQUAL FINCORREC-VL-TRAN
+                       AND FINSLDA-IND-TRAN EQUAL FINCORREC-IND-TRAN
+                       MOVE 'S' TO WS-ACHOU-ORIGINAL
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE FINSLDA
+
+           .
+
+      *-----------------------------------------------------------------
+       P4000-GRAVA-FINTRANC SECTION.
+      * Gera a transacao de estorno, com o indicador invertido.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4000-GRAVA-FINTRANC' TO WS-NOM-PARAGRAFO
+
+           MOVE FINCORREC-CHAVE   TO FINTRANC-CHAVE
+           MOVE FINCORREC-VL-TRAN TO FINTRANC-VL-TRAN
+
+      *    'D' e 'F' sao debitados da mesma forma pelo FINPB100
+      *    (P3500-CALCULA-SALDO), entao ambos revertem como credito
+      *    ('C'); 'J' nunca chega aqui (desviado para FINCORREJ em
+      *    P1000-PROCESSA, ver comentario la).
+           EVALUATE FINCORREC-IND-TRAN
+               WHEN 'D'
+                    MOVE 'C' TO FINTRANC-IND-TRAN
+               WHEN 'F'
+                    MOVE 'C' TO FINTRANC-IND-TRAN
+               WHEN 'C'
+                    MOVE 'D' TO FINTRANC-IND-TRAN
+               WHEN OTHER
+                    MOVE FINCORREC-IND-TRAN TO FINTRANC-IND-TRAN
+           END-EVALUATE
+
+           MOVE SPACES TO FINTRANC-FILLER
+           MOVE FINCORREC-ID-TRAN     TO FINTRANC-ID-TRAN
+           MOVE FINCORREC-DT-EFETIVA  TO FINTRANC-DT-EFETIVA
+           MOVE FINCORREC-COD-MOEDA   TO FINTRANC-COD-MOEDA
+
+           WRITE REG-FINTRANC    END-WRITE
+
+           IF WS-FS-FINTRANC NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRANC - FILE STATUS = '
+                     WS-FS-FINTRANC
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-TRANC
+           ADD FINTRANC-VL-TRAN TO WS-VL-SOMA-FINTRANC
+
+           .
+
+      *-----------------------------------------------------------------
+       P4500-GRAVA-FINCORREJ SECTION.
+      * Grava, para analise posterior, um pedido de estorno rejeitado:
+      * MOTIVO '01' - transacao original nao localizada na trilha de
+      *               auditoria;
+      * MOTIVO '02' - transacao original e um 'J' (ajuste manual), que
+      *               este programa ainda nao sabe reverter.
+      *-----------------------------------------------------------------
+
+           MOVE 'P4500-GRAVA-FINCORREJ' TO WS-NOM-PARAGRAFO
+
+           MOVE FINCORREC-CHAVE    TO FINCORREJ-CHAVE
+           MOVE FINCORREC-VL-TRAN  TO FINCORREJ-VL-TRAN
+           MOVE FINCORREC-IND-TRAN TO FINCORREJ-IND-TRAN
+           MOVE WS-MOTIVO-CORREJ   TO FINCORREJ-MOTIVO
+           MOVE FINCORREC-ID-TRAN     TO FINCORREJ-ID-TRAN
+           MOVE FINCORREC-DT-EFETIVA  TO FINCORREJ-DT-EFETIVA
+           MOVE FINCORREC-COD-MOEDA   TO FINCORREJ-COD-MOEDA
+
+           WRITE REG-FINCORREJ    END-WRITE
+
+           IF WS-FS-FINCORREJ NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINCORREJ - FILE STATUS = '
+                     WS-FS-FINCORREJ
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-CORREJ
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB110 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      * Grava o trailer de controle ao final de FINTRANC.dat, com a
+      * quantidade e a soma dos estornos gravados, para a conferencia
+      * que o FINPB100 faz ao ler um arquivo FINTRAN.
+      *-----------------------------------------------------------------
+
+           MOVE '9999TRAILER      ' TO TRAILER-FINTRANC-CHAVE
+           MOVE WS-QTD-GRAV-TRANC   TO TRAILER-FINTRANC-QTD-REG
+           MOVE WS-VL-SOMA-FINTRANC TO TRAILER-FINTRANC-VL-SOMA
+           WRITE REG-FINTRANC
+
+           IF WS-FS-FINTRANC NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE TRAILER FINTRANC - FILE STATUS = '
+                     WS-FS-FINTRANC
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           CLOSE FINCORREC
+                 FINTRANC
+                 FINCORREJ
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB110 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'QUANTIDADE LIDOS FINCORREC   - ' WS-QTD-LIDOS-CORREC
+           DISPLAY 'QUANTIDADE GRAVADOS FINTRANC - ' WS-QTD-GRAV-TRANC
+           DISPLAY 'QUANTIDADE GRAVADOS FINCORREJ- ' WS-QTD-GRAV-CORREJ
+           DISPLAY '***************************************************'
+
+           .
