@@ -0,0 +1,390 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : CALCULAR JUROS SOBRE O SALDO DAS CONTAS
+      *              ARQUIVO DE ENTRADA : FINSLDS  - SALDOS ATUALIZADOS
+      *                                             (GERADO PELO
+      *                                             FINPB100)
+      *              IMPORTANTE:
+      *              - EXECUTAR APOS O FINPB100, JA QUE FINSLDS E A
+      *                SAIDA DAQUELE PROGRAMA.
+      *
+      *              ARQUIVO DE SAIDA   : FINTRANJ - LANCAMENTOS DE
+      *                                             CREDITO DE JUROS,
+      *                                             NO MESMO LAYOUT DE
+      *                                             FINTRAN, PARA
+      *                                             REALIMENTACAO NA
+      *                                             PROXIMA EXECUCAO DO
+      *                                             FINPB100.
+      *
+      * ESPECIFICAÇÃO
+      * Para cada conta ATIVA de FINSLDS com saldo positivo, calcula-se
+      * o juro do periodo a partir de uma taxa definida por tipo de
+      * conta (FINSLDS-TIPO-CONTA) e gera-se, quando o valor calculado
+      * for maior que zero, um lancamento de credito ('C') no layout do
+      * FINTRAN, na mesma moeda da conta. O arquivo gerado (FINTRANJ)
+      * destina-se a ser concatenado ao FINTRAN.dat do proximo dia de
+      * processamento, tal qual o arquivo de espera FINTRANH.
+      ******************************************************************
+      * VRS004 - 09/08/2026 - FINTRANJ-ID-TRAN PASSA A SER GERADO NA
+      *                       FAIXA 9.000.000.000-9.999.999.999 (EM VEZ
+      *                       DO CONTADOR SEQUENCIAL CRU DO PROPRIO
+      *                       LOTE), PARA NAO COLIDIR COM O ID-TRAN DE
+      *                       UMA TRANSACAO NORMAL DA MESMA CONTA
+      *                       QUANDO O FINTRANJ.dat FOR CONCATENADO AO
+      *                       FINTRAN.dat DO PROXIMO LOTE -- UMA
+      *                       COLISAO FARIA O FINPB100 REJEITAR O
+      *                       CREDITO DE JUROS LEGITIMO COMO DUPLICATA.
+      * VRS003 - 09/08/2026 - FINTRANJ.dat PASSA A RECEBER UM TRAILER
+      *                       DE CONTROLE (CHAVE '9999TRAILER...' +
+      *                       QUANTIDADE + SOMA), NO MESMO FORMATO QUE
+      *                       O FINPB100 EXIGE DE QUALQUER ARQUIVO
+      *                       FINTRAN QUE VIER A LER, JA QUE FINTRANJ
+      *                       E REALIMENTADO NO FINTRAN.dat DO PROXIMO
+      *                       LOTE -- SEM ELE, AQUELE LOTE ABORTARIA
+      *                       POR FALTA DE TRAILER.
+      * VRS002 - 09/08/2026 - EXIBICAO/GRAVACAO DA SUBCONTA (NOVO CAMPO
+      *                       FINSLDS-COD-SUBCONTA, SUPORTE A
+      *                       SUB-CONTAS/BOLSOS NO FINPB100); O
+      *                       LANCAMENTO DE JUROS GERADO EM FINTRANJ
+      *                       LEVA A MESMA SUBCONTA DA CONTA QUE O
+      *                       RENDEU, PARA QUE A REALIMENTACAO NO
+      *                       FINTRAN.dat SEJA APLICADA AO SALDO
+      *                       CORRETO.
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB130.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO SALDOS ATUALIZADOS - ENTRADA (READ)
+      *    INDEXADO POR FINSLDS-CHAVE (GERADO PELO FINPB100) - LIDO AQUI
+      *    APENAS SEQUENCIALMENTE, EM ORDEM DE AGENCIA/CONTA.
+           SELECT FINSLDS  ASSIGN TO 'FINSLDS.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FINSLDS-CHAVE
+                  FILE STATUS IS WS-FS-FINSLDS.
+      *    ARQUIVO DE CREDITOS DE JUROS - SAÍDA (WRITE)
+      *    MESMO LAYOUT DE FINTRAN, PARA PERMITIR A REALIMENTACAO DIRETA
+      *    NO ARQUIVO FINTRAN DA PROXIMA EXECUCAO DO FINPB100.
+           SELECT FINTRANJ ASSIGN TO 'FINTRANJ.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINTRANJ.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  FINSLDS
+           RECORD CONTAINS 045 CHARACTERS.
+
+       01  REG-FINSLDS.
+           03 FINSLDS-CHAVE.
+              05  FINSLDS-NR-AGEN     PIC  9(004).
+              05  FINSLDS-NR-CC       PIC  X(011).
+      *    IDENTIFICA A SUB-CONTA/BOLSO DENTRO DA AGENCIA+CONTA (EX.:
+      *    '00'=PRINCIPAL, '01'=BLOQUEADO); ESPACOS EQUIVALE A '00'
+      *    (CONTAS EXISTENTES ANTES DO CAMPO, SEM SUB-CONTAS)
+              05  FINSLDS-COD-SUBCONTA PIC  X(002).
+           03  FINSLDS-VL-SLD         PIC  S9(009)V99.
+      *    'A'=Ativa, 'F'=Congelada (bloqueio temporario), 'E'=Encerrada
+           03  FINSLDS-STATUS         PIC  X(001).
+              88  FINSLDS-CONTA-ATIVA        VALUE 'A'.
+              88  FINSLDS-CONTA-CONGELADA    VALUE 'F'.
+              88  FINSLDS-CONTA-ENCERRADA    VALUE 'E'.
+      *    'S'=Conta possui limite de cheque especial, 'N'=Nao possui
+           03  FINSLDS-IND-LIMITE     PIC  X(001).
+              88  FINSLDS-COM-LIMITE         VALUE 'S'.
+           03  FINSLDS-VL-LIMITE      PIC  9(009)V99.
+      *    CODIGO DA MOEDA DO SALDO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL' (CONTAS JA EXISTENTES ANTES DA MOEDA)
+           03  FINSLDS-COD-MOEDA      PIC  X(003).
+      *    '1'=Corrente, '2'=Poupanca, '3'=Investimento; ESPACOS
+      *    EQUIVALE A '1' (CONTAS EXISTENTES ANTES DO CAMPO, SEM JUROS)
+           03  FINSLDS-TIPO-CONTA     PIC  X(001).
+              88  FINSLDS-CONTA-CORRENTE      VALUE '1'.
+              88  FINSLDS-CONTA-POUPANCA      VALUE '2'.
+              88  FINSLDS-CONTA-INVESTIMENTO  VALUE '3'.
+      *
+      *
+       FD  FINTRANJ
+           RECORDING MODE IS F
+           RECORD CONTAINS 052 CHARACTERS.
+
+       01  REG-FINTRANJ.
+           03 FINTRANJ-CHAVE.
+              05  FINTRANJ-NR-AGEN      PIC  9(004).
+              05  FINTRANJ-NR-CC        PIC  X(011).
+              05  FINTRANJ-COD-SUBCONTA PIC  X(002).
+           03  FINTRANJ-VL-TRAN         PIC  9(009)V99.
+      *    SEMPRE 'C' (CREDITO) - O JURO CALCULADO E SEMPRE UM CREDITO
+           03  FINTRANJ-IND-TRAN        PIC  X(001).
+           03  FINTRANJ-FILLER          PIC  X(002).
+           03  FINTRANJ-ID-TRAN         PIC  9(010).
+      *    EFETIVACAO IMEDIATA (O ARQUIVO E CONSUMIDO NO PROXIMO DIA)
+           03  FINTRANJ-DT-EFETIVA      PIC  9(008).
+           03  FINTRANJ-COD-MOEDA       PIC  X(003).
+      *
+      *    TRAILER DE CONTROLE, GRAVADO AO FINAL DO ARQUIVO, NO MESMO
+      *    FORMATO EXIGIDO PELO FINPB100 (P3000-LER-FINTRAN), JA QUE
+      *    FINTRANJ.dat E REALIMENTADO NA PROXIMA EXECUCAO DO FINPB100.
+       01  REG-FINTRANJ-TRAILER REDEFINES REG-FINTRANJ.
+           03  TRAILER-FINTRANJ-CHAVE     PIC  X(017).
+               88  TRAILER-FINTRANJ-IDENTIFICADO
+                                     VALUE '9999TRAILER      '.
+           03  TRAILER-FINTRANJ-QTD-REG   PIC  9(009).
+           03  TRAILER-FINTRANJ-VL-SOMA   PIC  9(011)V99.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINPB130'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINSLDS          PIC X(002)  VALUE '00'.
+           05  WS-FS-FINTRANJ         PIC X(002)  VALUE '00'.
+      *
+           05  WS-QTD-LIDOS-SLD       PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-FINTRANJ   PIC 9(010)  VALUE ZEROS.
+           05  WS-VL-SOMA-FINTRANJ    PIC 9(011)V99 VALUE ZEROS.
+      *
+           05  WS-FIM-FINSLDS         PIC X(001)  VALUE 'N'.
+              88  FIM-FINSLDS                VALUE 'S'.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE TAXAS DE JUROS POR TIPO DE CONTA (PERCENTUAL DO
+      * PERIODO, EM CENTESIMOS DE PONTO PERCENTUAL - EX.: 00050 = 0,50%)
+      *-----------------------------------------------------------------
+           05  WS-TAXA-PERCENTUAL     PIC 9(005)  VALUE ZEROS.
+      *
+           05  WS-VL-JUROS            PIC S9(009)V99  VALUE ZEROS.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT FINSLDS
+           IF WS-FS-FINSLDS NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINSLDS - FILE STATUS = '
+                     WS-FS-FINSLDS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINTRANJ
+           IF WS-FS-FINTRANJ NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINTRANJ - FILE STATUS = '
+                     WS-FS-FINTRANJ
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM P2000-LER-FINSLDS
+
+           PERFORM UNTIL FIM-FINSLDS
+              PERFORM P3000-CALCULA-JUROS
+              PERFORM P2000-LER-FINSLDS
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-LER-FINSLDS SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-LER-FINSLDS' TO WS-NOM-PARAGRAFO
+
+           READ FINSLDS
+              AT END
+                 MOVE 'S' TO WS-FIM-FINSLDS
+              NOT AT END
+                 IF WS-FS-FINSLDS NOT EQUAL '00'
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - READ FINSLDS - FILE STATUS = '
+                           WS-FS-FINSLDS
+                           DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+                 END-IF
+                 ADD 1 TO WS-QTD-LIDOS-SLD
+           END-READ
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-CALCULA-JUROS SECTION.
+      * Determina a taxa aplicavel a conta corrente e, se a conta
+      * estiver ativa, tiver saldo positivo e a taxa for maior que
+      * zero, grava o lancamento de credito correspondente.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-CALCULA-JUROS' TO WS-NOM-PARAGRAFO
+
+           PERFORM P3100-DETERMINA-TAXA
+
+           IF FINSLDS-CONTA-ATIVA
+              AND FINSLDS-VL-SLD > ZEROS
+              AND WS-TAXA-PERCENTUAL > ZEROS
+
+              COMPUTE WS-VL-JUROS ROUNDED =
+                      FINSLDS-VL-SLD * WS-TAXA-PERCENTUAL / 10000
+
+              IF WS-VL-JUROS > ZEROS
+                 PERFORM P3500-GRAVA-FINTRANJ
+              END-IF
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P3100-DETERMINA-TAXA SECTION.
+      * Tabela de taxas de juros do periodo, por tipo de conta.
+      * Conta corrente (ou tipo nao informado) nao rende juros.
+      *-----------------------------------------------------------------
+
+           EVALUATE TRUE
+               WHEN FINSLDS-CONTA-POUPANCA
+                    MOVE 00050 TO WS-TAXA-PERCENTUAL
+               WHEN FINSLDS-CONTA-INVESTIMENTO
+                    MOVE 00080 TO WS-TAXA-PERCENTUAL
+               WHEN OTHER
+                    MOVE ZEROS TO WS-TAXA-PERCENTUAL
+           END-EVALUATE
+
+           .
+
+      *-----------------------------------------------------------------
+       P3500-GRAVA-FINTRANJ SECTION.
+      * Grava o lancamento de credito de juros, no layout do FINTRAN,
+      * para realimentacao na proxima execucao do FINPB100.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3500-GRAVA-FINTRANJ' TO WS-NOM-PARAGRAFO
+
+           MOVE SPACES              TO REG-FINTRANJ
+           MOVE FINSLDS-NR-AGEN     TO FINTRANJ-NR-AGEN
+           MOVE FINSLDS-NR-CC       TO FINTRANJ-NR-CC
+           MOVE FINSLDS-COD-SUBCONTA TO FINTRANJ-COD-SUBCONTA
+           MOVE WS-VL-JUROS         TO FINTRANJ-VL-TRAN
+           MOVE 'C'                 TO FINTRANJ-IND-TRAN
+           MOVE ZEROS               TO FINTRANJ-DT-EFETIVA
+           MOVE FINSLDS-COD-MOEDA   TO FINTRANJ-COD-MOEDA
+
+           ADD 1 TO WS-QTD-GRAV-FINTRANJ
+      *    Faixa 9.000.000.000-9.999.999.999 reservada para lancamentos
+      *    de juros: um FINTRANJ-ID-TRAN pequeno (1, 2, 3...) poderia
+      *    coincidir com o ID-TRAN de uma transacao normal da mesma
+      *    conta no mesmo dia, e P4800-VERIFICA-DUPLICADA do FINPB100
+      *    rejeitaria o credito de juros legitimo como duplicata (chave
+      *    dessa checagem e o proprio ID-TRAN, sem distinguir origem).
+           COMPUTE FINTRANJ-ID-TRAN =
+                   9000000000 + WS-QTD-GRAV-FINTRANJ
+
+           WRITE REG-FINTRANJ    END-WRITE
+
+           IF WS-FS-FINTRANJ NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINTRANJ - FILE STATUS: '
+                      WS-FS-FINTRANJ
+                      DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD FINTRANJ-VL-TRAN TO WS-VL-SOMA-FINTRANJ
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB130 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+      *    Grava o trailer de controle ao final do arquivo, com a
+      *    quantidade e a soma dos registros gravados, para a
+      *    conferencia que o FINPB100 faz ao ler um arquivo FINTRAN.
+           MOVE '9999TRAILER      ' TO TRAILER-FINTRANJ-CHAVE
+           MOVE WS-QTD-GRAV-FINTRANJ TO TRAILER-FINTRANJ-QTD-REG
+           MOVE WS-VL-SOMA-FINTRANJ  TO TRAILER-FINTRANJ-VL-SOMA
+           WRITE REG-FINTRANJ
+
+           IF WS-FS-FINTRANJ NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE TRAILER FINTRANJ - FILE STATUS: '
+                      WS-FS-FINTRANJ
+                      DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           CLOSE FINSLDS
+                 FINTRANJ
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB130 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'QUANTIDADE LIDOS FINSLDS    - ' WS-QTD-LIDOS-SLD
+           DISPLAY 'QUANTIDADE GRAVADOS FINTRANJ- ' WS-QTD-GRAV-FINTRANJ
+           DISPLAY '***************************************************'
+
+           .
