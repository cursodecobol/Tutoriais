@@ -0,0 +1,302 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : EMITIR EXTRATO DE CONTAS
+      *              ARQUIVO DE ENTRADA : FINSLDS  - SALDOS ATUALIZADOS
+      *                                             (GERADO PELO
+      *                                             FINPB100)
+      *              IMPORTANTE:
+      *              - FINSLDS JA VEM ORDENADO POR AGENCIA/CONTA, POIS
+      *                E A SAIDA DO FINPB100
+      *
+      *              ARQUIVO DE SAIDA   : FINEXTRT - EXTRATO DE CONTAS,
+      *                                             UMA LINHA POR CONTA
+      *
+      * ESPECIFICAÇÃO
+      * Para cada conta do arquivo de saldos atualizados, emite-se uma
+      * linha de extrato com agência, conta, saldo atual, situação da
+      * conta (ATIVA/CONGELADA/ENCERRADA) e, quando houver, o limite de
+      * cheque especial contratado.
+      ******************************************************************
+      * VRS005 - 09/08/2026 - EXIBICAO DA SUBCONTA (NOVO CAMPO
+      *                       FINSLDS-COD-SUBCONTA, SUPORTE A
+      *                       SUB-CONTAS/BOLSOS NO FINPB100); MESMO
+      *                       LAYOUT DE FINSLDS DO FINPB100.
+      * VRS004 - 09/08/2026 - NOVO CAMPO FINSLDS-TIPO-CONTA (USADO PELO
+      *                       FINPB130 PARA CALCULO DE JUROS); MESMO
+      *                       LAYOUT DE FINSLDS DO FINPB100.
+      * VRS003 - 09/08/2026 - CAMPO FINSLDS-FILLER RENOMEADO PARA
+      *                       FINSLDS-COD-MOEDA (SUPORTE A MULTIPLAS
+      *                       MOEDAS NO FINPB100); MESMO TAMANHO E
+      *                       POSICAO, SEM IMPACTO NO LAYOUT.
+      * VRS002 - 09/08/2026 - FINSLDS PASSA A SER LIDO COMO ARQUIVO
+      *                       INDEXED (CHAVEADO POR AGENCIA+CONTA),
+      *                       ACOMPANHANDO A MUDANCA DE ORGANIZACAO
+      *                       FEITA NO FINPB100; A LEITURA AQUI
+      *                       CONTINUA SEQUENCIAL, EM ORDEM DE CHAVE.
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINPB120.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO SALDOS ATUALIZADOS - ENTRADA (READ)
+      *    INDEXADO POR FINSLDS-CHAVE (GERADO PELO FINPB100) - LIDO AQUI
+      *    APENAS SEQUENCIALMENTE, EM ORDEM DE AGENCIA/CONTA.
+           SELECT FINSLDS  ASSIGN TO 'FINSLDS.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FINSLDS-CHAVE
+                  FILE STATUS IS WS-FS-FINSLDS.
+      *    ARQUIVO EXTRATO DE CONTAS - SAÍDA (WRITE)
+           SELECT FINEXTRT ASSIGN TO 'FINEXTRT.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FINEXTRT.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  FINSLDS
+           RECORD CONTAINS 045 CHARACTERS.
+
+       01  REG-FINSLDS.
+           03 FINSLDS-CHAVE.
+              05  FINSLDS-NR-AGEN     PIC  9(004).
+              05  FINSLDS-NR-CC       PIC  X(011).
+      *    IDENTIFICA A SUB-CONTA/BOLSO DENTRO DA AGENCIA+CONTA (EX.:
+      *    '00'=PRINCIPAL, '01'=BLOQUEADO); ESPACOS EQUIVALE A '00'
+      *    (CONTAS EXISTENTES ANTES DO CAMPO, SEM SUB-CONTAS)
+              05  FINSLDS-COD-SUBCONTA PIC  X(002).
+           03  FINSLDS-VL-SLD         PIC  S9(009)V99.
+      *    'A'=Ativa, 'F'=Congelada (bloqueio temporario), 'E'=Encerrada
+           03  FINSLDS-STATUS         PIC  X(001).
+              88  FINSLDS-CONTA-ATIVA        VALUE 'A'.
+              88  FINSLDS-CONTA-CONGELADA    VALUE 'F'.
+              88  FINSLDS-CONTA-ENCERRADA    VALUE 'E'.
+      *    'S'=Conta possui limite de cheque especial, 'N'=Nao possui
+           03  FINSLDS-IND-LIMITE     PIC  X(001).
+              88  FINSLDS-COM-LIMITE         VALUE 'S'.
+           03  FINSLDS-VL-LIMITE      PIC  9(009)V99.
+      *    CODIGO DA MOEDA DO SALDO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL' (CONTAS JA EXISTENTES ANTES DA MOEDA)
+           03  FINSLDS-COD-MOEDA      PIC  X(003).
+      *    '1'=Corrente, '2'=Poupanca, '3'=Investimento; ESPACOS
+      *    EQUIVALE A '1' (CONTAS EXISTENTES ANTES DO CAMPO, SEM JUROS)
+           03  FINSLDS-TIPO-CONTA     PIC  X(001).
+      *
+       FD  FINEXTRT
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REG-FINEXTRT                   PIC X(080).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINPB120'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINSLDS          PIC X(002)  VALUE '00'.
+           05  WS-FS-FINEXTRT         PIC X(002)  VALUE '00'.
+      *
+           05  WS-QTD-LIDOS-SLD       PIC 9(010)  VALUE ZEROS.
+           05  WS-QTD-GRAV-EXTRT      PIC 9(010)  VALUE ZEROS.
+      *
+           05  WS-FIM-FINSLDS         PIC X(001)  VALUE 'N'.
+              88  FIM-FINSLDS                VALUE 'S'.
+      *
+           05  WS-DESC-STATUS         PIC X(009)  VALUE SPACES.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * LINHA DE EXTRATO
+      *-----------------------------------------------------------------
+       01  WS-LINHA-EXTRATO.
+           05  WS-LIN-EXT-AGEN         PIC ZZZ9.
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  WS-LIN-EXT-CC           PIC X(011).
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  WS-LIN-EXT-SUBCONTA     PIC X(002).
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  WS-LIN-EXT-SLD          PIC -ZZ.ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  WS-LIN-EXT-STATUS       PIC X(009).
+           05  FILLER                  PIC X(002)  VALUE SPACES.
+           05  WS-LIN-EXT-LIMITE       PIC ZZ.ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(013)  VALUE SPACES.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN INPUT FINSLDS
+           IF WS-FS-FINSLDS NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN INPUT FINSLDS - FILE STATUS = '
+                     WS-FS-FINSLDS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           OPEN OUTPUT FINEXTRT
+           IF WS-FS-FINEXTRT NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN OUTPUT FINEXTRT - FILE STATUS = '
+                     WS-FS-FINEXTRT
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM P2000-LER-FINSLDS
+
+           PERFORM UNTIL FIM-FINSLDS
+              PERFORM P3000-GRAVA-FINEXTRT
+              PERFORM P2000-LER-FINSLDS
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-LER-FINSLDS SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-LER-FINSLDS' TO WS-NOM-PARAGRAFO
+
+           READ FINSLDS
+              AT END
+                 MOVE 'S' TO WS-FIM-FINSLDS
+              NOT AT END
+                 IF WS-FS-FINSLDS NOT EQUAL '00'
+                    MOVE SPACES TO WS-MSG
+                    STRING 'ERRO - READ FINSLDS - FILE STATUS = '
+                           WS-FS-FINSLDS
+                           DELIMITED BY SIZE  INTO WS-MSG
+                    END-STRING
+                    PERFORM P8000-ERRO
+                 END-IF
+                 ADD 1 TO WS-QTD-LIDOS-SLD
+           END-READ
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-GRAVA-FINEXTRT SECTION.
+      * Formata e grava a linha de extrato da conta corrente.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-GRAVA-FINEXTRT' TO WS-NOM-PARAGRAFO
+
+           EVALUATE TRUE
+               WHEN FINSLDS-CONTA-ATIVA
+                    MOVE 'ATIVA'     TO WS-DESC-STATUS
+               WHEN FINSLDS-CONTA-CONGELADA
+                    MOVE 'CONGELADA' TO WS-DESC-STATUS
+               WHEN FINSLDS-CONTA-ENCERRADA
+                    MOVE 'ENCERRADA' TO WS-DESC-STATUS
+               WHEN OTHER
+                    MOVE '?????????' TO WS-DESC-STATUS
+           END-EVALUATE
+
+           MOVE SPACES              TO WS-LINHA-EXTRATO
+           MOVE FINSLDS-NR-AGEN     TO WS-LIN-EXT-AGEN
+           MOVE FINSLDS-NR-CC       TO WS-LIN-EXT-CC
+           MOVE FINSLDS-COD-SUBCONTA TO WS-LIN-EXT-SUBCONTA
+           MOVE FINSLDS-VL-SLD      TO WS-LIN-EXT-SLD
+           MOVE WS-DESC-STATUS      TO WS-LIN-EXT-STATUS
+
+           IF FINSLDS-COM-LIMITE
+              MOVE FINSLDS-VL-LIMITE TO WS-LIN-EXT-LIMITE
+           ELSE
+              MOVE ZEROS             TO WS-LIN-EXT-LIMITE
+           END-IF
+
+           MOVE WS-LINHA-EXTRATO TO REG-FINEXTRT
+
+           WRITE REG-FINEXTRT    END-WRITE
+
+           IF WS-FS-FINEXTRT NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - WRITE FINEXTRT - FILE STATUS = '
+                     WS-FS-FINEXTRT
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           ADD 1 TO WS-QTD-GRAV-EXTRT
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB120 - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE FINSLDS
+                 FINEXTRT
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINPB120 - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+           DISPLAY 'QUANTIDADE LIDOS FINSLDS   - ' WS-QTD-LIDOS-SLD
+           DISPLAY 'QUANTIDADE GRAVADOS EXTRT  - ' WS-QTD-GRAV-EXTRT
+           DISPLAY '***************************************************'
+
+           .
