@@ -0,0 +1,311 @@
+      ******************************************************************
+      * SISTEMA    : FINANCEIRO
+      * ANALISTA   : CURSO DE COBOL VIDEOAULAS - www.cursodecobol.com.br
+      * PROGRAMADOR: Wesley Mendonça.
+      * DATA       : 09/08/2026
+      * OBJETIVO   : CONSULTA ON-LINE DE SALDO DE CONTA (CONSULTA DO
+      *              DIA), POR LEITURA DIRETA (CHAVEADA) DO ARQUIVO DE
+      *              SALDOS ATUALIZADOS, SEM PROCESSAMENTO EM LOTE.
+      *              ARQUIVO DE ENTRADA : FINSLDS  - SALDOS ATUALIZADOS
+      *                                             (GERADO PELO
+      *                                             FINPB100)
+      *              IMPORTANTE:
+      *              - FINSLDS E ARQUIVO INDEXED, CHAVEADO POR
+      *                AGENCIA+CONTA; A LOCALIZACAO E FEITA POR ACESSO
+      *                DIRETO (RANDOM), SEM VARRER O ARQUIVO INTEIRO.
+      *
+      * ESPECIFICAÇÃO
+      * O operador informa a agência e a conta desejadas; o programa
+      * localiza a conta em FINSLDS e exibe saldo, situação e, quando
+      * houver, o limite de cheque especial contratado. Repete a
+      * consulta até que o operador opte por encerrar.
+      ******************************************************************
+      * VRS004 - 09/08/2026 - CONSULTA PASSA A PEDIR TAMBEM A SUBCONTA
+      *                       (NOVO CAMPO FINSLDS-COD-SUBCONTA, SUPORTE
+      *                       A SUB-CONTAS/BOLSOS NO FINPB100; ENTER EM
+      *                       BRANCO EQUIVALE A '00', SUBCONTA
+      *                       PRINCIPAL).
+      * VRS003 - 09/08/2026 - EXIBICAO DO TIPO DE CONTA (NOVO CAMPO
+      *                       FINSLDS-TIPO-CONTA, USADO PELO FINPB130
+      *                       PARA CALCULO DE JUROS).
+      * VRS002 - 09/08/2026 - EXIBICAO DA MOEDA DO SALDO (CAMPO
+      *                       FINSLDS-FILLER RENOMEADO PARA
+      *                       FINSLDS-COD-MOEDA, SUPORTE A MULTIPLAS
+      *                       MOEDAS NO FINPB100; ESPACOS=BRL).
+      * VRS001 - 09/08/2026 - IMPLANTAÇÃO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID.      FINCONS.
+       AUTHOR.          CURSO DE COBOL.
+       DATE-COMPILED.   09/08/2026
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *    ARQUIVO SALDOS ATUALIZADOS - ACESSO DIRETO (READ)
+           SELECT FINSLDS  ASSIGN TO 'FINSLDS.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FINSLDS-CHAVE
+                  FILE STATUS IS WS-FS-FINSLDS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  FINSLDS
+           RECORD CONTAINS 045 CHARACTERS.
+
+       01  REG-FINSLDS.
+           03 FINSLDS-CHAVE.
+              05  FINSLDS-NR-AGEN     PIC  9(004).
+              05  FINSLDS-NR-CC       PIC  X(011).
+      *    IDENTIFICA A SUB-CONTA/BOLSO DENTRO DA AGENCIA+CONTA (EX.:
+      *    '00'=PRINCIPAL, '01'=BLOQUEADO); ESPACOS EQUIVALE A '00'
+      *    (CONTAS EXISTENTES ANTES DO CAMPO, SEM SUB-CONTAS)
+              05  FINSLDS-COD-SUBCONTA PIC  X(002).
+           03  FINSLDS-VL-SLD         PIC  S9(009)V99.
+      *    'A'=Ativa, 'F'=Congelada (bloqueio temporario), 'E'=Encerrada
+           03  FINSLDS-STATUS         PIC  X(001).
+              88  FINSLDS-CONTA-ATIVA        VALUE 'A'.
+              88  FINSLDS-CONTA-CONGELADA    VALUE 'F'.
+              88  FINSLDS-CONTA-ENCERRADA    VALUE 'E'.
+      *    'S'=Conta possui limite de cheque especial, 'N'=Nao possui
+           03  FINSLDS-IND-LIMITE     PIC  X(001).
+              88  FINSLDS-COM-LIMITE         VALUE 'S'.
+           03  FINSLDS-VL-LIMITE      PIC  9(009)V99.
+      *    CODIGO DA MOEDA DO SALDO (EX.: 'BRL', 'USD'); ESPACOS
+      *    EQUIVALE A 'BRL' (CONTAS JA EXISTENTES ANTES DA MOEDA)
+           03  FINSLDS-COD-MOEDA      PIC  X(003).
+      *    '1'=Corrente, '2'=Poupanca, '3'=Investimento; ESPACOS
+      *    EQUIVALE A '1' (CONTAS EXISTENTES ANTES DO CAMPO, SEM JUROS)
+           03  FINSLDS-TIPO-CONTA     PIC  X(001).
+              88  FINSLDS-CONTA-CORRENTE      VALUE '1'.
+              88  FINSLDS-CONTA-POUPANCA      VALUE '2'.
+              88  FINSLDS-CONTA-INVESTIMENTO  VALUE '3'.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUXILIAR.
+           05  WS-NOM-PROGRAMA        PIC X(008)  VALUE 'FINCONS'.
+           05  WS-NUM-VERSAO          PIC X(008)  VALUE '001'.
+      *
+           05  WS-FS-FINSLDS          PIC X(002)  VALUE '00'.
+      *
+           05  WS-CONTINUA-CONSULTA   PIC X(001)  VALUE 'S'.
+              88  WS-FIM-CONSULTA            VALUE 'N'.
+      *
+           05  WS-DESC-STATUS         PIC X(009)  VALUE SPACES.
+           05  WS-DESC-MOEDA          PIC X(003)  VALUE SPACES.
+           05  WS-DESC-TIPO-CONTA     PIC X(012)  VALUE SPACES.
+      *
+           05  WS-MSG                 PIC X(072)  VALUE SPACES.
+           05  WS-NOM-PARAGRAFO       PIC X(070)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * DADOS INFORMADOS PELO OPERADOR
+      *-----------------------------------------------------------------
+       01  WS-AREA-CONSULTA.
+           05  WS-CONS-NR-AGEN        PIC  9(004)  VALUE ZEROS.
+           05  WS-CONS-NR-CC          PIC  X(011)  VALUE SPACES.
+           05  WS-CONS-COD-SUBCONTA   PIC  X(002)  VALUE SPACES.
+           05  WS-CONS-RESPOSTA       PIC  X(001)  VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+      * SALDO EDITADO, PARA EXIBICAO
+      *-----------------------------------------------------------------
+       01  WS-VL-SLD-EDITADO          PIC -ZZ.ZZZ.ZZ9,99.
+       01  WS-VL-LIMITE-EDITADO       PIC ZZ.ZZZ.ZZ9,99.
+      *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM P0000-INICIALIZA
+           PERFORM P1000-PROCESSA
+           PERFORM P9000-FINALIZA
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P0000-INICIALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE 'P0000-INICIALIZA' TO WS-NOM-PARAGRAFO
+
+           OPEN I-O FINSLDS
+           IF WS-FS-FINSLDS NOT EQUAL '00'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - OPEN I-O FINSLDS - FILE STATUS = '
+                     WS-FS-FINSLDS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINCONS - CONSULTA DE SALDO DE CONTA'
+           DISPLAY '***************************************************'
+
+           .
+
+      *-----------------------------------------------------------------
+       P1000-PROCESSA SECTION.
+      * Repete a consulta (agência/conta) até o operador optar por
+      * encerrar.
+      *-----------------------------------------------------------------
+
+           MOVE 'P1000-PROCESSA' TO WS-NOM-PARAGRAFO
+
+           PERFORM UNTIL WS-FIM-CONSULTA
+
+              DISPLAY ' '
+              DISPLAY 'INFORME A AGENCIA (0000 = ENCERRAR): '
+              ACCEPT WS-CONS-NR-AGEN
+
+              IF WS-CONS-NR-AGEN EQUAL ZEROS
+                 MOVE 'N' TO WS-CONTINUA-CONSULTA
+              ELSE
+                 DISPLAY 'INFORME A CONTA: '
+                 ACCEPT WS-CONS-NR-CC
+
+                 DISPLAY 'INFORME A SUBCONTA (BRANCO = 00-PRINCIPAL): '
+                 ACCEPT WS-CONS-COD-SUBCONTA
+                 IF WS-CONS-COD-SUBCONTA EQUAL SPACES
+                    MOVE '00' TO WS-CONS-COD-SUBCONTA
+                 END-IF
+
+                 PERFORM P2000-LER-FINSLDS
+
+                 DISPLAY ' '
+                 DISPLAY 'DESEJA CONSULTAR OUTRA CONTA (S/N)? '
+                 ACCEPT WS-CONS-RESPOSTA
+                 IF WS-CONS-RESPOSTA EQUAL 'N' OR 'n'
+                    MOVE 'N' TO WS-CONTINUA-CONSULTA
+                 END-IF
+              END-IF
+
+           END-PERFORM
+
+           .
+
+      *-----------------------------------------------------------------
+       P2000-LER-FINSLDS SECTION.
+      * Localiza a conta informada por acesso direto (RANDOM) e exibe
+      * o resultado da consulta.
+      *-----------------------------------------------------------------
+
+           MOVE 'P2000-LER-FINSLDS' TO WS-NOM-PARAGRAFO
+
+           MOVE WS-CONS-NR-AGEN      TO FINSLDS-NR-AGEN
+           MOVE WS-CONS-NR-CC        TO FINSLDS-NR-CC
+           MOVE WS-CONS-COD-SUBCONTA TO FINSLDS-COD-SUBCONTA
+
+           READ FINSLDS
+              INVALID KEY
+                 DISPLAY ' '
+                 DISPLAY 'CONTA NAO ENCONTRADA EM FINSLDS.'
+              NOT INVALID KEY
+                 PERFORM P3000-EXIBE-SALDO
+           END-READ
+
+           IF WS-FS-FINSLDS NOT EQUAL '00' AND '23'
+              MOVE SPACES TO WS-MSG
+              STRING 'ERRO - READ FINSLDS - FILE STATUS = '
+                     WS-FS-FINSLDS
+                     DELIMITED BY SIZE  INTO WS-MSG
+              END-STRING
+              PERFORM P8000-ERRO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P3000-EXIBE-SALDO SECTION.
+      * Exibe os dados da conta localizada.
+      *-----------------------------------------------------------------
+
+           MOVE 'P3000-EXIBE-SALDO' TO WS-NOM-PARAGRAFO
+
+           EVALUATE TRUE
+               WHEN FINSLDS-CONTA-ATIVA
+                    MOVE 'ATIVA'     TO WS-DESC-STATUS
+               WHEN FINSLDS-CONTA-CONGELADA
+                    MOVE 'CONGELADA' TO WS-DESC-STATUS
+               WHEN FINSLDS-CONTA-ENCERRADA
+                    MOVE 'ENCERRADA' TO WS-DESC-STATUS
+               WHEN OTHER
+                    MOVE '?????????' TO WS-DESC-STATUS
+           END-EVALUATE
+
+           MOVE FINSLDS-VL-SLD TO WS-VL-SLD-EDITADO
+
+           IF FINSLDS-COD-MOEDA EQUAL SPACES
+              MOVE 'BRL' TO WS-DESC-MOEDA
+           ELSE
+              MOVE FINSLDS-COD-MOEDA TO WS-DESC-MOEDA
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FINSLDS-CONTA-POUPANCA
+                    MOVE 'POUPANCA'     TO WS-DESC-TIPO-CONTA
+               WHEN FINSLDS-CONTA-INVESTIMENTO
+                    MOVE 'INVESTIMENTO' TO WS-DESC-TIPO-CONTA
+               WHEN OTHER
+                    MOVE 'CORRENTE'     TO WS-DESC-TIPO-CONTA
+           END-EVALUATE
+
+           DISPLAY ' '
+           DISPLAY 'AGENCIA .......: ' FINSLDS-NR-AGEN
+           DISPLAY 'CONTA .........: ' FINSLDS-NR-CC
+           DISPLAY 'SUBCONTA ......: ' FINSLDS-COD-SUBCONTA
+           DISPLAY 'TIPO ..........: ' WS-DESC-TIPO-CONTA
+           DISPLAY 'MOEDA .........: ' WS-DESC-MOEDA
+           DISPLAY 'SALDO .........: ' WS-VL-SLD-EDITADO
+           DISPLAY 'SITUACAO ......: ' WS-DESC-STATUS
+
+           IF FINSLDS-COM-LIMITE
+              MOVE FINSLDS-VL-LIMITE TO WS-VL-LIMITE-EDITADO
+              DISPLAY 'LIMITE ........: ' WS-VL-LIMITE-EDITADO
+           END-IF
+
+           .
+
+      *-----------------------------------------------------------------
+       P8000-ERRO SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINCONS - TERMINO COM ERRO'
+           DISPLAY '***************************************************'
+           DISPLAY 'VERSAO      : ' WS-NUM-VERSAO
+           DISPLAY 'PARAGRAFO   : ' WS-NOM-PARAGRAFO
+           DISPLAY 'MENSAGEM    : ' WS-MSG
+           DISPLAY '***************************************************'
+           MOVE 99 TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       P9000-FINALIZA SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE FINSLDS
+
+           DISPLAY '***************************************************'
+           DISPLAY 'PROGRAMA FINCONS - TERMINO NORMAL'
+           DISPLAY '***************************************************'
+
+           .
